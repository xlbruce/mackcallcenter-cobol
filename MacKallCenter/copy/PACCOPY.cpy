@@ -0,0 +1,9 @@
+      *PACCOPY - layout of REG-PACOTE, shared by every program that
+      *reads or writes PACOTES.DAT. Keyed by PAC-CODIGO so the
+      *single-letter TIPO-PACOTE stamped on REG-CLIENTE always
+      *resolves to one real description and price.
+       01 REG-PACOTE.
+           05 PAC-CODIGO PIC X(1).
+           05 PAC-DESCRICAO PIC X(20).
+           05 PAC-PRECO PIC 9(5)V99.
+           05 PAC-ATIVO PIC X(1).

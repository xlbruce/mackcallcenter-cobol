@@ -0,0 +1,137 @@
+      *CADASTRO DE OPERADOR
+       program-id. CADASTRO_OPERADOR as "PGM9".
+
+       environment division.
+       configuration section.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-OPERADORES ASSIGN TO "D:\OPERADORES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS OP-ID
+               FILE STATUS IS ST-OPERADOR.
+
+       data division.
+       FILE SECTION.
+       FD ARQ-OPERADORES.
+           COPY OPERCOPY.
+
+       working-storage section.
+       77 ST-OPERADOR PIC XX VALUE SPACES.
+       77 RESP PIC X VALUE SPACE.
+       77 FOUND-ID PIC X VALUE SPACE.
+       77 MSG PIC X(39) VALUE SPACES.
+       01 W-DATE.
+           05 DIA PIC 99.
+           05 MES PIC 99.
+           05 ANO PIC 9999.
+       01 W-DATE-BARRAS PIC XX/XX/XXXX.
+
+       SCREEN SECTION.
+       01  TELA.
+           05  LINE 01  COLUMN 01
+               VALUE  "    ====================================".
+           05  LINE 01  COLUMN 41
+               VALUE  "===================================".
+           05  LINE 03  COLUMN 01
+               VALUE  "                                TVMACK".
+           05  LINE 05  COLUMN 01
+               VALUE  "    CADASTRO DE OPERADOR".
+           05  LINE 07  COLUMN 01
+               VALUE  "    ====================================".
+           05  LINE 07  COLUMN 41
+               VALUE  "===================================".
+           05  LINE 09  COLUMN 01
+               VALUE  "    ID DO OPERADOR.: [     ]".
+           05  LINE 10  COLUMN 01
+               VALUE  "    NOME...........: [".
+           05  LINE 10  COLUMN 41
+               VALUE  "            ]".
+           05  LINE 11  COLUMN 01
+               VALUE  "    SENHA..........: [          ]".
+           05  LINE 12  COLUMN 01
+               VALUE  "    ATIVO (S/N)....: [ ]".
+           05  LINE 22  COLUMN 01
+               VALUE  "    ====================================".
+           05  LINE 22  COLUMN 41
+               VALUE  "====================================".
+           05  LINE 23  COLUMN 01
+               VALUE  "    MENSAGENS:".
+           05  LINE 24  COLUMN 01
+               VALUE  "    ====================================".
+           05  LINE 24  COLUMN 41
+               VALUE  "====================================".
+           05  S-DATA
+               LINE 05  COLUMN 66  PIC 99/99/9999
+               FROM   W-DATE.
+           05  S-OP-ID
+               LINE 09  COLUMN 23  PIC X(05)
+               TO     OP-ID.
+           05  S-OP-NOME
+               LINE 10  COLUMN 23  PIC X(30)
+               TO     OP-NOME.
+           05  S-OP-SENHA
+               LINE 11  COLUMN 23  PIC X(10)
+               TO     OP-SENHA.
+           05  S-OP-ATIVO
+               LINE 12  COLUMN 23  PIC X(01)
+               TO     OP-ATIVO.
+
+       01 TELA-MENSAGEM.
+           05 S-MSG LINE 23  COLUMN 16  PIC X(39) FROM MSG.
+           05 PRESS-ENTER LINE 23 COLUMN 80 TO RESP.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           MOVE FUNCTION CURRENT-DATE TO W-DATE
+           MOVE FUNCTION CURRENT-DATE (7:2) TO DIA
+           MOVE FUNCTION CURRENT-DATE (5:2) TO MES
+           MOVE FUNCTION CURRENT-DATE (1:4) TO ANO
+           STRING DIA "/" MES "/" ANO DELIMITED BY SIZE
+               INTO W-DATE-BARRAS.
+
+           DISPLAY TELA.
+
+           ACCEPT S-OP-ID.
+           PERFORM WITH TEST AFTER UNTIL OP-ID NOT = SPACES
+               IF OP-ID = SPACES
+                   MOVE "ID DO OPERADOR NAO PODE FICAR EM BRANCO"
+                       TO MSG
+                   DISPLAY TELA-MENSAGEM
+                   ACCEPT S-OP-ID
+               END-IF
+           END-PERFORM
+
+           OPEN I-O ARQ-OPERADORES
+               READ ARQ-OPERADORES
+                   INVALID KEY MOVE "N" TO FOUND-ID
+                   NOT INVALID KEY MOVE "S" TO FOUND-ID
+               END-READ
+
+           IF FOUND-ID = "S"
+               MOVE "OPERADOR JA CADASTRADO PARA ESTE ID" TO MSG
+               DISPLAY TELA-MENSAGEM
+               ACCEPT PRESS-ENTER
+               CLOSE ARQ-OPERADORES
+               EXIT PROGRAM
+           END-IF
+
+           ACCEPT S-OP-NOME
+           ACCEPT S-OP-SENHA
+           ACCEPT S-OP-ATIVO
+
+           WRITE REG-OPERADOR
+               INVALID KEY
+                   MOVE "ERRO AO GRAVAR OPERADOR" TO MSG
+               NOT INVALID KEY
+                   MOVE "OPERADOR GRAVADO COM SUCESSO" TO MSG
+           END-WRITE
+
+           CLOSE ARQ-OPERADORES
+
+           DISPLAY TELA-MENSAGEM
+           ACCEPT PRESS-ENTER
+
+       EXIT program

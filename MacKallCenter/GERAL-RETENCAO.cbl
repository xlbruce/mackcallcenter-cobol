@@ -0,0 +1,183 @@
+       identification division.
+       program-id. RETENCAO_OCORRENCIAS as "PGM318".
+
+       environment division.
+       configuration section.
+       input-output section.
+       file-control.
+           select arq-ocorr assign to "D:\OCORRENCIAS.DAT"
+               organization is indexed
+               access mode is dynamic
+               record key is o-chave
+               file status is st-ocorr.
+
+           select arq-ocorr-hist assign to "D:\OCORRENCIAS-HIST.DAT"
+               organization is indexed
+               access mode is random
+               record key is oa-chave
+               file status is st-hist.
+
+           select rel-retencao assign to "D:\RETENCAO.PRN".
+
+       data division.
+           File section.
+           fd arq-ocorr.
+               COPY OCOCOPY.
+
+           fd arq-ocorr-hist.
+               COPY OCOARQCOPY.
+
+       fd rel-retencao.
+           01 reg-rel pic x(80).
+
+       working-storage section.
+       77 st-ocorr pic xx value spaces.
+       77 st-hist pic xx value spaces.
+       77 ws-meses-retencao pic 9(2) value 6.
+       77 ws-meses-retencao-x pic x(2).
+       77 ws-achou-ocorr pic x value "N".
+
+       77 ws-total-lidos pic 9(5) value zero.
+       77 ws-total-arquivados pic 9(5) value zero.
+       77 ws-total-erros pic 9(5) value zero.
+
+       01 ws-data-hoje.
+           05 hoje-ano pic 9999.
+           05 hoje-mes pic 99.
+           05 hoje-dia pic 99.
+
+       01 ws-data-limite.
+           05 limite-ano pic 9999.
+           05 limite-mes pic 99.
+           05 limite-dia pic 99.
+
+       01 ws-meses-totais pic 9(6).
+
+       01 cab1.
+           05 filler pic x(6) value "TvMack".
+           05 filler pic x(22) value spaces.
+           05 filler pic x(34) value
+               "Retencao de Ocorrencias Encerradas".
+
+       01 cab2.
+           05 filler pic x(17) value "Data de Emissao: ".
+           05 dia-cab2 pic 99/.
+           05 mes-cab2 pic 99/.
+           05 ano-cab2 pic 9999.
+           05 filler pic x(15) value "  RETENCAO(M): ".
+           05 meses-cab2 pic z9.
+
+       01 lin-sumario.
+           05 rotulo pic x(40).
+           05 valor pic zzzz9.
+
+       procedure division.
+
+       mestre.
+           perform inicio
+           perform avalia-ocorrencia until st-ocorr = "10"
+           perform sumario
+           perform fim
+           stop run.
+
+       inicio.
+           accept ws-meses-retencao-x from environment
+               "MACKALLCENTER_RETENCAO_MESES"
+               on exception
+                   move spaces to ws-meses-retencao-x
+           end-accept
+           if ws-meses-retencao-x is numeric and
+                   ws-meses-retencao-x not = spaces
+               move ws-meses-retencao-x to ws-meses-retencao
+           end-if
+
+           accept ws-data-hoje from date yyyymmdd
+           move hoje-dia to dia-cab2
+           move hoje-mes to mes-cab2
+           move hoje-ano to ano-cab2
+           move ws-meses-retencao to meses-cab2
+
+           compute ws-meses-totais =
+               (hoje-ano * 12 + hoje-mes) - ws-meses-retencao
+           compute limite-ano = ws-meses-totais / 12
+           compute limite-mes = ws-meses-totais
+               - (limite-ano * 12)
+           if limite-mes = 0
+               compute limite-ano = limite-ano - 1
+               move 12 to limite-mes
+           end-if
+           move hoje-dia to limite-dia
+
+           open i-o arq-ocorr
+           open i-o arq-ocorr-hist
+           open output rel-retencao
+
+           write reg-rel from cab1 after page
+           write reg-rel from cab2 after 2.
+
+       avalia-ocorrencia.
+           read arq-ocorr next record
+               at end move "10" to st-ocorr
+           end-read
+
+           if st-ocorr not = "10"
+               add 1 to ws-total-lidos
+               if o-stat = 1 and
+                       (o-ano-ocorr < limite-ano or
+                        (o-ano-ocorr = limite-ano and
+                         o-mes-ocorr < limite-mes) or
+                        (o-ano-ocorr = limite-ano and
+                         o-mes-ocorr = limite-mes and
+                         o-dia-ocorr <= limite-dia))
+                   perform arquiva-ocorrencia
+               end-if
+           end-if.
+
+       arquiva-ocorrencia.
+           move o-cpf to oa-cpf
+           move o-ano-ocorr to oa-ano-ocorr
+           move o-mes-ocorr to oa-mes-ocorr
+           move o-dia-ocorr to oa-dia-ocorr
+           move o-hh-ocorr to oa-hh-ocorr
+           move o-min-ocorr to oa-min-ocorr
+           move o-seq to oa-seq
+           move o-nome to oa-nome
+           move o-atendente to oa-atendente
+           move o-descricao to oa-descricao
+           move o-stat to oa-stat
+           move o-andamento to oa-andamento
+           move o-prioridade to oa-prioridade
+           move o-ano-limite-sla to oa-ano-limite-sla
+           move o-mes-limite-sla to oa-mes-limite-sla
+           move o-dia-limite-sla to oa-dia-limite-sla
+
+           write reg-ocorr-arquivada
+               invalid key
+                   add 1 to ws-total-erros
+               not invalid key
+                   delete arq-ocorr record
+                       invalid key continue
+                   end-delete
+                   add 1 to ws-total-arquivados
+           end-write.
+
+       sumario.
+           move spaces to reg-rel
+           write reg-rel after 2
+
+           move "TOTAL DE OCORRENCIAS LIDAS" to rotulo
+           move ws-total-lidos to valor
+           write reg-rel from lin-sumario after 2
+
+           move "TOTAL DE OCORRENCIAS ARQUIVADAS" to rotulo
+           move ws-total-arquivados to valor
+           write reg-rel from lin-sumario after 2
+
+           move "TOTAL DE ERROS NO ARQUIVAMENTO" to rotulo
+           move ws-total-erros to valor
+           write reg-rel from lin-sumario after 2.
+
+       fim.
+           close arq-ocorr
+                 arq-ocorr-hist
+                 rel-retencao.

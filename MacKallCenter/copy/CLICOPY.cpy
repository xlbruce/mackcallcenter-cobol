@@ -0,0 +1,26 @@
+      *CLICOPY - layout of REG-CLIENTE, shared by every program that
+      *reads or writes CLIENTES.DAT, so a client record means the
+      *same thing no matter which screen last touched it.
+       01 REG-CLIENTE.
+          05 CPF PIC 9(11).
+          05 NOME PIC X(30).
+          05 ENDERECO PIC X(45).
+          05 COMPLEMENTO PIC X(10).
+          05 BAIRRO PIC X(20).
+          05 CIDADE PIC X(20).
+          05 ESTADO PIC X(2).
+          05 CEP PIC X(9).
+          05 DDD PIC 9(2).
+          05 TELEFONE PIC X(9).
+          05 DATA-INCLUSAO PIC X(10).
+          05 TIPO-PACOTE PIC X(1).
+          05 QTDE-PONTOS-RESIDENCIA PIC 9(1).
+          05 VENCIMENTO-FATURA PIC 9(2).
+          05 DATA-INCLUSAO-CLIENTE PIC X(10).
+          05 DATA-ULTIMA-ALTERACAO PIC X(10).
+          05 STATUS-CLIENTE PIC X(1).
+              88 CLIENTE-ATIVO VALUE "A".
+              88 CLIENTE-CANCELADO VALUE "C".
+          05 DATA-ULTIMA-OCORRENCIA PIC X(10).
+          05 STAT-ULTIMA-OCORRENCIA PIC 9.
+          05 ANDAMENTO-ULTIMA-OCORRENCIA PIC 9.

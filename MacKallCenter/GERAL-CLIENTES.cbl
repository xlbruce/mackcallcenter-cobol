@@ -1,4 +1,4 @@
-identification division.
+       identification division.
        program-id. GERAL_CLIENTES as "PGM311".
 
        environment division.
@@ -6,44 +6,58 @@ identification division.
        SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
        input-output section.
        file-control.
-           select arq-cli assign to "D:\CLIENTES.DAT"
+           select arq-cli assign to ws-clientes-path
                file status is st-cli.
-               
-           select rel-cli assign to "D:\CLIENTES.PRN".
+
+           select rel-cli assign to ws-rel-cli-path
+               file status is st-rel-cli.
+
+           select rel-csv assign to "D:\CLIENTES.CSV".
+
+           select work-cli assign to "D:\WORKCLI.TMP".
        data division.
            File section.
            fd arq-cli.
-       01 reg-cli.
-           05 cpf-c pic 9(11).
-           05 nome-c pic x(30).
-	   05 telefone-c.
-		10 parentes-1 pic x value "(".
-		10 parentes-2 pic x value ")".
-		10 prefixo pic 99.
-		10 telefone pic 9(8).
-	   05 endereço-c pic x(45).
-	   05 complemento-c pic x(10).
-	   05 bairro-c pic x(20).
-	   05 cidade-c pic x(20).
-	   05 estado-c pic x(2).
-	   05 cep-c pic 9(8). 
-           05 data-o.
-               10 dia-o pic 99/.
-               10 mes-o pic 99/.
-               10 ano-o pic 9999.
-               
-           05 tipo-pacotes pic x(10).
-	   05 qtd-pontos-c pic 9.
-	   05 data-v.
-               10 dia-v pic 99/.
-               10 mes-v pic 99/.
-               10 ano-v pic 9999.
-               
+               COPY CLICOPY.
+
        fd rel-cli.
            01 reg-rel pic x(80).
+
+       fd rel-csv.
+           01 reg-csv pic x(200).
+
+       sd work-cli.
+       01 sort-rec.
+           05 s-chave pic x(30).
+           05 s-cpf pic 9(11).
+           05 s-nome pic x(30).
+           05 s-endereco pic x(45).
+           05 s-complemento pic x(10).
+           05 s-bairro pic x(20).
+           05 s-cidade pic x(20).
+           05 s-estado pic x(2).
+           05 s-cep pic x(9).
+           05 s-ddd pic 9(2).
+           05 s-telefone pic x(9).
+           05 s-data-inclusao pic x(10).
+           05 s-tipo-pacote pic x(1).
+           05 s-qtde-pontos pic 9(1).
+           05 s-vencimento pic 9(2).
+           05 s-status-cliente pic x(1).
+
        working-storage section.
+       77 ws-clientes-path pic x(40) value "D:\CLIENTES.DAT".
        77 st-cli pic xx value spaces.
        77 wlin pic 99 value 55.
+       77 ws-inclui-cancelados pic x value "N".
+       77 ws-gera-csv pic x value "N".
+       77 ws-ordem pic 9 value 1.
+       77 ws-fim-sort pic x value "N".
+       77 ws-rel-cli-path pic x(40) value spaces.
+       77 st-rel-cli pic xx value spaces.
+       77 ws-confirma pic x value space.
+       77 ws-cancelar pic x value "N".
+       77 ws-modo-batch pic x value "N".
        01 DATA-SIS.
            05 ano pic 9999.
            05 mes pic 99.
@@ -64,12 +78,31 @@ identification division.
                10 mes-cab2 pic 99/.
                10 ano-cab2 pic 9999.
            05 filler pic x(27) value spaces.
+       01 WS-CLIENTE.
+          05 C-CPF PIC 9(11).
+          05 C-NOME PIC X(30).
+          05 C-ENDERECO PIC X(45).
+          05 C-COMPLEMENTO PIC X(10).
+          05 C-BAIRRO PIC X(20).
+          05 C-CIDADE PIC X(20).
+          05 C-ESTADO PIC X(2).
+          05 C-CEP PIC X(9).
+          05 C-DDD PIC 9(2).
+          05 C-TELEFONE PIC X(9).
+          05 C-DATA-INCLUSAO PIC X(10).
+          05 C-TIPO-PACOTE PIC X(1).
+          05 C-QTDE-PONTOS-RESIDENCIA PIC 9(1).
+          05 C-VENCIMENTO-FATURA PIC 9(2).
+          05 C-DATA-INCLUSAO-CLIENTE PIC X(10).
+          05 C-DATA-ULTIMA-ALTERACAO PIC X(10).
+          05 C-STATUS-CLIENTE PIC X(1).
+
        01 lin1.
            05 cpf pic x(11).
            05 filler pic x(7) value spaces.
            05 nome pic x(30).
            05 filler pic x(6) value spaces.
-	       05 telefone-fixo pic x(12).
+	       05 telefone-fixo pic x(13).
        01 lin2.
 	   05 endereço pic x(45)B(5).
 	   05 complemento pic x(10)B(20).
@@ -85,63 +118,199 @@ identification division.
 	   05 data-vencimento pic x(11).
        procedure division.
 
-       
-       
+
+
        mestre.
            perform inicio
-           perform proc until st-cli="10"
+           if ws-cancelar not = "S"
+               sort work-cli on ascending key s-chave
+                   input procedure is carrega-sort
+                   output procedure is imprime-sort
+           end-if
            perform fim.
                stop run.
 
 	inicio.
 
+           accept ws-clientes-path from environment
+               "MACKALLCENTER_CLIENTES_PATH"
+               on exception
+                   move "D:\CLIENTES.DAT" to ws-clientes-path
+           end-accept
+
+           accept ws-modo-batch from environment
+               "MACKALLCENTER_MODO_BATCH"
+               on exception
+                   move "N" to ws-modo-batch
+           end-accept
+
        perform rot-data
+           if ws-modo-batch = "S"
+               move "N" to ws-inclui-cancelados
+               move "N" to ws-gera-csv
+               move 1 to ws-ordem
+           else
+               display "INCLUIR CLIENTES CANCELADOS NO RELATORIO"
+                   " (S/N)? " with no advancing
+               accept ws-inclui-cancelados
+               display "GERAR TAMBEM ARQUIVO CSV PARA EXPORTACAO"
+                   " (S/N)? " with no advancing
+               accept ws-gera-csv
+               display "ORDENAR POR: (1)CPF (2)NOME (3)VENCIMENTO"
+                   " FATURA? " with no advancing
+               accept ws-ordem
+           end-if
+
+           open input rel-cli
+           if st-rel-cli = "00"
+               close rel-cli
+               display "RELATORIO DE HOJE JA EXISTE: "
+                   ws-rel-cli-path
+               if ws-modo-batch = "S"
+                   move "S" to ws-cancelar
+                   display "EXECUCAO CANCELADA - RELATORIO JA EXISTE"
+               else
+                   display "SOBRESCREVER (S/N)? " with no advancing
+                   accept ws-confirma
+                   if ws-confirma not = "S"
+                       move "S" to ws-cancelar
+                       display "EXECUCAO CANCELADA PELO OPERADOR"
+                   end-if
+               end-if
+           end-if.
+
+       carrega-sort.
+           open input arq-cli
+           perform ler
+           perform until st-cli = "10"
+               if c-status-cliente = "C"
+                       and ws-inclui-cancelados not = "S"
+                   continue
+               else
+                   evaluate ws-ordem
+                       when 2
+                           move c-nome to s-chave
+                       when 3
+                           move c-vencimento-fatura to s-chave (1:2)
+                           move c-cpf to s-chave (3:11)
+                       when other
+                           move c-cpf to s-chave
+                   end-evaluate
+
+                   move c-cpf to s-cpf
+                   move c-nome to s-nome
+                   move c-endereco to s-endereco
+                   move c-complemento to s-complemento
+                   move c-bairro to s-bairro
+                   move c-cidade to s-cidade
+                   move c-estado to s-estado
+                   move c-cep to s-cep
+                   move c-ddd to s-ddd
+                   move c-telefone to s-telefone
+                   move c-data-inclusao to s-data-inclusao
+                   move c-tipo-pacote to s-tipo-pacote
+                   move c-qtde-pontos-residencia to s-qtde-pontos
+                   move c-vencimento-fatura to s-vencimento
+                   move c-status-cliente to s-status-cliente
+                   release sort-rec
+               end-if
+               perform ler
+           end-perform
+           close arq-cli.
+
+       imprime-sort.
            open output rel-cli
-               input arq-cli
-           perform ler.
-       proc.
-           move cpf-c to cpf
-           move nome-c to nome
-           move telefone-c to telefone-fixo
-           move endereço-c to endereço
-           move complemento-c to complemento
-           move bairro-c to bairro
-           move cidade-c to cidade
-           move estado-c to estado
-           move cep-c to cep
-           
-           move data-o to data-ocor
-           move tipo-pacotes to tipo-pac
-           move qtd-pontos-c to qtd-pontos
-           move data-v to data-vencimento
-           
-           if wlin = 55
-               perform cabec
-           else 
-           write reg-rel from lin1 after 1
-           write reg-rel from lin2 after 1
-           write reg-rel from lin3 after 1
-           write reg-rel from lin4 after 1
-           add 4 to wlin
-           
-           perform ler.
-           
+           if ws-gera-csv = "S"
+               open output rel-csv
+               string "CPF,NOME,ENDERECO,COMPLEMENTO,BAIRRO,CIDADE,"
+                   delimited by size
+                   "ESTADO,CEP,DDD,TELEFONE,TIPO_PACOTE,PONTOS,"
+                       delimited by size
+                   "VENCIMENTO,STATUS" delimited by size
+                   into reg-csv
+               write reg-csv
+           end-if
+
+           move "N" to ws-fim-sort
+           perform until ws-fim-sort = "S"
+               return work-cli
+                   at end move "S" to ws-fim-sort
+                   not at end
+                       move s-cpf to cpf of lin1
+                       move s-nome to nome of lin1
+                       string "(" s-ddd ")" s-telefone
+                           delimited by size into telefone-fixo
+                       move s-endereco to endereço
+                       move s-complemento to complemento of lin2
+                       move s-bairro to bairro of lin3
+                       move s-cidade to cidade of lin3
+                       move s-estado to estado of lin3
+                       move s-cep to cep of lin3
+
+                       move s-data-inclusao to data-ocor
+                       move s-tipo-pacote to tipo-pac
+                       move s-qtde-pontos to qtd-pontos
+                       move s-vencimento to data-vencimento
+
+                       if wlin >= 55
+                           perform cabec
+                       end-if
+
+                       write reg-rel from lin1 after 1
+                       write reg-rel from lin2 after 1
+                       write reg-rel from lin3 after 1
+                       write reg-rel from lin4 after 1
+                       add 4 to wlin
+
+                       if ws-gera-csv = "S"
+                           perform grava-csv
+                       end-if
+               end-return
+           end-perform
+
+           close rel-cli.
+           if ws-gera-csv = "S"
+               close rel-csv
+           end-if.
+
+       grava-csv.
+           string
+               s-cpf delimited by size ","
+               function trim (s-nome) delimited by size ","
+               function trim (s-endereco) delimited by size ","
+               function trim (s-complemento) delimited by size ","
+               function trim (s-bairro) delimited by size ","
+               function trim (s-cidade) delimited by size ","
+               function trim (s-estado) delimited by size ","
+               function trim (s-cep) delimited by size ","
+               s-ddd delimited by size ","
+               function trim (s-telefone) delimited by size ","
+               s-tipo-pacote delimited by size ","
+               s-qtde-pontos delimited by size ","
+               s-vencimento delimited by size ","
+               s-status-cliente delimited by size
+               into reg-csv
+           write reg-csv.
+
        cabec.
            add 1 to npag
            write reg-rel from cab1 after page
            write reg-rel from cab2 after 2
-           write reg-rel from lin1 after 1
-           write reg-rel from lin2 after 1
-           write reg-rel from lin3 after 1
-           write reg-rel from lin4 after 1
            move 8 to wlin.
        fim.
-           close rel-cli
-           arq-cli.
+           continue.
        ler.
-           read arq-cli.
+           read arq-cli record into ws-cliente
+               at end move "10" to st-cli
+           end-read.
        rot-data.
-           accept data-sis from date
+           accept data-sis from date yyyymmdd
            move dia to dia-cab2
            move mes to mes-cab2
-           move ano to ano-cab2
\ No newline at end of file
+           move ano to ano-cab2
+           string "D:\CLIENTES_" delimited by size
+                  ano delimited by size
+                  mes delimited by size
+                  dia delimited by size
+                  ".PRN" delimited by size
+               into ws-rel-cli-path.

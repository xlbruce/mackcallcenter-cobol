@@ -0,0 +1,137 @@
+      *CADASTRO DE PACOTE
+       program-id. CADASTRO_PACOTE as "PGM5".
+
+       environment division.
+       configuration section.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-PACOTES ASSIGN TO "D:\PACOTES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS PAC-CODIGO
+               FILE STATUS IS ST-PACOTE.
+
+       data division.
+       FILE SECTION.
+       FD ARQ-PACOTES.
+           COPY PACCOPY.
+
+       working-storage section.
+       77 ST-PACOTE PIC XX VALUE SPACES.
+       77 RESP PIC X VALUE SPACE.
+       77 FOUND-CODIGO PIC X VALUE SPACE.
+       77 MSG PIC X(39) VALUE SPACES.
+       01 W-DATE.
+           05 DIA PIC 99.
+           05 MES PIC 99.
+           05 ANO PIC 9999.
+       01 W-DATE-BARRAS PIC XX/XX/XXXX.
+
+       SCREEN SECTION.
+       01  TELA.
+           05  LINE 01  COLUMN 01
+               VALUE  "    ====================================".
+           05  LINE 01  COLUMN 41
+               VALUE  "===================================".
+           05  LINE 03  COLUMN 01
+               VALUE  "                                TVMACK".
+           05  LINE 05  COLUMN 01
+               VALUE  "    CADASTRO DE PACOTE".
+           05  LINE 07  COLUMN 01
+               VALUE  "    ====================================".
+           05  LINE 07  COLUMN 41
+               VALUE  "===================================".
+           05  LINE 09  COLUMN 01
+               VALUE  "    CODIGO DO PACOTE: [ ]".
+           05  LINE 10  COLUMN 01
+               VALUE  "    DESCRICAO.......: [".
+           05  LINE 10  COLUMN 41
+               VALUE  "  ]".
+           05  LINE 11  COLUMN 01
+               VALUE  "    PRECO...........: [       ]".
+           05  LINE 12  COLUMN 01
+               VALUE  "    ATIVO (S/N).....: [ ]".
+           05  LINE 22  COLUMN 01
+               VALUE  "    ====================================".
+           05  LINE 22  COLUMN 41
+               VALUE  "====================================".
+           05  LINE 23  COLUMN 01
+               VALUE  "    MENSAGENS:".
+           05  LINE 24  COLUMN 01
+               VALUE  "    ====================================".
+           05  LINE 24  COLUMN 41
+               VALUE  "====================================".
+           05  S-DATA
+               LINE 05  COLUMN 66  PIC 99/99/9999
+               FROM   W-DATE.
+           05  S-PAC-CODIGO
+               LINE 09  COLUMN 23  PIC X(01)
+               TO     PAC-CODIGO.
+           05  S-PAC-DESCRICAO
+               LINE 10  COLUMN 23  PIC X(20)
+               TO     PAC-DESCRICAO.
+           05  S-PAC-PRECO
+               LINE 11  COLUMN 23  PIC 9(05)V99
+               TO     PAC-PRECO.
+           05  S-PAC-ATIVO
+               LINE 12  COLUMN 23  PIC X(01)
+               TO     PAC-ATIVO.
+
+       01 TELA-MENSAGEM.
+           05 S-MSG LINE 23  COLUMN 16  PIC X(39) FROM MSG.
+           05 PRESS-ENTER LINE 23 COLUMN 80 TO RESP.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           MOVE FUNCTION CURRENT-DATE TO W-DATE
+           MOVE FUNCTION CURRENT-DATE (7:2) TO DIA
+           MOVE FUNCTION CURRENT-DATE (5:2) TO MES
+           MOVE FUNCTION CURRENT-DATE (1:4) TO ANO
+           STRING DIA "/" MES "/" ANO DELIMITED BY SIZE
+               INTO W-DATE-BARRAS.
+
+           DISPLAY TELA.
+
+           ACCEPT S-PAC-CODIGO.
+           PERFORM WITH TEST AFTER UNTIL PAC-CODIGO NOT = SPACES
+               IF PAC-CODIGO = SPACES
+                   MOVE "CODIGO DO PACOTE NAO PODE FICAR EM BRANCO"
+                       TO MSG
+                   DISPLAY TELA-MENSAGEM
+                   ACCEPT S-PAC-CODIGO
+               END-IF
+           END-PERFORM
+
+           OPEN I-O ARQ-PACOTES
+               READ ARQ-PACOTES
+                   INVALID KEY MOVE "N" TO FOUND-CODIGO
+                   NOT INVALID KEY MOVE "S" TO FOUND-CODIGO
+               END-READ
+
+           IF FOUND-CODIGO = "S"
+               MOVE "PACOTE JA CADASTRADO PARA ESTE CODIGO" TO MSG
+               DISPLAY TELA-MENSAGEM
+               ACCEPT PRESS-ENTER
+               CLOSE ARQ-PACOTES
+               EXIT PROGRAM
+           END-IF
+
+           ACCEPT S-PAC-DESCRICAO
+           ACCEPT S-PAC-PRECO
+           ACCEPT S-PAC-ATIVO
+
+           WRITE REG-PACOTE
+               INVALID KEY
+                   MOVE "ERRO AO GRAVAR PACOTE" TO MSG
+               NOT INVALID KEY
+                   MOVE "PACOTE GRAVADO COM SUCESSO" TO MSG
+           END-WRITE
+
+           CLOSE ARQ-PACOTES
+
+           DISPLAY TELA-MENSAGEM
+           ACCEPT PRESS-ENTER
+
+       EXIT program

@@ -0,0 +1,423 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONSULTAS AS "PGM3".
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-CLIENTE ASSIGN TO WS-CLIENTES-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CPF
+               FILE STATUS IS ST-CLIENTE.
+
+           SELECT ARQ-OCORR ASSIGN TO "D:\OCORRENCIAS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS O-CHAVE
+               FILE STATUS IS ST-OCORR.
+
+           SELECT ARQ-VINCULO ASSIGN TO "D:\VINCULOS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS VI-CPF
+               FILE STATUS IS ST-VINCULO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-CLIENTE.
+           COPY CLICOPY.
+
+       FD ARQ-OCORR.
+           COPY OCOCOPY.
+
+       FD ARQ-VINCULO.
+           COPY VINCOPY.
+
+       WORKING-STORAGE SECTION.
+       77 WS-CLIENTES-PATH PIC X(40) VALUE "D:\CLIENTES.DAT".
+       77 FOUND-CPF PIC X.
+       77 FOUND-OCORR PIC X.
+       77 ACHOU-OCORR PIC X VALUE "N".
+       77 O-CPF-BUSCA PIC X(11).
+       77 CONFIRM PIC X.
+       77 MSG PIC X(40).
+
+       77 ST-CLIENTE PIC XX VALUE SPACES.
+       77 ST-OCORR PIC XX VALUE SPACES.
+       77 ST-VINCULO PIC XX VALUE SPACES.
+       77 FOUND-VINCULO PIC X VALUE "N".
+       77 WS-VINC-PRINCIPAL PIC X(11) VALUE SPACES.
+
+       01 WS-DATE.
+           05 YYYY PIC X(4).
+           05 MM PIC X(2).
+           05 DD PIC X(2).
+
+       01 WS-DD-MM-YYYY.
+           05 DD PIC X(2).
+           05 FILLER PIC X VALUE '/'.
+           05 MM PIC X(2).
+           05 FILLER PIC X VALUE '/'.
+           05 YYYY PIC X(4).
+
+       01 OCORR-DD-MM-YYYY.
+           05 DD PIC X(2).
+           05 FILLER PIC X VALUE '/'.
+           05 MM PIC X(2).
+           05 FILLER PIC X VALUE '/'.
+           05 YYYY PIC X(4).
+
+       01 LINHA.
+           05 FILLER VALUE "   ".
+           05 L PIC X(72) VALUE ALL "Í".
+           05 FILLER VALUE "    ".
+
+       COPY STACOPY.
+
+       77 WS-STAT-DESC PIC X(14).
+       77 WS-ANDAMENTO-DESC PIC X(19).
+
+       01 WS-CPF PIC 9(11).
+
+       77 WS-NOME-BUSCA PIC X(30) VALUE SPACES.
+       77 WS-NOME-BUSCA-LEN PIC 99 VALUE ZERO.
+       77 WS-NOME-COMPARA PIC X(30) VALUE SPACES.
+       77 WS-POS PIC 99 VALUE ZERO.
+       77 WS-ACHOU-NOME PIC X VALUE "N".
+       77 WS-QTD-RESULT PIC 99 VALUE ZERO.
+       77 WS-CPF-ESCOLHIDO PIC 9(11) VALUE ZERO.
+
+       01 WS-RESULTADO OCCURS 10 TIMES.
+           05 WS-RES-CPF PIC X(11).
+           05 WS-RES-NOME PIC X(30).
+
+       SCREEN SECTION.
+       01 TELA1.
+           05 BLANK SCREEN.
+           05 LINE 01 COLUMN 01 PIC X(80) FROM LINHA.
+           05 LINE 03 COLUMN 35 VALUE "MACKALLCENTER".
+           05 LINE 05 COLUMN 04 VALUE "CONSULTA DE CLIENTE".
+           05 LINE 05 COLUMN 66 USING WS-DD-MM-YYYY.
+           05 LINE 07 COLUMN 01 PIC X(80) FROM LINHA.
+
+           05 LINE 09 COLUMN 04 VALUE "CPF DO CLIENTE.: [           ]".
+           05 S-CPF LINE 09 COLUMN 22 PIC 9(11) TO WS-CPF.
+           05 LINE 11 COLUMN 04 VALUE
+              "DEIXE O CPF EM BRANCO (ZERO) PARA BUSCAR POR NOME".
+
+           05 LINE 21 COLUMN 01 PIC X(80) FROM LINHA.
+           05 LINE 22 COLUMN 05 VALUE "MENSAGENS: ".
+           05 LINE 23 COLUMN 01 PIC X(80) FROM LINHA.
+
+       01 TELA1-MENSAGEM.
+           05 LINE 22 COLUMN 16 USING MSG.
+           05 PRESS-ENTER LINE 22 COLUMN 80 TO CONFIRM.
+
+       01 TELA-BUSCA-NOME.
+           05 BLANK SCREEN.
+           05 LINE 01 COLUMN 01 PIC X(80) FROM LINHA.
+           05 LINE 03 COLUMN 30 VALUE "MACKALLCENTER".
+           05 LINE 05 COLUMN 04 VALUE "BUSCA DE CLIENTE POR NOME".
+           05 LINE 07 COLUMN 01 PIC X(80) FROM LINHA.
+           05 LINE 09 COLUMN 04 VALUE "NOME OU PARTE DO NOME: [".
+           05 S-NOME-BUSCA LINE 09 COLUMN 28 PIC X(30) TO WS-NOME-BUSCA.
+           05 LINE 09 COLUMN 58 VALUE "]".
+           05 LINE 21 COLUMN 01 PIC X(80) FROM LINHA.
+           05 LINE 22 COLUMN 05 VALUE "MENSAGENS: ".
+           05 LINE 23 COLUMN 01 PIC X(80) FROM LINHA.
+
+       01 TELA-BUSCA-MENSAGEM.
+           05 LINE 22 COLUMN 16 USING MSG.
+           05 PRESS-ENTER-3 LINE 22 COLUMN 80 TO CONFIRM.
+
+       01 TELA-LISTA-NOME.
+           05 BLANK SCREEN.
+           05 LINE 01 COLUMN 01 PIC X(80) FROM LINHA.
+           05 LINE 03 COLUMN 28 VALUE "CLIENTES ENCONTRADOS".
+           05 LINE 05 COLUMN 04 VALUE "CPF".
+           05 LINE 05 COLUMN 18 VALUE "NOME".
+           05 LINE 06 COLUMN 04 USING WS-RES-CPF (1).
+           05 LINE 06 COLUMN 18 USING WS-RES-NOME (1).
+           05 LINE 07 COLUMN 04 USING WS-RES-CPF (2).
+           05 LINE 07 COLUMN 18 USING WS-RES-NOME (2).
+           05 LINE 08 COLUMN 04 USING WS-RES-CPF (3).
+           05 LINE 08 COLUMN 18 USING WS-RES-NOME (3).
+           05 LINE 09 COLUMN 04 USING WS-RES-CPF (4).
+           05 LINE 09 COLUMN 18 USING WS-RES-NOME (4).
+           05 LINE 10 COLUMN 04 USING WS-RES-CPF (5).
+           05 LINE 10 COLUMN 18 USING WS-RES-NOME (5).
+           05 LINE 11 COLUMN 04 USING WS-RES-CPF (6).
+           05 LINE 11 COLUMN 18 USING WS-RES-NOME (6).
+           05 LINE 12 COLUMN 04 USING WS-RES-CPF (7).
+           05 LINE 12 COLUMN 18 USING WS-RES-NOME (7).
+           05 LINE 13 COLUMN 04 USING WS-RES-CPF (8).
+           05 LINE 13 COLUMN 18 USING WS-RES-NOME (8).
+           05 LINE 14 COLUMN 04 USING WS-RES-CPF (9).
+           05 LINE 14 COLUMN 18 USING WS-RES-NOME (9).
+           05 LINE 15 COLUMN 04 USING WS-RES-CPF (10).
+           05 LINE 15 COLUMN 18 USING WS-RES-NOME (10).
+
+           05 LINE 17 COLUMN 04 PIC X(72) FROM LINHA.
+           05 LINE 18 COLUMN 04 VALUE
+              "DIGITE O CPF PARA ABRIR OCORRENCIA (OU ZERO P/ VOLTAR):".
+           05 LINE 19 COLUMN 04 VALUE "[           ]".
+           05 S-CPF-ESCOLHIDO LINE 19 COLUMN 05 PIC 9(11)
+               TO WS-CPF-ESCOLHIDO.
+
+           05 LINE 21 COLUMN 01 PIC X(80) FROM LINHA.
+           05 LINE 22 COLUMN 05 VALUE "MENSAGENS: ".
+           05 LINE 23 COLUMN 01 PIC X(80) FROM LINHA.
+
+       01 TELA-LISTA-MENSAGEM.
+           05 LINE 22 COLUMN 16 USING MSG.
+           05 PRESS-ENTER-4 LINE 22 COLUMN 80 TO CONFIRM.
+
+       01 TELA2.
+           05 BLANK SCREEN.
+           05 LINE 01 COLUMN 01 PIC X(80) FROM LINHA.
+           05 LINE 03 COLUMN 30 VALUE "MACKALLCENTER - FICHA DO CLIENTE".
+           05 LINE 05 COLUMN 04 VALUE "CPF............: [           ]".
+           05 LINE 05 COLUMN 23 USING CPF.
+           05 LINE 06 COLUMN 04 VALUE "NOME...........: ".
+           05 LINE 06 COLUMN 22 USING NOME.
+           05 LINE 07 COLUMN 04 VALUE "ENDERECO.......: ".
+           05 LINE 07 COLUMN 22 USING ENDERECO.
+           05 LINE 08 COLUMN 04 VALUE "BAIRRO/CIDADE..: ".
+           05 LINE 08 COLUMN 22 USING BAIRRO.
+           05 LINE 08 COLUMN 44 USING CIDADE.
+           05 LINE 09 COLUMN 04 VALUE "ESTADO/CEP.....: ".
+           05 LINE 09 COLUMN 22 USING ESTADO.
+           05 LINE 09 COLUMN 26 USING CEP.
+           05 LINE 10 COLUMN 04 VALUE "TELEFONE.......: ".
+           05 LINE 10 COLUMN 22 USING DDD.
+           05 LINE 10 COLUMN 25 USING TELEFONE.
+           05 LINE 11 COLUMN 04 VALUE "TIPO PACOTE....: ".
+           05 LINE 11 COLUMN 22 USING TIPO-PACOTE.
+           05 LINE 12 COLUMN 04 VALUE "QTDE PONTOS....: ".
+           05 LINE 12 COLUMN 22 USING QTDE-PONTOS-RESIDENCIA.
+           05 LINE 13 COLUMN 04 VALUE "DIA VENCIMENTO.: ".
+           05 LINE 13 COLUMN 22 USING VENCIMENTO-FATURA.
+           05 LINE 14 COLUMN 04 VALUE "CLIENTE DESDE..: ".
+           05 LINE 14 COLUMN 22 USING DATA-INCLUSAO-CLIENTE.
+           05 LINE 15 COLUMN 04 VALUE "ULTIMA ALTER...: ".
+           05 LINE 15 COLUMN 22 USING DATA-ULTIMA-ALTERACAO.
+           05 LINE 16 COLUMN 04 VALUE "ULTIMO CONTATO.: ".
+           05 LINE 16 COLUMN 22 USING DATA-ULTIMA-OCORRENCIA.
+           05 LINE 16 COLUMN 45 VALUE "VINCULO A: ".
+           05 LINE 16 COLUMN 56 USING WS-VINC-PRINCIPAL.
+
+           05 LINE 17 COLUMN 04 PIC X(72) FROM LINHA.
+           05 LINE 18 COLUMN 04 VALUE "OCORRENCIA ABERTA".
+           05 LINE 19 COLUMN 04 VALUE "DATA...........: ".
+           05 LINE 19 COLUMN 22 USING OCORR-DD-MM-YYYY.
+           05 LINE 20 COLUMN 04 VALUE "ATENDENTE......: ".
+           05 LINE 20 COLUMN 22 USING O-ATENDENTE.
+           05 LINE 21 COLUMN 04 VALUE "DESCRICAO......: ".
+           05 LINE 21 COLUMN 22 USING O-DESCRICAO.
+           05 LINE 22 COLUMN 04 VALUE "STATUS/ANDAMENTO: ".
+           05 LINE 22 COLUMN 23 USING O-STAT.
+           05 LINE 22 COLUMN 25 USING WS-STAT-DESC.
+           05 LINE 22 COLUMN 40 USING O-ANDAMENTO.
+           05 LINE 22 COLUMN 42 USING WS-ANDAMENTO-DESC.
+
+           05 LINE 24 COLUMN 01 PIC X(80) FROM LINHA.
+           05 LINE 25 COLUMN 05 VALUE "MENSAGENS: ".
+           05 LINE 26 COLUMN 01 PIC X(80) FROM LINHA.
+
+       01 TELA2-SEM-OCORR.
+           05 LINE 19 COLUMN 04 VALUE
+              "NENHUMA OCORRENCIA REGISTRADA PARA ESTE CLIENTE".
+
+       01 TELA2-MENSAGEM.
+           05 LINE 25 COLUMN 16 USING MSG.
+           05 PRESS-ENTER-2 LINE 25 COLUMN 80 TO CONFIRM.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           ACCEPT WS-CLIENTES-PATH FROM ENVIRONMENT
+               "MACKALLCENTER_CLIENTES_PATH"
+               ON EXCEPTION
+                   MOVE "D:\CLIENTES.DAT" TO WS-CLIENTES-PATH
+           END-ACCEPT
+
+           ACCEPT WS-DATE FROM DATE YYYYMMDD.
+           MOVE CORRESPONDING WS-DATE TO WS-DD-MM-YYYY.
+
+           DISPLAY TELA1.
+           ACCEPT S-CPF.
+
+           IF WS-CPF = ZERO
+               PERFORM BUSCA-POR-NOME
+               STOP RUN
+           END-IF.
+
+           MOVE WS-CPF TO CPF.
+
+           OPEN INPUT ARQ-CLIENTE
+               READ ARQ-CLIENTE
+                   INVALID KEY MOVE "N" TO FOUND-CPF
+                   NOT INVALID KEY MOVE "S" TO FOUND-CPF
+               END-READ
+
+           IF FOUND-CPF = "N"
+               MOVE "CLIENTE NAO ENCONTRADO" TO MSG
+               DISPLAY TELA1-MENSAGEM
+               ACCEPT PRESS-ENTER
+               CLOSE ARQ-CLIENTE
+               CALL "Menu_Principal"
+               EXIT PROGRAM
+           END-IF
+
+           MOVE CPF TO O-CPF-BUSCA
+
+           MOVE "N" TO FOUND-OCORR
+           MOVE O-CPF-BUSCA TO O-CPF
+           MOVE ZEROS TO O-DATA-OCORR O-HORA-OCORR O-SEQ
+
+           OPEN INPUT ARQ-OCORR
+               START ARQ-OCORR KEY IS >= O-CHAVE
+                   INVALID KEY MOVE "N" TO FOUND-OCORR
+                   NOT INVALID KEY MOVE "S" TO FOUND-OCORR
+               END-START
+
+               PERFORM WITH TEST BEFORE UNTIL FOUND-OCORR = "N"
+                   READ ARQ-OCORR NEXT RECORD
+                       AT END MOVE "N" TO FOUND-OCORR
+                   END-READ
+                   IF FOUND-OCORR = "S" AND O-CPF = O-CPF-BUSCA
+                       MOVE "S" TO ACHOU-OCORR
+                       MOVE "N" TO FOUND-OCORR
+                   ELSE
+                       MOVE "N" TO FOUND-OCORR
+                   END-IF
+               END-PERFORM
+           CLOSE ARQ-OCORR
+
+           MOVE CPF TO VI-CPF
+           OPEN INPUT ARQ-VINCULO
+               READ ARQ-VINCULO
+                   INVALID KEY MOVE "N" TO FOUND-VINCULO
+                   NOT INVALID KEY MOVE "S" TO FOUND-VINCULO
+               END-READ
+           CLOSE ARQ-VINCULO
+
+           IF FOUND-VINCULO = "S"
+               MOVE VI-CPF-PRINCIPAL TO WS-VINC-PRINCIPAL
+           ELSE
+               MOVE "NENHUM" TO WS-VINC-PRINCIPAL
+           END-IF
+
+           IF ACHOU-OCORR = "S"
+               MOVE O-DIA-OCORR TO DD OF OCORR-DD-MM-YYYY
+               MOVE O-MES-OCORR TO MM OF OCORR-DD-MM-YYYY
+               MOVE O-ANO-OCORR TO YYYY OF OCORR-DD-MM-YYYY
+               PERFORM DECODE-STATUS
+               PERFORM DECODE-ANDAMENTO
+           END-IF
+
+           DISPLAY TELA2
+
+           IF ACHOU-OCORR NOT = "S"
+               DISPLAY TELA2-SEM-OCORR
+           END-IF
+
+           MOVE "TECLE ENTER PARA VOLTAR" TO MSG
+           DISPLAY TELA2-MENSAGEM
+           ACCEPT PRESS-ENTER-2
+
+           CLOSE ARQ-CLIENTE
+
+           CALL "Menu_Principal"
+
+       DECODE-STATUS.
+           PERFORM VARYING IDX-STATUS FROM 1 BY 1
+                   UNTIL IDX-STATUS > 2
+               IF ST-COD (IDX-STATUS) = O-STAT
+                   MOVE ST-DESC (IDX-STATUS) TO WS-STAT-DESC
+               END-IF
+           END-PERFORM.
+
+       DECODE-ANDAMENTO.
+           PERFORM VARYING IDX-ANDAMENTO FROM 1 BY 1
+                   UNTIL IDX-ANDAMENTO > 4
+               IF AN-COD (IDX-ANDAMENTO) = O-ANDAMENTO
+                   MOVE AN-DESC (IDX-ANDAMENTO) TO WS-ANDAMENTO-DESC
+               END-IF
+           END-PERFORM.
+
+       BUSCA-POR-NOME.
+           DISPLAY TELA-BUSCA-NOME.
+           ACCEPT S-NOME-BUSCA.
+
+           MOVE FUNCTION UPPER-CASE (FUNCTION TRIM (WS-NOME-BUSCA))
+               TO WS-NOME-BUSCA
+           MOVE FUNCTION LENGTH (FUNCTION TRIM (WS-NOME-BUSCA))
+               TO WS-NOME-BUSCA-LEN
+
+           IF WS-NOME-BUSCA-LEN = ZERO
+               MOVE "NOME NAO INFORMADO" TO MSG
+               DISPLAY TELA-BUSCA-MENSAGEM
+               ACCEPT PRESS-ENTER-3
+               CALL "Menu_Principal"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE ZERO TO WS-QTD-RESULT
+           MOVE LOW-VALUES TO CPF
+
+           OPEN INPUT ARQ-CLIENTE
+               START ARQ-CLIENTE KEY IS >= CPF
+                   INVALID KEY MOVE "N" TO FOUND-CPF
+                   NOT INVALID KEY MOVE "S" TO FOUND-CPF
+               END-START
+
+               PERFORM WITH TEST BEFORE UNTIL FOUND-CPF = "N"
+                   READ ARQ-CLIENTE NEXT RECORD
+                       AT END MOVE "N" TO FOUND-CPF
+                   END-READ
+                   IF FOUND-CPF = "S"
+                       PERFORM VERIFICA-NOME-MATCH
+                       IF WS-ACHOU-NOME = "S" AND WS-QTD-RESULT < 10
+                           ADD 1 TO WS-QTD-RESULT
+                           MOVE CPF TO WS-RES-CPF (WS-QTD-RESULT)
+                           MOVE NOME TO WS-RES-NOME (WS-QTD-RESULT)
+                       END-IF
+                   END-IF
+               END-PERFORM
+           CLOSE ARQ-CLIENTE
+
+           IF WS-QTD-RESULT = ZERO
+               MOVE "NENHUM CLIENTE ENCONTRADO PARA ESTE NOME" TO MSG
+               DISPLAY TELA-BUSCA-MENSAGEM
+               ACCEPT PRESS-ENTER-3
+               CALL "Menu_Principal"
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY TELA-LISTA-NOME
+           MOVE "TECLE ENTER PARA VOLTAR AO MENU" TO MSG
+           DISPLAY TELA-LISTA-MENSAGEM
+           ACCEPT S-CPF-ESCOLHIDO
+
+           IF WS-CPF-ESCOLHIDO NOT = ZERO
+               CALL "PGM21"
+           ELSE
+               CALL "Menu_Principal"
+           END-IF.
+
+       VERIFICA-NOME-MATCH.
+           MOVE "N" TO WS-ACHOU-NOME
+           MOVE SPACES TO WS-NOME-COMPARA
+           MOVE FUNCTION UPPER-CASE (NOME) TO WS-NOME-COMPARA
+
+           PERFORM VARYING WS-POS FROM 1 BY 1
+                   UNTIL WS-POS > (31 - WS-NOME-BUSCA-LEN)
+                      OR WS-ACHOU-NOME = "S"
+               IF WS-NOME-COMPARA (WS-POS : WS-NOME-BUSCA-LEN) =
+                       WS-NOME-BUSCA (1 : WS-NOME-BUSCA-LEN)
+                   MOVE "S" TO WS-ACHOU-NOME
+               END-IF
+           END-PERFORM.

@@ -0,0 +1,246 @@
+       identification division.
+       program-id. IMPORTA_CLIENTES as "PGM317".
+
+       environment division.
+       configuration section.
+       input-output section.
+       file-control.
+           select arq-cli assign to ws-clientes-path
+               organization is indexed
+               access mode is random
+               record key is cpf
+               file status is st-cli.
+
+           select arq-importa assign to "D:\IMPORTA_CLIENTES.TXT"
+               organization is line sequential
+               file status is st-importa.
+
+           select rel-importa assign to "D:\IMPORTACAO.PRN".
+
+       data division.
+           File section.
+           fd arq-cli.
+               COPY CLICOPY.
+
+       fd arq-importa.
+       01 reg-importa.
+           05 imp-cpf pic 9(11).
+           05 imp-nome pic x(30).
+           05 imp-endereco pic x(45).
+           05 imp-complemento pic x(10).
+           05 imp-bairro pic x(20).
+           05 imp-cidade pic x(20).
+           05 imp-estado pic x(2).
+           05 imp-cep pic x(9).
+           05 imp-ddd pic 9(2).
+           05 imp-telefone pic x(9).
+           05 imp-tipo-pacote pic x(1).
+           05 imp-qtde-pontos-residencia pic 9(1).
+           05 imp-vencimento-fatura pic 9(2).
+
+       fd rel-importa.
+           01 reg-rel pic x(80).
+
+       working-storage section.
+           COPY DDDCOPY.
+       77 ws-clientes-path pic x(40) value "D:\CLIENTES.DAT".
+       77 st-cli pic xx value spaces.
+       77 st-importa pic xx value spaces.
+       77 found-ddd pic x value space.
+       77 ws-duplicado pic x value space.
+       77 ws-motivo-rejeicao pic x(39) value spaces.
+       77 ws-linha-rejeitada pic x value space.
+
+       77 ws-total-lidos pic 9(5) value zero.
+       77 ws-total-importados pic 9(5) value zero.
+       77 ws-total-rejeitados pic 9(5) value zero.
+
+       01 ws-cpf-check.
+           05 ws-cpf-num pic 9(11).
+       01 ws-cpf-digits redefines ws-cpf-check.
+           05 ws-cpf-dig pic 9 occurs 11.
+       77 cpf-retorno pic 9 value zero.
+
+       01 ws-data-hoje.
+           05 hoje-ano pic 9999.
+           05 hoje-mes pic 99.
+           05 hoje-dia pic 99.
+       01 w-date-barras pic xx/xx/xxxx.
+
+       01 cab1.
+           05 filler pic x(6) value "TvMack".
+           05 filler pic x(22) value spaces.
+           05 filler pic x(32) value
+               "Importacao de Clientes".
+
+       01 cab2.
+           05 filler pic x(17) value "Data de Emissao: ".
+           05 dia-cab2 pic 99/.
+           05 mes-cab2 pic 99/.
+           05 ano-cab2 pic 9999.
+
+       01 lin-rejeitado.
+           05 filler pic x(5) value "CPF ".
+           05 cpf-rejeitado pic 9(11).
+           05 filler pic x(3) value " - ".
+           05 motivo-rejeitado pic x(39).
+
+       01 lin-sumario.
+           05 rotulo pic x(40).
+           05 valor pic zzzz9.
+
+       procedure division.
+
+       mestre.
+           perform inicio
+           perform processa-linha until st-importa = "10"
+           perform sumario
+           perform fim
+           stop run.
+
+       inicio.
+           accept ws-clientes-path from environment
+               "MACKALLCENTER_CLIENTES_PATH"
+               on exception
+                   move "D:\CLIENTES.DAT" to ws-clientes-path
+           end-accept
+
+           accept ws-data-hoje from date yyyymmdd
+           move hoje-dia to dia-cab2
+           move hoje-mes to mes-cab2
+           move hoje-ano to ano-cab2
+           string hoje-dia "/" hoje-mes "/" hoje-ano
+               delimited by size into w-date-barras
+
+           open output rel-importa
+           open i-o arq-cli
+           open input arq-importa
+               if st-importa not = "00"
+                   move "NAO FOI POSSIVEL ABRIR O ARQUIVO DE CARGA"
+                       to motivo-rejeitado
+                   move "10" to st-importa
+               end-if
+
+           write reg-rel from cab1 after page
+           write reg-rel from cab2 after 2
+           move "LINHAS REJEITADAS:" to reg-rel
+           write reg-rel after 2.
+
+       processa-linha.
+           read arq-importa
+               at end move "10" to st-importa
+           end-read
+
+           if st-importa not = "10"
+               add 1 to ws-total-lidos
+               move space to ws-linha-rejeitada
+               move spaces to ws-motivo-rejeicao
+               perform valida-linha
+               if ws-linha-rejeitada = "S"
+                   add 1 to ws-total-rejeitados
+                   move imp-cpf to cpf-rejeitado
+                   move ws-motivo-rejeicao to motivo-rejeitado
+                   write reg-rel from lin-rejeitado after 1
+               else
+                   perform grava-cliente
+                   add 1 to ws-total-importados
+               end-if
+           end-if.
+
+       valida-linha.
+           move imp-cpf to ws-cpf-num
+           call "Validador_CPF" using cpf-retorno ws-cpf-digits
+           if cpf-retorno not = 1
+               move "S" to ws-linha-rejeitada
+               move "CPF INVALIDO" to ws-motivo-rejeicao
+           end-if
+
+           if ws-linha-rejeitada not = "S"
+               move imp-cpf to cpf
+               read arq-cli
+                   invalid key move "N" to ws-duplicado
+                   not invalid key move "S" to ws-duplicado
+               end-read
+               if ws-duplicado = "S"
+                   move "S" to ws-linha-rejeitada
+                   move "CPF JA CADASTRADO EM CLIENTES.DAT"
+                       to ws-motivo-rejeicao
+               end-if
+           end-if
+
+           if ws-linha-rejeitada not = "S"
+               move "N" to found-ddd
+               perform varying idx-ddd from 1 by 1
+                       until idx-ddd > 66 or found-ddd = "S"
+                   if ddd-item (idx-ddd) = imp-ddd
+                       move "S" to found-ddd
+                   end-if
+               end-perform
+               if found-ddd not = "S"
+                   move "S" to ws-linha-rejeitada
+                   move "DDD INVALIDO" to ws-motivo-rejeicao
+               end-if
+           end-if
+
+           if ws-linha-rejeitada not = "S"
+               if imp-vencimento-fatura < 1 or
+                       imp-vencimento-fatura > 28
+                   move "S" to ws-linha-rejeitada
+                   move "VENCIMENTO DE FATURA FORA DA FAIXA 01-28"
+                       to ws-motivo-rejeicao
+               end-if
+           end-if.
+
+       grava-cliente.
+           move imp-cpf to cpf
+           move imp-nome to nome
+           move imp-endereco to endereco
+           move imp-complemento to complemento
+           move imp-bairro to bairro
+           move imp-cidade to cidade
+           move imp-estado to estado
+           move imp-cep to cep
+           move imp-ddd to ddd
+           move imp-telefone to telefone
+           move imp-tipo-pacote to tipo-pacote
+           move imp-qtde-pontos-residencia
+               to qtde-pontos-residencia
+           move imp-vencimento-fatura to vencimento-fatura
+           move w-date-barras to data-inclusao
+           move w-date-barras to data-inclusao-cliente
+           move w-date-barras to data-ultima-alteracao
+           move "A" to status-cliente
+           move spaces to data-ultima-ocorrencia
+           move zero to stat-ultima-ocorrencia
+           move zero to andamento-ultima-ocorrencia
+
+           write reg-cliente
+               invalid key
+                   add 1 to ws-total-rejeitados
+                   subtract 1 from ws-total-importados
+                   move imp-cpf to cpf-rejeitado
+                   move "ERRO AO GRAVAR EM CLIENTES.DAT"
+                       to motivo-rejeitado
+                   write reg-rel from lin-rejeitado after 1
+           end-write.
+
+       sumario.
+           move spaces to reg-rel
+           write reg-rel after 2
+
+           move "TOTAL DE REGISTROS LIDOS" to rotulo
+           move ws-total-lidos to valor
+           write reg-rel from lin-sumario after 2
+
+           move "TOTAL DE CLIENTES IMPORTADOS" to rotulo
+           move ws-total-importados to valor
+           write reg-rel from lin-sumario after 2
+
+           move "TOTAL DE LINHAS REJEITADAS" to rotulo
+           move ws-total-rejeitados to valor
+           write reg-rel from lin-sumario after 2.
+
+       fim.
+           close rel-importa
+                 arq-cli
+                 arq-importa.

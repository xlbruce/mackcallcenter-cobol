@@ -0,0 +1,22 @@
+      *OCOHISTCOPY - layout of REG-OCORR-HIST, the audit trail written
+      *by ALTERA_OCORR before each REWRITE of OCORRENCIAS.DAT. H-CHAVE
+      *follows the same composite-key shape as O-CHAVE in OCOCOPY.cpy
+      *(CPF + date/time + a 2-digit sequence), keyed on when the change
+      *was made rather than when the occurrence was opened, so a client
+      *can accumulate any number of edit records over time.
+       01 REG-OCORR-HIST.
+           05 H-CHAVE.
+               10 H-CPF PIC X(11).
+               10 H-DATA-ALTERACAO.
+                   15 H-ANO-ALTERACAO PIC 9999.
+                   15 H-MES-ALTERACAO PIC 99.
+                   15 H-DIA-ALTERACAO PIC 99.
+               10 H-HORA-ALTERACAO.
+                   15 H-HH-ALTERACAO PIC 99.
+                   15 H-MIN-ALTERACAO PIC 99.
+               10 H-SEQ PIC 9(2).
+           05 H-ATENDENTE-ALTERACAO PIC X(30).
+           05 H-DESCRICAO-ANTERIOR PIC X(70).
+           05 H-STAT-ANTERIOR PIC 9.
+           05 H-ANDAMENTO-ANTERIOR PIC 9.
+           05 H-ATENDENTE-NOVO PIC X(30).

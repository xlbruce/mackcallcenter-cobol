@@ -0,0 +1,28 @@
+      *OCOARQCOPY - layout of REG-OCORR-ARQUIVADA, the record written
+      *to OCORRENCIAS-HIST.DAT when an old closed occurrence is
+      *retired out of OCORRENCIAS.DAT. Field-for-field identical to
+      *OCOCOPY.cpy's REG-OCORRENCIA (same O-CHAVE shape) but under
+      *its own 01-level name, since a program that archives records
+      *needs both layouts open at once and COBOL will not let two
+      *FDs COPY the same record name into one program.
+       01 REG-OCORR-ARQUIVADA.
+           05 OA-CHAVE.
+               10 OA-CPF PIC X(11).
+               10 OA-DATA-OCORR.
+                   15 OA-ANO-OCORR PIC 9999.
+                   15 OA-MES-OCORR PIC 99.
+                   15 OA-DIA-OCORR PIC 99.
+               10 OA-HORA-OCORR.
+                   15 OA-HH-OCORR PIC 99.
+                   15 OA-MIN-OCORR PIC 99.
+               10 OA-SEQ PIC 9(2).
+           05 OA-NOME PIC X(30).
+           05 OA-ATENDENTE PIC X(30).
+           05 OA-DESCRICAO PIC X(70).
+           05 OA-STAT PIC 9.
+           05 OA-ANDAMENTO PIC 9.
+           05 OA-PRIORIDADE PIC 9.
+           05 OA-DATA-LIMITE-SLA.
+               10 OA-ANO-LIMITE-SLA PIC 9999.
+               10 OA-MES-LIMITE-SLA PIC 99.
+               10 OA-DIA-LIMITE-SLA PIC 99.

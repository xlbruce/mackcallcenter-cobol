@@ -4,39 +4,42 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
-       
+
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ARQ-OCORR ASSIGN TO "D:\OCORRENCIAS.DAT"
                ORGANIZATION IS INDEXED
-               ACCESS MODE IS RANDOM
-               RECORD KEY IS O-CPF
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS O-CHAVE
                FILE STATUS IS ST-OCORR.
 
+           SELECT ARQ-OCORR-HIST ASSIGN TO "D:\OCORRHIST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS H-CHAVE
+               FILE STATUS IS ST-HIST.
+
+           SELECT ARQ-ATENDENTES ASSIGN TO "D:\ATENDENTES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS AT-ID
+               FILE STATUS IS ST-ATENDENTE.
+
        DATA DIVISION.
        FILE SECTION.
        FD ARQ-OCORR.
-       01 REG-OCORRENCIA.
-           05 O-CPF PIC X(11).
-           05 O-NOME PIC X(30).
-           05 O-DATA-OCORR.
-               10 YYYY PIC 9999.
-               10 MM PIC 99.
-               10 DD PIC 99.
-           05 O-HORA-OCORR.
-               10 HH PIC 99.
-               10 MM PIC 99.
-           05 O-ATENDENTE PIC X(30).
-           05 O-DESCRICAO PIC X(70).
-           05 O-STAT PIC 9.
-           05 O-ANDAMENTO PIC 9.
-       
-       
+           COPY OCOCOPY.
+
+       FD ARQ-OCORR-HIST.
+           COPY OCOHISTCOPY.
+
+       FD ARQ-ATENDENTES.
+           COPY ATECOPY.
+
        WORKING-STORAGE SECTION.
-       
+
        01 WS-OCORRENCIA.
            05 CPF PIC X(11).
-           05 NOME PIC X(30).
            05 DATA-OCORR.
                10 YYYY PIC X(4).
                10 MM PIC X(2).
@@ -44,51 +47,79 @@
            05 HORA-OCORR.
                10 HH PIC 99.
                10 MM PIC 99.
+           05 SEQ PIC 9(2).
+           05 NOME PIC X(30).
            05 ATENDENTE PIC X(30).
            05 DESCRICAO PIC X(70).
            05 STAT PIC 9.
            05 ANDAMENTO PIC 9.
-       
+
+       01 WS-CPF-BUSCA PIC X(11).
+       01 WS-CPF-DIGITS REDEFINES WS-CPF-BUSCA.
+           05 WS-CPF-DIG PIC 9 OCCURS 11.
+
+       01 WS-OLD-VALORES.
+           05 WS-OLD-DESCRICAO PIC X(70).
+           05 WS-OLD-STAT PIC 9.
+           05 WS-OLD-ANDAMENTO PIC 9.
+           05 WS-OLD-ATENDENTE PIC X(30).
+
+       01 WS-HORA-ATUAL.
+           05 WS-HH-ATUAL PIC 99.
+           05 WS-MIN-ATUAL PIC 99.
+           05 FILLER PIC 9(4).
+
        01 WS-DATE.
            05 YYYY PIC X(4).
            05 MM PIC X(2).
            05 DD PIC X(2).
-           
+
        01 WS-DD-MM-YYYY.
            05 DD PIC X(2).
            05 FILLER PIC X VALUE '/'.
            05 MM PIC X(2).
            05 FILLER PIC X VALUE '/'.
            05 YYYY PIC X(4).
-           
+
        01 OCORR-DD-MM-YYYY.
            05 DD PIC X(2).
            05 FILLER PIC X VALUE '/'.
            05 MM PIC X(2).
            05 FILLER PIC X VALUE '/'.
            05 YYYY PIC X(4).
-           
+
        01 WS-TIME.
            05 HH PIC 99.
            05 MM PIC 99.
-           
+
        01 OCORR-HH-MM.
            05 HH PIC 9(2).
            05 FILLER PIC X VALUE ':'.
            05 MM PIC 9(2).
-           
+
        01 LINHA.
            05 FILLER VALUE "   ".
            05 L PIC X(72) VALUE ALL "Í".
            05 FILLER VALUE "    ".
-           
+
+       COPY STACOPY.
+
+       77 WS-STAT-DESC PIC X(14).
+       77 WS-ANDAMENTO-DESC PIC X(19).
+
        77 CONFIRM PIC X.
+       77 ESCOLHE PIC X.
        77 MSG PIC X(40).
        77 FOUND-CPF PIC X.
-       
-       77 ST-CLIENTE PIC XX VALUES SPACES.
+       77 ACHOU-ALGUMA PIC X.
+       77 CPF-RETORNO PIC 9 VALUE ZERO.
+
+       77 ST-CLIENTE PIC XX VALUE SPACES.
        77 ST-OCORR PIC XX VALUE SPACES.
-       
+       77 ST-HIST PIC XX VALUE SPACES.
+       77 ST-ATENDENTE PIC XX VALUE SPACES.
+       77 FOUND-ATENDENTE PIC X.
+
        SCREEN SECTION.
 
        01 TELA1.
@@ -98,31 +129,34 @@
            05 LINE 05 COLUMN 04 VALUE "ALTERACAO DE OCORRENCIA".
            05 LINE 05 COLUMN 66 USING WS-DD-MM-YYYY.
            05 LINE 07 COLUMN 01 PIC X(80) FROM LINHA.
-           
+
            05 LINE 09 COLUMN 04 VALUE "CPF DO CLIENTE.: [           ]".
-           
+
            05 LINE 10 COLUMN 04 VALUE "NOME DO CLIENTE: [".
            05 LINE 10 COLUMN 52 VALUE "]".
-           
+
            05 LINE 11 COLUMN 04 VALUE "DATA OCORRENCIA: [".
            05 LINE 11 COLUMN 32 VALUE "]".
-           
+
            05 LINE 12 COLUMN 04 VALUE "HORA OCORRENCIA: [".
            05 LINE 12 COLUMN 27 VALUE "]".
-               
+
            05 LINE 13 COLUMN 04 VALUE "ATENDENTE......: [".
            05 LINE 13 COLUMN 52 VALUE "]".
-           
+
            05 LINE 15 COLUMN 04 VALUE "DESCRICAO DA OCORRENCIA: ".
-           
+
            05 LINE 19 COLUMN 04 VALUE "STATUS...: [ ]".
-           
+
            05 LINE 19 COLUMN 40 VALUE "ANDAMENTO: [ ]".
-           
+
+           05 LINE 20 COLUMN 04 VALUE
+               "REATRIBUIR ID ATENDENTE: [     ]".
+
            05 LINE 21 COLUMN 01 PIC X(80) FROM LINHA.
            05 LINE 22 COLUMN 05 VALUE "MENSAGENS: ".
            05 LINE 23 COLUMN 01 PIC X(80) FROM LINHA.
-           
+
        01 TELA1-VALUES.
            05 LINE 10 COLUMN 22 USING NOME.
            05 LINE 11 COLUMN 22 USING OCORR-DD-MM-YYYY.
@@ -130,74 +164,193 @@
            05 LINE 13 COLUMN 22 USING ATENDENTE.
            05 LINE 15 COLUMN 29 USING DESCRICAO.
            05 LINE 19 COLUMN 16 USING STAT.
+           05 LINE 19 COLUMN 19 USING WS-STAT-DESC.
            05 LINE 19 COLUMN 52 USING ANDAMENTO.
-        
+           05 LINE 19 COLUMN 55 USING WS-ANDAMENTO-DESC.
+
+       01 TELA1-ESCOLHE.
+           05 LINE 22 COLUMN 16 VALUE
+              "ALTERAR ESTA OCORRENCIA (S/N)? [ ]".
+           05 PICK-ESCOLHE LINE 22 COLUMN 49 PIC X TO ESCOLHE.
+
        01 TELA1-ALTERA.
            05 NEW-DESC LINE 15 COLUMN 29 PIC X(70) TO DESCRICAO.
            05 NEW-STAT LINE 19 COLUMN 16 PIC 9 TO STAT.
            05 NEW-ANDAMENTO LINE 19 COLUMN 52 PIC 9 TO ANDAMENTO.
-           
+           05 S-AT-ID LINE 20 COLUMN 30 PIC X(05) TO AT-ID.
+
        01 TELA1-MENSAGEM.
            05 LINE 22 COLUMN 16 USING MSG.
            05 PRESS-ENTER LINE 22 COLUMN 80 TO CONFIRM.
-       
+
        PROCEDURE DIVISION.
-       
+       INICIO.
            ACCEPT WS-DATE FROM DATE YYYYMMDD.
            MOVE CORRESPONDING WS-DATE TO WS-DD-MM-YYYY.
-       
+
            DISPLAY TELA1.
-           
-                 
-           ACCEPT O-CPF WITH LENGTH-CHECK FULL AT LINE 09 COLUMN 22
-           
-           
+
+           PERFORM WITH TEST AFTER UNTIL
+                   WS-CPF-BUSCA NUMERIC AND CPF-RETORNO = 1
+               ACCEPT WS-CPF-BUSCA AT LINE 09 COLUMN 22 WITH FULL
+               IF NOT (WS-CPF-BUSCA NUMERIC)
+                   MOVE "CPF DEVE CONTER SOMENTE NUMEROS" TO MSG
+                   DISPLAY TELA1-MENSAGEM
+                   ACCEPT PRESS-ENTER
+               ELSE
+                   CALL "Validador_CPF" USING CPF-RETORNO WS-CPF-DIGITS
+                   IF CPF-RETORNO NOT = 1
+                       MOVE "CPF INVALIDO" TO MSG
+                       DISPLAY TELA1-MENSAGEM
+                       ACCEPT PRESS-ENTER
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           MOVE "N" TO ACHOU-ALGUMA
+           MOVE "N" TO FOUND-CPF
+
            OPEN I-O ARQ-OCORR
-               READ ARQ-OCORR RECORD INTO WS-OCORRENCIA
-                   KEY IS O-CPF
-                   INVALID KEY MOVE "N" TO FOUND-CPF
-                   NOT INVALID KEY MOVE "S" TO FOUND-CPF
+                     ARQ-OCORR-HIST
+
+           MOVE WS-CPF-BUSCA TO O-CPF
+           MOVE ZEROS TO O-DATA-OCORR O-HORA-OCORR O-SEQ
+
+           START ARQ-OCORR KEY IS >= O-CHAVE
+               INVALID KEY MOVE "N" TO FOUND-CPF
+               NOT INVALID KEY MOVE "S" TO FOUND-CPF
+           END-START
+
+           PERFORM WITH TEST BEFORE UNTIL FOUND-CPF = "N"
+               READ ARQ-OCORR NEXT RECORD INTO WS-OCORRENCIA
+                   AT END MOVE "N" TO FOUND-CPF
                END-READ
-           CLOSE ARQ-OCORR
 
-           IF FOUND-CPF = "S"
-               MOVE CORRESPONDING O-DATA-OCORR TO OCORR-DD-MM-YYYY
-               MOVE CORRESPONDING O-HORA-OCORR TO OCORR-HH-MM
-               DISPLAY TELA1-VALUES
-               MOVE "TECLE ENTER PARA CONTINUAR" TO MSG
-               DISPLAY TELA1-MENSAGEM
-               ACCEPT PRESS-ENTER
-           ELSE    
+               IF FOUND-CPF = "S" AND CPF = WS-CPF-BUSCA
+                   MOVE "S" TO ACHOU-ALGUMA
+                   MOVE O-DIA-OCORR TO DD OF OCORR-DD-MM-YYYY
+                   MOVE O-MES-OCORR TO MM OF OCORR-DD-MM-YYYY
+                   MOVE O-ANO-OCORR TO YYYY OF OCORR-DD-MM-YYYY
+                   MOVE O-HH-OCORR TO HH OF OCORR-HH-MM
+                   MOVE O-MIN-OCORR TO MM OF OCORR-HH-MM
+                   PERFORM DECODE-STATUS
+                   PERFORM DECODE-ANDAMENTO
+                   DISPLAY TELA1-VALUES
+                   MOVE SPACES TO ESCOLHE
+                   PERFORM WITH TEST AFTER UNTIL ESCOLHE = "S" OR "N"
+                       ACCEPT PICK-ESCOLHE
+                   END-PERFORM
+                   IF ESCOLHE = "N"
+                       MOVE "S" TO FOUND-CPF
+                   ELSE
+                       MOVE "N" TO FOUND-CPF
+                   END-IF
+               ELSE
+                   MOVE "N" TO FOUND-CPF
+               END-IF
+           END-PERFORM
+
+           IF ACHOU-ALGUMA = "N" OR ESCOLHE NOT = "S"
                MOVE "OCORRENCIA NAO ENCONTRADA" TO MSG
                DISPLAY TELA1-MENSAGEM
                ACCEPT PRESS-ENTER
+               CLOSE ARQ-OCORR
+                     ARQ-OCORR-HIST
                CALL "PGM2"
            END-IF
-           
-           PERFORM WITH TEST AFTER UNTIL DESCRICAO NOT EQUALS SPACES
+
+           MOVE DESCRICAO TO WS-OLD-DESCRICAO
+           MOVE STAT TO WS-OLD-STAT
+           MOVE ANDAMENTO TO WS-OLD-ANDAMENTO
+           MOVE ATENDENTE TO WS-OLD-ATENDENTE
+
+           PERFORM WITH TEST AFTER UNTIL DESCRICAO NOT EQUAL SPACES
                ACCEPT NEW-DESC
-               MOVE DESCRICAO TO O-DESCRICAO
            END-PERFORM
-           
+
            PERFORM WITH TEST AFTER UNTIL STAT = 0 OR 1
                ACCEPT NEW-STAT
-               MOVE STAT TO O-STAT
            END-PERFORM
-           
+           PERFORM DECODE-STATUS
+           DISPLAY TELA1-VALUES
+
            PERFORM WITH TEST AFTER UNTIL ANDAMENTO = 0 OR 1 OR 2 OR 3
                ACCEPT NEW-ANDAMENTO
-               MOVE ANDAMENTO TO O-ANDAMENTO
            END-PERFORM
-           
-            OPEN I-O ARQ-OCORR
-               REWRITE REG-OCORRENCIA
+           PERFORM DECODE-ANDAMENTO
+           DISPLAY TELA1-VALUES
+
+           OPEN INPUT ARQ-ATENDENTES
+           MOVE "N" TO FOUND-ATENDENTE
+           PERFORM WITH TEST AFTER UNTIL FOUND-ATENDENTE = "S"
+               ACCEPT S-AT-ID
+               READ ARQ-ATENDENTES
+                   INVALID KEY
+                       MOVE "ID DE ATENDENTE INVALIDO" TO MSG
+                       DISPLAY TELA1-MENSAGEM
+                       ACCEPT PRESS-ENTER
+                   NOT INVALID KEY
+                       MOVE "S" TO FOUND-ATENDENTE
+                       MOVE AT-NOME TO ATENDENTE
+                       DISPLAY TELA1-VALUES
+               END-READ
+           END-PERFORM
+           CLOSE ARQ-ATENDENTES
+
+           ACCEPT WS-HORA-ATUAL FROM TIME
+
+           MOVE CPF TO H-CPF
+           MOVE YYYY OF WS-DATE TO H-ANO-ALTERACAO
+           MOVE MM OF WS-DATE TO H-MES-ALTERACAO
+           MOVE DD OF WS-DATE TO H-DIA-ALTERACAO
+           MOVE WS-HH-ATUAL TO H-HH-ALTERACAO
+           MOVE WS-MIN-ATUAL TO H-MIN-ALTERACAO
+           MOVE ZERO TO H-SEQ
+           MOVE WS-OLD-ATENDENTE TO H-ATENDENTE-ALTERACAO
+           MOVE WS-OLD-DESCRICAO TO H-DESCRICAO-ANTERIOR
+           MOVE WS-OLD-STAT TO H-STAT-ANTERIOR
+           MOVE WS-OLD-ANDAMENTO TO H-ANDAMENTO-ANTERIOR
+           MOVE ATENDENTE TO H-ATENDENTE-NOVO
+
+           PERFORM WITH TEST AFTER UNTIL ST-HIST NOT = "22"
+               WRITE REG-OCORR-HIST
+                   INVALID KEY
+                       ADD 1 TO H-SEQ
+               END-WRITE
+           END-PERFORM
+
+           MOVE DESCRICAO TO O-DESCRICAO
+           MOVE STAT TO O-STAT
+           MOVE ANDAMENTO TO O-ANDAMENTO
+           MOVE ATENDENTE TO O-ATENDENTE
+
+           REWRITE REG-OCORRENCIA
+               INVALID KEY
+                   MOVE "ERRO AO GRAVAR ALTERACAO" TO MSG
+               NOT INVALID KEY
+                   MOVE "OCORRENCIA SALVA" TO MSG
+           END-REWRITE
+
            CLOSE ARQ-OCORR
-           
-           MOVE "OCORRENCIA SALVA" TO MSG.
+                 ARQ-OCORR-HIST
+
            DISPLAY TELA1-MENSAGEM
            ACCEPT PRESS-ENTER
-           
-           CALL "PGM2"
 
-       STOP RUN.
-       EXIT PROGRAM.
+           CALL "PGM2".
+
+       DECODE-STATUS.
+           PERFORM VARYING IDX-STATUS FROM 1 BY 1
+                   UNTIL IDX-STATUS > 2
+               IF ST-COD (IDX-STATUS) = STAT
+                   MOVE ST-DESC (IDX-STATUS) TO WS-STAT-DESC
+               END-IF
+           END-PERFORM.
+
+       DECODE-ANDAMENTO.
+           PERFORM VARYING IDX-ANDAMENTO FROM 1 BY 1
+                   UNTIL IDX-ANDAMENTO > 4
+               IF AN-COD (IDX-ANDAMENTO) = ANDAMENTO
+                   MOVE AN-DESC (IDX-ANDAMENTO) TO WS-ANDAMENTO-DESC
+               END-IF
+           END-PERFORM.

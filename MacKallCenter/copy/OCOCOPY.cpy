@@ -0,0 +1,29 @@
+      *OCOCOPY - layout of REG-OCORRENCIA, shared by every program
+      *that reads or writes OCORRENCIAS.DAT. O-CHAVE is the primary
+      *key: CPF first, then date/time/sequence, so a single client
+      *can accumulate a full occurrence history instead of one row,
+      *and a lookup "by CPF" is done by moving the CPF into O-CPF and
+      *STARTing on the leading part of O-CHAVE, then reading forward
+      *while O-CPF still matches. O-SEQ only breaks ties when two
+      *occurrences land in the same CPF/minute.
+       01 REG-OCORRENCIA.
+           05 O-CHAVE.
+               10 O-CPF PIC X(11).
+               10 O-DATA-OCORR.
+                   15 O-ANO-OCORR PIC 9999.
+                   15 O-MES-OCORR PIC 99.
+                   15 O-DIA-OCORR PIC 99.
+               10 O-HORA-OCORR.
+                   15 O-HH-OCORR PIC 99.
+                   15 O-MIN-OCORR PIC 99.
+               10 O-SEQ PIC 9(2).
+           05 O-NOME PIC X(30).
+           05 O-ATENDENTE PIC X(30).
+           05 O-DESCRICAO PIC X(70).
+           05 O-STAT PIC 9.
+           05 O-ANDAMENTO PIC 9.
+           05 O-PRIORIDADE PIC 9.
+           05 O-DATA-LIMITE-SLA.
+               10 O-ANO-LIMITE-SLA PIC 9999.
+               10 O-MES-LIMITE-SLA PIC 99.
+               10 O-DIA-LIMITE-SLA PIC 99.

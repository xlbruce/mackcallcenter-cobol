@@ -0,0 +1,23 @@
+      *PTSHISTCOPY - layout of REG-PONTOS-HIST, the audit trail written
+      *by AJUSTE_PONTOS for every credit/debit made to a client's
+      *QTDE-PONTOS-RESIDENCIA. P-CHAVE follows the same CPF + date/time
+      *+ sequence shape used by OCOHISTCOPY.cpy, so a client can
+      *accumulate any number of point adjustments over time.
+       01 REG-PONTOS-HIST.
+           05 P-CHAVE.
+               10 P-CPF PIC X(11).
+               10 P-DATA-AJUSTE.
+                   15 P-ANO-AJUSTE PIC 9999.
+                   15 P-MES-AJUSTE PIC 99.
+                   15 P-DIA-AJUSTE PIC 99.
+               10 P-HORA-AJUSTE.
+                   15 P-HH-AJUSTE PIC 99.
+                   15 P-MIN-AJUSTE PIC 99.
+               10 P-SEQ PIC 9(2).
+           05 P-TIPO PIC X(1).
+               88 P-CREDITO VALUE "C".
+               88 P-DEBITO VALUE "D".
+           05 P-QUANTIDADE PIC 9(1).
+           05 P-SALDO-ANTERIOR PIC 9(1).
+           05 P-SALDO-NOVO PIC 9(1).
+           05 P-MOTIVO PIC X(30).

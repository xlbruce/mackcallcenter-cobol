@@ -0,0 +1,130 @@
+       identification division.
+       program-id. EXTRATO_FATURAMENTO as "PGM313".
+
+       environment division.
+       configuration section.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       input-output section.
+       file-control.
+           select arq-cli assign to ws-clientes-path
+               file status is st-cli.
+
+           select arq-faturamento assign to "D:\FATURAMENTO.DAT"
+               file status is st-fat.
+
+           select work-fat assign to "D:\WORKFAT.TMP".
+
+       data division.
+           File section.
+           fd arq-cli.
+               COPY CLICOPY.
+
+       fd arq-faturamento.
+       01 reg-faturamento.
+           05 f-vencimento pic 9(2).
+           05 f-cpf pic 9(11).
+           05 f-nome pic x(30).
+           05 f-endereco pic x(45).
+           05 f-bairro pic x(20).
+           05 f-cidade pic x(20).
+           05 f-estado pic x(2).
+           05 f-cep pic x(9).
+           05 f-tipo-pacote pic x(1).
+           05 f-status-cliente pic x(1).
+
+       sd work-fat.
+       01 sort-rec.
+           05 s-vencimento pic 9(2).
+           05 s-cpf pic 9(11).
+           05 s-nome pic x(30).
+           05 s-endereco pic x(45).
+           05 s-bairro pic x(20).
+           05 s-cidade pic x(20).
+           05 s-estado pic x(2).
+           05 s-cep pic x(9).
+           05 s-tipo-pacote pic x(1).
+           05 s-status-cliente pic x(1).
+
+       working-storage section.
+       77 ws-clientes-path pic x(40) value "D:\CLIENTES.DAT".
+       77 st-cli pic xx value spaces.
+       77 st-fat pic xx value spaces.
+       77 ws-inclui-cancelados pic x value "N".
+       77 ws-modo-batch pic x value "N".
+
+       procedure division.
+
+       mestre.
+           accept ws-clientes-path from environment
+               "MACKALLCENTER_CLIENTES_PATH"
+               on exception
+                   move "D:\CLIENTES.DAT" to ws-clientes-path
+           end-accept
+
+           accept ws-modo-batch from environment
+               "MACKALLCENTER_MODO_BATCH"
+               on exception
+                   move "N" to ws-modo-batch
+           end-accept
+
+           if ws-modo-batch = "S"
+               move "N" to ws-inclui-cancelados
+           else
+               display "INCLUIR CLIENTES CANCELADOS NO EXTRATO (S/N)? "
+                   with no advancing
+               accept ws-inclui-cancelados
+           end-if
+
+           sort work-fat on ascending key s-vencimento
+               input procedure is carrega-sort
+               output procedure is grava-extrato
+
+           stop run.
+
+       carrega-sort.
+           open input arq-cli
+           perform until st-cli = "10"
+               read arq-cli
+                   at end move "10" to st-cli
+                   not at end
+                       if status-cliente = "C"
+                               and ws-inclui-cancelados not = "S"
+                           continue
+                       else
+                           move vencimento-fatura to s-vencimento
+                           move cpf to s-cpf
+                           move nome to s-nome
+                           move endereco to s-endereco
+                           move bairro to s-bairro
+                           move cidade to s-cidade
+                           move estado to s-estado
+                           move cep to s-cep
+                           move tipo-pacote to s-tipo-pacote
+                           move status-cliente to s-status-cliente
+                           release sort-rec
+                       end-if
+               end-read
+           end-perform
+           close arq-cli.
+
+       grava-extrato.
+           open output arq-faturamento
+           move "N" to st-fat
+           perform until st-fat = "10"
+               return work-fat
+                   at end move "10" to st-fat
+                   not at end
+                       move s-vencimento to f-vencimento
+                       move s-cpf to f-cpf
+                       move s-nome to f-nome
+                       move s-endereco to f-endereco
+                       move s-bairro to f-bairro
+                       move s-cidade to f-cidade
+                       move s-estado to f-estado
+                       move s-cep to f-cep
+                       move s-tipo-pacote to f-tipo-pacote
+                       move s-status-cliente to f-status-cliente
+                       write reg-faturamento
+               end-return
+           end-perform
+           close arq-faturamento.

@@ -0,0 +1,8 @@
+      *OPERSESSCOPY - EXTERNAL storage holding the ID and name of the
+      *operator who signed on through Menu_Principal's login screen.
+      *Any program that COPYs this shares the same storage for the
+      *life of the run unit, so a called screen can know who is
+      *logged in without Menu_Principal passing it on every CALL.
+       01 WS-OPERADOR-SESSAO IS EXTERNAL.
+           05 WS-OPERADOR-ID PIC X(5).
+           05 WS-OPERADOR-NOME PIC X(30).

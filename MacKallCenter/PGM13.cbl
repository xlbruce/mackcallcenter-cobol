@@ -0,0 +1,172 @@
+      *CANCELA CLIENTE
+       program-id. PGM13 as "PGM13".
+
+       environment division.
+       configuration section.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-CLIENTES ASSIGN TO WS-CLIENTES-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY CPF
+               FILE STATUS IS ST-CLIENTE.
+
+       data division.
+       FILE SECTION.
+       FD ARQ-CLIENTES.
+           COPY CLICOPY.
+
+       working-storage section.
+       77 WS-CLIENTES-PATH PIC X(40) VALUE "D:\CLIENTES.DAT".
+       77 ST-CLIENTE PIC XX VALUE SPACES.
+       77 RESP PIC X VALUE SPACE.
+       77 FOUND-CPF PIC X VALUE SPACE.
+       77 MSG PIC X(39) VALUE SPACES.
+       77 ESCOLHE PIC X VALUE SPACE.
+       01 WS-CPF-CHECK.
+           05 WS-CPF-NUM PIC 9(11).
+       01 WS-CPF-DIGITS REDEFINES WS-CPF-CHECK.
+           05 WS-CPF-DIG PIC 9 OCCURS 11.
+       77 CPF-RETORNO PIC 9 VALUE ZERO.
+       01 W-DATE.
+           05 DIA PIC 99.
+           05 MES PIC 99.
+           05 ANO PIC 9999.
+       01 LINHA.
+           05 FILLER VALUE "   ".
+           05 L PIC X(72) VALUE ALL "Í".
+           05 FILLER VALUE "    ".
+       01 WS-CLIENTE.
+          05 WS-NOME PIC X(30).
+          05 WS-STATUS-CLIENTE PIC X(1).
+
+       SCREEN SECTION.
+       01  TELA.
+           05 BLANK SCREEN.
+           05 LINE 01 COLUMN 01 PIC X(80)
+           FROM LINHA.
+           05 LINE 03 COLUMN 35 VALUE "TVMACK".
+           05 LINE 05 COLUMN 04 VALUE "CANCELAMENTO DE CLIENTE".
+           05 LINE 05 COLUMN 66 PIC 99/99/9999
+           FROM W-DATE.
+           05 LINE 07 COLUMN 01 PIC X(80)
+           FROM LINHA.
+
+           05 LINE 09 COLUMN 04
+           VALUE "CPF DO CLIENTE.: [           ]".
+           05 S-CPF LINE 09 COLUMN 22 PIC X(11) TO CPF.
+
+           05 LINE 10 COLUMN 04
+           VALUE "NOME DO CLIENTE: [".
+           05 LINE 10 COLUMN 34 VALUE "]".
+
+           05 LINE 11 COLUMN 04
+           VALUE "STATUS ATUAL...: [ ]".
+
+           05 LINE 24 COLUMN 01 PIC X(80)
+           FROM LINHA.
+           05 LINE 25 COLUMN 05
+           VALUE "MENSAGENS: ".
+           05 LINE 26 COLUMN 01 PIC X(80)
+           FROM LINHA.
+
+       01 TELA-VALUES.
+           05 LINE 10 COLUMN 22 USING WS-NOME.
+           05 LINE 11 COLUMN 22 USING WS-STATUS-CLIENTE.
+
+       01 TELA-ESCOLHE.
+           05 LINE 25 COLUMN 16 VALUE
+              "CANCELAR ESTE CLIENTE (S/N)? [ ]".
+           05 PICK-ESCOLHE LINE 25 COLUMN 47 PIC X TO ESCOLHE.
+
+       01 TELA-MENSAGEM.
+           05 S-MSG LINE 25 COLUMN 16 PIC X(39) FROM MSG.
+           05 PRESS-ENTER LINE 25 COLUMN 80 TO RESP.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           ACCEPT WS-CLIENTES-PATH FROM ENVIRONMENT
+               "MACKALLCENTER_CLIENTES_PATH"
+               ON EXCEPTION
+                   MOVE "D:\CLIENTES.DAT" TO WS-CLIENTES-PATH
+           END-ACCEPT
+
+           MOVE FUNCTION CURRENT-DATE (7:2) TO DIA
+           MOVE FUNCTION CURRENT-DATE (5:2) TO MES
+           MOVE FUNCTION CURRENT-DATE (1:4) TO ANO
+
+           DISPLAY TELA.
+
+           ACCEPT S-CPF.
+           PERFORM WITH TEST AFTER UNTIL CPF NUMERIC AND CPF-RETORNO = 1
+               IF NOT (CPF NUMERIC)
+                   MOVE "CPF DEVE CONTER SOMENTE NUMEROS" TO MSG
+                   DISPLAY TELA-MENSAGEM
+                   ACCEPT S-CPF
+               ELSE
+                   MOVE CPF TO WS-CPF-NUM
+                   CALL "Validador_CPF" USING CPF-RETORNO WS-CPF-DIGITS
+                   IF CPF-RETORNO NOT = 1
+                       MOVE "CPF INVALIDO" TO MSG
+                       DISPLAY TELA-MENSAGEM
+                       ACCEPT S-CPF
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           OPEN I-O ARQ-CLIENTES
+               READ ARQ-CLIENTES
+                   INVALID KEY MOVE "N" TO FOUND-CPF
+                   NOT INVALID KEY MOVE "S" TO FOUND-CPF
+               END-READ
+
+           IF FOUND-CPF = "N"
+               MOVE "CLIENTE NAO ENCONTRADO" TO MSG
+               DISPLAY TELA-MENSAGEM
+               ACCEPT PRESS-ENTER
+               CLOSE ARQ-CLIENTES
+               EXIT PROGRAM
+           END-IF
+
+           MOVE NOME TO WS-NOME
+           MOVE STATUS-CLIENTE TO WS-STATUS-CLIENTE
+
+           DISPLAY TELA-VALUES
+
+           IF CLIENTE-CANCELADO
+               MOVE "CLIENTE JA ESTA CANCELADO" TO MSG
+               DISPLAY TELA-MENSAGEM
+               ACCEPT PRESS-ENTER
+               CLOSE ARQ-CLIENTES
+               EXIT PROGRAM
+           END-IF
+
+           PERFORM WITH TEST AFTER UNTIL ESCOLHE = "S" OR "N"
+               ACCEPT PICK-ESCOLHE
+           END-PERFORM
+
+           IF ESCOLHE = "N"
+               MOVE "CANCELAMENTO NAO CONFIRMADO" TO MSG
+               DISPLAY TELA-MENSAGEM
+               ACCEPT PRESS-ENTER
+               CLOSE ARQ-CLIENTES
+               EXIT PROGRAM
+           END-IF
+
+           SET CLIENTE-CANCELADO TO TRUE
+
+           REWRITE REG-CLIENTE
+               INVALID KEY
+                   MOVE "ERRO AO CANCELAR CLIENTE" TO MSG
+               NOT INVALID KEY
+                   MOVE "CLIENTE CANCELADO COM SUCESSO" TO MSG
+           END-REWRITE
+
+           CLOSE ARQ-CLIENTES
+
+           DISPLAY TELA-MENSAGEM
+           ACCEPT PRESS-ENTER
+
+       EXIT program

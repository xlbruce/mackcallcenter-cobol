@@ -0,0 +1,222 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ABRE_TURNO AS "PGM24".
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-OCORR ASSIGN TO "D:\OCORRENCIAS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS O-CHAVE
+               FILE STATUS IS ST-OCORR.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-OCORR.
+           COPY OCOCOPY.
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-DATE.
+           05 YYYY PIC X(4).
+           05 MM PIC X(2).
+           05 DD PIC X(2).
+
+       01 WS-DD-MM-YYYY.
+           05 DD PIC X(2).
+           05 FILLER PIC X VALUE '/'.
+           05 MM PIC X(2).
+           05 FILLER PIC X VALUE '/'.
+           05 YYYY PIC X(4).
+
+       01 WS-HOJE.
+           05 HOJE-ANO PIC 9999.
+           05 HOJE-MES PIC 99.
+           05 HOJE-DIA PIC 99.
+
+       01 OCORR-HH-MM.
+           05 HH PIC 9(2).
+           05 FILLER PIC X VALUE ':'.
+           05 MM PIC 9(2).
+
+       01 WS-PRIMEIRA.
+           05 P-CPF PIC X(11).
+           05 P-NOME PIC X(30).
+           05 P-ATENDENTE PIC X(30).
+           05 P-HHMM PIC 9(4).
+           05 P-STAT PIC 9.
+           05 P-ANDAMENTO PIC 9.
+
+       COPY STACOPY.
+
+       77 WS-STAT-DESC PIC X(14).
+       77 WS-ANDAMENTO-DESC PIC X(19).
+
+       77 WS-TOTAL-HOJE PIC 9(5) VALUE ZERO.
+       77 WS-TOTAL-ABERTAS-ANTERIORES PIC 9(5) VALUE ZERO.
+       01 WS-TALLY-ANDAMENTO-TAB.
+           05 WS-TALLY-ANDAMENTO PIC 9(5) OCCURS 4 TIMES VALUE ZERO.
+       77 WS-OCORR-HHMM PIC 9(4).
+       77 ACHOU-ALGUMA PIC X VALUE "N".
+       77 FOUND-CPF PIC X.
+
+       77 ST-OCORR PIC XX VALUE SPACES.
+       77 MSG PIC X(40).
+       77 CONFIRM PIC X.
+
+       01 LINHA.
+           05 FILLER VALUE "   ".
+           05 L PIC X(72) VALUE ALL "Í".
+           05 FILLER VALUE "    ".
+
+       SCREEN SECTION.
+
+       01 TELA1.
+           05 BLANK SCREEN.
+           05 LINE 01 COLUMN 01 PIC X(80) FROM LINHA.
+           05 LINE 03 COLUMN 35 VALUE "MACKALLCENTER".
+           05 LINE 05 COLUMN 04 VALUE "ABERTURA DE TURNO".
+           05 LINE 05 COLUMN 66 USING WS-DD-MM-YYYY.
+           05 LINE 07 COLUMN 01 PIC X(80) FROM LINHA.
+
+           05 LINE 09 COLUMN 04
+               VALUE "OCORRENCIAS RECEBIDAS HOJE....: [     ]".
+
+           05 LINE 11 COLUMN 04 VALUE "PRIMEIRA OCORRENCIA DO DIA:".
+
+           05 LINE 12 COLUMN 04 VALUE "  HORARIO......: [     ]".
+           05 LINE 13 COLUMN 04 VALUE "  CPF..........: [           ]".
+           05 LINE 14 COLUMN 04 VALUE "  NOME.........: [".
+           05 LINE 14 COLUMN 41 VALUE "]".
+           05 LINE 15 COLUMN 04 VALUE "  ATENDENTE....: [".
+           05 LINE 15 COLUMN 41 VALUE "]".
+           05 LINE 16 COLUMN 04 VALUE "  STATUS.......: [ ]".
+           05 LINE 17 COLUMN 04 VALUE "  ANDAMENTO....: [ ]".
+
+           05 LINE 18 COLUMN 04
+               VALUE "ANTERIORES EM ABERTO (DIAS ANTERIORES).: [     ]".
+           05 LINE 19 COLUMN 04 VALUE "NOVO..........: [     ]".
+           05 LINE 19 COLUMN 41 VALUE "EM ATENDIMENTO: [     ]".
+           05 LINE 20 COLUMN 04 VALUE "AGUARD.CLIENTE: [     ]".
+           05 LINE 20 COLUMN 41 VALUE "CONCLUIDO.....: [     ]".
+
+           05 LINE 21 COLUMN 01 PIC X(80) FROM LINHA.
+           05 LINE 22 COLUMN 05 VALUE "MENSAGENS: ".
+           05 LINE 23 COLUMN 01 PIC X(80) FROM LINHA.
+
+       01 TELA1-VALUES.
+           05 LINE 12 COLUMN 21 USING OCORR-HH-MM.
+           05 LINE 13 COLUMN 21 USING P-CPF.
+           05 LINE 14 COLUMN 21 USING P-NOME.
+           05 LINE 15 COLUMN 21 USING P-ATENDENTE.
+           05 LINE 16 COLUMN 21 USING P-STAT.
+           05 LINE 16 COLUMN 24 USING WS-STAT-DESC.
+           05 LINE 17 COLUMN 21 USING P-ANDAMENTO.
+           05 LINE 17 COLUMN 24 USING WS-ANDAMENTO-DESC.
+
+       01 TELA1-CONTADORES.
+           05 LINE 09 COLUMN 37 USING WS-TOTAL-HOJE.
+           05 LINE 18 COLUMN 45 USING WS-TOTAL-ABERTAS-ANTERIORES.
+           05 LINE 19 COLUMN 21 USING WS-TALLY-ANDAMENTO (1).
+           05 LINE 19 COLUMN 58 USING WS-TALLY-ANDAMENTO (2).
+           05 LINE 20 COLUMN 21 USING WS-TALLY-ANDAMENTO (3).
+           05 LINE 20 COLUMN 58 USING WS-TALLY-ANDAMENTO (4).
+
+       01 TELA1-MENSAGEM.
+           05 LINE 22 COLUMN 16 USING MSG.
+           05 PRESS-ENTER LINE 22 COLUMN 80 TO CONFIRM.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           ACCEPT WS-DATE FROM DATE YYYYMMDD.
+           MOVE CORRESPONDING WS-DATE TO WS-DD-MM-YYYY.
+           ACCEPT WS-HOJE FROM DATE YYYYMMDD.
+
+           DISPLAY TELA1.
+
+           OPEN INPUT ARQ-OCORR
+
+           MOVE "S" TO FOUND-CPF
+           PERFORM WITH TEST BEFORE UNTIL FOUND-CPF = "N"
+               READ ARQ-OCORR NEXT RECORD
+                   AT END MOVE "N" TO FOUND-CPF
+               END-READ
+
+               IF FOUND-CPF = "S"
+                   PERFORM AVALIA-OCORRENCIA
+               END-IF
+           END-PERFORM
+
+           CLOSE ARQ-OCORR
+
+           DISPLAY TELA1-CONTADORES
+
+           IF ACHOU-ALGUMA = "N"
+               MOVE "NENHUMA OCORRENCIA REGISTRADA HOJE" TO MSG
+           ELSE
+               MOVE P-HHMM TO OCORR-HH-MM
+               PERFORM DECODE-STATUS
+               PERFORM DECODE-ANDAMENTO
+               DISPLAY TELA1-VALUES
+               MOVE "TURNO ABERTO" TO MSG
+           END-IF
+
+           DISPLAY TELA1-MENSAGEM
+           ACCEPT PRESS-ENTER
+
+           CALL "PGM2".
+
+       AVALIA-OCORRENCIA.
+           IF O-ANO-OCORR = HOJE-ANO AND O-MES-OCORR = HOJE-MES
+                   AND O-DIA-OCORR = HOJE-DIA
+               ADD 1 TO WS-TOTAL-HOJE
+               COMPUTE WS-OCORR-HHMM = O-HH-OCORR * 100 + O-MIN-OCORR
+               PERFORM TALLY-ANDAMENTO
+
+               IF ACHOU-ALGUMA = "N" OR WS-OCORR-HHMM < P-HHMM
+                   MOVE "S" TO ACHOU-ALGUMA
+                   MOVE O-CPF TO P-CPF
+                   MOVE O-NOME TO P-NOME
+                   MOVE O-ATENDENTE TO P-ATENDENTE
+                   MOVE O-STAT TO P-STAT
+                   MOVE O-ANDAMENTO TO P-ANDAMENTO
+                   MOVE WS-OCORR-HHMM TO P-HHMM
+               END-IF
+           ELSE
+               IF O-STAT = 0 AND
+                       (O-ANO-OCORR < HOJE-ANO OR
+                        (O-ANO-OCORR = HOJE-ANO AND
+                         O-MES-OCORR < HOJE-MES) OR
+                        (O-ANO-OCORR = HOJE-ANO AND
+                         O-MES-OCORR = HOJE-MES AND
+                         O-DIA-OCORR < HOJE-DIA))
+                   ADD 1 TO WS-TOTAL-ABERTAS-ANTERIORES
+               END-IF
+           END-IF.
+
+       TALLY-ANDAMENTO.
+           PERFORM VARYING IDX-ANDAMENTO FROM 1 BY 1
+                   UNTIL IDX-ANDAMENTO > 4
+               IF AN-COD (IDX-ANDAMENTO) = O-ANDAMENTO
+                   ADD 1 TO WS-TALLY-ANDAMENTO (IDX-ANDAMENTO)
+               END-IF
+           END-PERFORM.
+
+       DECODE-STATUS.
+           PERFORM VARYING IDX-STATUS FROM 1 BY 1
+                   UNTIL IDX-STATUS > 2
+               IF ST-COD (IDX-STATUS) = P-STAT
+                   MOVE ST-DESC (IDX-STATUS) TO WS-STAT-DESC
+               END-IF
+           END-PERFORM.
+
+       DECODE-ANDAMENTO.
+           PERFORM VARYING IDX-ANDAMENTO FROM 1 BY 1
+                   UNTIL IDX-ANDAMENTO > 4
+               IF AN-COD (IDX-ANDAMENTO) = P-ANDAMENTO
+                   MOVE AN-DESC (IDX-ANDAMENTO) TO WS-ANDAMENTO-DESC
+               END-IF
+           END-PERFORM.

@@ -0,0 +1,17 @@
+      *DDDCOPY - master table of valid Brazilian DDD (area) codes,
+      *shared by every screen that accepts a telephone DDD, so a
+      *typo like "10" or "23" (neither is an assigned area code) is
+      *caught instead of just checked against the 11-99 numeric
+      *range. Same REDEFINES-over-FILLER idiom as STACOPY.cpy's
+      *decode tables, except here the FILLER only carries the codes
+      *themselves -- there is no description to pair each one with.
+       01 TABELA-DDD-DADOS.
+           05 FILLER PIC X(20) VALUE "11121314151617181921".
+           05 FILLER PIC X(20) VALUE "22242728313233343537".
+           05 FILLER PIC X(20) VALUE "38414243444546474849".
+           05 FILLER PIC X(20) VALUE "51535455616263646566".
+           05 FILLER PIC X(20) VALUE "67686971737475777981".
+           05 FILLER PIC X(20) VALUE "82838485878889919293".
+           05 FILLER PIC X(12) VALUE "949596979899".
+       01 TABELA-DDD REDEFINES TABELA-DDD-DADOS.
+           05 DDD-ITEM PIC 9(2) OCCURS 66 TIMES INDEXED BY IDX-DDD.

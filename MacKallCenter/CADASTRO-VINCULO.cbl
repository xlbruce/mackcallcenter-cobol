@@ -0,0 +1,200 @@
+      *CADASTRO DE VINCULO DE CLIENTES (CONTA/RESIDENCIA COMPARTILHADA)
+       program-id. CADASTRO_VINCULO as "PGM7".
+
+       environment division.
+       configuration section.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-VINCULO ASSIGN TO "D:\VINCULOS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS VI-CPF
+               FILE STATUS IS ST-VINCULO.
+
+           SELECT ARQ-CLIENTE ASSIGN TO WS-CLIENTES-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CPF
+               FILE STATUS IS ST-CLIENTE.
+
+       data division.
+       FILE SECTION.
+       FD ARQ-VINCULO.
+           COPY VINCOPY.
+
+       FD ARQ-CLIENTE.
+           COPY CLICOPY.
+
+       working-storage section.
+       77 WS-CLIENTES-PATH PIC X(40) VALUE "D:\CLIENTES.DAT".
+       77 ST-VINCULO PIC XX VALUE SPACES.
+       77 ST-CLIENTE PIC XX VALUE SPACES.
+       77 RESP PIC X VALUE SPACE.
+       77 MSG PIC X(39) VALUE SPACES.
+       77 FOUND-VINCULO PIC X VALUE SPACE.
+       77 FOUND-CLIENTE PIC X VALUE SPACE.
+       77 CPF-RETORNO PIC 9 VALUE ZERO.
+
+       01 WS-CPF-CHECK.
+           05 WS-CPF-NUM PIC 9(11).
+       01 WS-CPF-DIGITS REDEFINES WS-CPF-CHECK.
+           05 WS-CPF-DIG PIC 9 OCCURS 11.
+
+       77 WS-CPF-PRINCIPAL-NOVO PIC 9(11).
+
+       01 W-DATE.
+           05 DIA PIC 99.
+           05 MES PIC 99.
+           05 ANO PIC 9999.
+       01 W-DATE-BARRAS PIC XX/XX/XXXX.
+
+       SCREEN SECTION.
+       01  TELA.
+           05  LINE 01  COLUMN 01
+               VALUE  "    ====================================".
+           05  LINE 01  COLUMN 41
+               VALUE  "===================================".
+           05  LINE 03  COLUMN 01
+               VALUE  "                                TVMACK".
+           05  LINE 05  COLUMN 01
+               VALUE  "    VINCULO DE CLIENTES (MESMA CONTA)".
+           05  LINE 07  COLUMN 01
+               VALUE  "    ====================================".
+           05  LINE 07  COLUMN 41
+               VALUE  "===================================".
+           05  LINE 09  COLUMN 01
+               VALUE  "    CPF DO CLIENTE.......: [           ]".
+           05  LINE 10  COLUMN 01
+               VALUE  "    CPF PRINCIPAL (CONTA): [           ]".
+           05  LINE 22  COLUMN 01
+               VALUE  "    ====================================".
+           05  LINE 22  COLUMN 41
+               VALUE  "====================================".
+           05  LINE 23  COLUMN 01
+               VALUE  "    MENSAGENS:".
+           05  LINE 24  COLUMN 01
+               VALUE  "    ====================================".
+           05  LINE 24  COLUMN 41
+               VALUE  "====================================".
+           05  S-DATA
+               LINE 05  COLUMN 66  PIC 99/99/9999
+               FROM   W-DATE.
+           05  S-VI-CPF
+               LINE 09  COLUMN 30  PIC 9(11)
+               TO     VI-CPF.
+           05  S-VI-CPF-PRINCIPAL
+               LINE 10  COLUMN 30  PIC 9(11)
+               TO     VI-CPF-PRINCIPAL.
+
+       01 TELA-MENSAGEM.
+           05 S-MSG LINE 23  COLUMN 16  PIC X(39) FROM MSG.
+           05 PRESS-ENTER LINE 23 COLUMN 80 TO RESP.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           ACCEPT WS-CLIENTES-PATH FROM ENVIRONMENT
+               "MACKALLCENTER_CLIENTES_PATH"
+               ON EXCEPTION
+                   MOVE "D:\CLIENTES.DAT" TO WS-CLIENTES-PATH
+           END-ACCEPT
+
+           MOVE FUNCTION CURRENT-DATE TO W-DATE
+           MOVE FUNCTION CURRENT-DATE (7:2) TO DIA
+           MOVE FUNCTION CURRENT-DATE (5:2) TO MES
+           MOVE FUNCTION CURRENT-DATE (1:4) TO ANO
+           STRING DIA "/" MES "/" ANO DELIMITED BY SIZE
+               INTO W-DATE-BARRAS.
+
+           DISPLAY TELA.
+
+           OPEN I-O ARQ-VINCULO
+           OPEN INPUT ARQ-CLIENTE
+
+           PERFORM WITH TEST AFTER UNTIL FOUND-CLIENTE = "S"
+               ACCEPT S-VI-CPF
+               MOVE VI-CPF TO WS-CPF-NUM
+               CALL "Validador_CPF" USING CPF-RETORNO WS-CPF-DIGITS
+               IF CPF-RETORNO NOT = 1
+                   MOVE "CPF DO CLIENTE INVALIDO" TO MSG
+                   DISPLAY TELA-MENSAGEM
+                   ACCEPT PRESS-ENTER
+               ELSE
+                   MOVE VI-CPF TO CPF
+                   READ ARQ-CLIENTE
+                       INVALID KEY MOVE "N" TO FOUND-CLIENTE
+                       NOT INVALID KEY MOVE "S" TO FOUND-CLIENTE
+                   END-READ
+                   IF FOUND-CLIENTE = "N"
+                       MOVE "CLIENTE NAO CADASTRADO" TO MSG
+                       DISPLAY TELA-MENSAGEM
+                       ACCEPT PRESS-ENTER
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           PERFORM WITH TEST AFTER UNTIL FOUND-CLIENTE = "S"
+               ACCEPT S-VI-CPF-PRINCIPAL
+               IF VI-CPF-PRINCIPAL = VI-CPF
+                   MOVE "CPF PRINCIPAL NAO PODE SER O MESMO" TO MSG
+                   DISPLAY TELA-MENSAGEM
+                   ACCEPT PRESS-ENTER
+                   MOVE "N" TO FOUND-CLIENTE
+               ELSE
+                   MOVE VI-CPF-PRINCIPAL TO WS-CPF-NUM
+                   CALL "Validador_CPF" USING CPF-RETORNO
+                       WS-CPF-DIGITS
+                   IF CPF-RETORNO NOT = 1
+                       MOVE "CPF PRINCIPAL INVALIDO" TO MSG
+                       DISPLAY TELA-MENSAGEM
+                       ACCEPT PRESS-ENTER
+                       MOVE "N" TO FOUND-CLIENTE
+                   ELSE
+                       MOVE VI-CPF-PRINCIPAL TO CPF
+                       READ ARQ-CLIENTE
+                           INVALID KEY MOVE "N" TO FOUND-CLIENTE
+                           NOT INVALID KEY MOVE "S" TO FOUND-CLIENTE
+                       END-READ
+                       IF FOUND-CLIENTE = "N"
+                           MOVE "CLIENTE PRINCIPAL NAO CADASTRADO"
+                               TO MSG
+                           DISPLAY TELA-MENSAGEM
+                           ACCEPT PRESS-ENTER
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           MOVE VI-CPF-PRINCIPAL TO WS-CPF-PRINCIPAL-NOVO
+
+           READ ARQ-VINCULO
+               INVALID KEY MOVE "N" TO FOUND-VINCULO
+               NOT INVALID KEY MOVE "S" TO FOUND-VINCULO
+           END-READ
+
+           MOVE WS-CPF-PRINCIPAL-NOVO TO VI-CPF-PRINCIPAL
+
+           IF FOUND-VINCULO = "S"
+               REWRITE REG-VINCULO
+                   INVALID KEY
+                       MOVE "ERRO AO ATUALIZAR VINCULO" TO MSG
+                   NOT INVALID KEY
+                       MOVE "VINCULO ATUALIZADO COM SUCESSO" TO MSG
+               END-REWRITE
+           ELSE
+               WRITE REG-VINCULO
+                   INVALID KEY
+                       MOVE "ERRO AO GRAVAR VINCULO" TO MSG
+                   NOT INVALID KEY
+                       MOVE "VINCULO GRAVADO COM SUCESSO" TO MSG
+               END-WRITE
+           END-IF
+
+           CLOSE ARQ-VINCULO
+                 ARQ-CLIENTE
+
+           DISPLAY TELA-MENSAGEM
+           ACCEPT PRESS-ENTER
+
+       EXIT program

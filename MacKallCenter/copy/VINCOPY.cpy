@@ -0,0 +1,9 @@
+      *VINCOPY - layout of REG-VINCULO, the household/account linking
+      *file maintained by CADASTRO_VINCULO. Keyed by VI-CPF (the member
+      *being linked), so a client can belong to at most one household
+      *at a time; VI-CPF-PRINCIPAL is the CPF that household is filed
+      *under, which lets any number of CPFs share one account by all
+      *pointing at the same principal.
+       01 REG-VINCULO.
+           05 VI-CPF PIC 9(11).
+           05 VI-CPF-PRINCIPAL PIC 9(11).

@@ -10,7 +10,7 @@
        
        01 DADOS-ENTRADA.
            05 OPCAO PIC 9.
-               88 OPCAO-VALID VALUES 1 2 3 4.
+               88 OPCAO-VALID VALUES 1 2 3 4 5.
                
        01 WS-DATE.
            05 YYYY PIC X(4).
@@ -103,16 +103,17 @@
                10 LINE 11 COLUMN 28 VALUE "1. INCLUSAO DE OCORRENCIA".
                10 LINE 13 COLUMN 28 VALUE "2. ALTERACAO DE OCORRENCIA".
                10 LINE 15 COLUMN 28 VALUE "3. EXCLUSAO DE OCORRENCIA".
-               10 LINE 17 COLUMN 28 VALUE "4. RETORNA AO MENU ANTERIOR".
-               10 LINE 19 COLUMN 5 USING SEPARADOR.
-           
+               10 LINE 17 COLUMN 28 VALUE "4. ABERTURA DE TURNO".
+               10 LINE 19 COLUMN 28 VALUE "5. RETORNA AO MENU ANTERIOR".
+               10 LINE 20 COLUMN 5 USING SEPARADOR.
+
            05 TELA1-ENTRADA.
-               10 LINE 21 COLUMN 05 VALUE 
+               10 LINE 22 COLUMN 05 VALUE
                "MENSAGENS: INFORME SUA OPCAO [".
-           
-               10 A1 LINE 21 COLUMN 35 PIC 9 USING OPCAO.
-               10 LINE 21 COLUMN 36 VALUE "]".
-               10 LINE 23 COLUMN 05 USING SEPARADOR.
+
+               10 A1 LINE 22 COLUMN 35 PIC 9 USING OPCAO.
+               10 LINE 22 COLUMN 36 VALUE "]".
+               10 LINE 24 COLUMN 05 USING SEPARADOR.
            
                
        PROCEDURE DIVISION.
@@ -149,7 +150,9 @@
                WHEN 3
                    CALL "PGM23"
                WHEN 4
-                   CALL "PGM0"
+                   CALL "PGM24"
+               WHEN 5
+                   CALL "Menu_Principal"
            END-EVALUATE
        
        STOP RUN

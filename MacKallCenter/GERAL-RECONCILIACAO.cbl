@@ -0,0 +1,161 @@
+       identification division.
+       program-id. RECONCILIA_OCORRENCIAS as "PGM315".
+
+       environment division.
+       configuration section.
+       input-output section.
+       file-control.
+           select arq-ocorr assign to "D:\OCORRENCIAS.DAT"
+               file status is st-ocorr.
+
+           select arq-cli assign to ws-clientes-path
+               organization is indexed
+               access mode is random
+               record key is cpf
+               file status is st-cli.
+
+           select rel-reconc assign to "D:\RECONCILIA.PRN".
+
+       data division.
+           File section.
+           fd arq-ocorr.
+               COPY OCOCOPY.
+
+           fd arq-cli.
+               COPY CLICOPY.
+
+       fd rel-reconc.
+           01 reg-rel pic x(80).
+
+       working-storage section.
+       77 ws-clientes-path pic x(40) value "D:\CLIENTES.DAT".
+       77 st-ocorr pic xx value spaces.
+       77 st-cli pic xx value spaces.
+       77 ws-achou-cli pic x value "N".
+       77 wlin pic 99 value 55.
+       77 npag pic 9 value zero.
+
+       77 ws-total-ocorr pic 9(5) value zero.
+       77 ws-total-orfas pic 9(5) value zero.
+
+       01 ws-data-hoje.
+           05 hoje-ano pic 9999.
+           05 hoje-mes pic 99.
+           05 hoje-dia pic 99.
+
+       01 cab1.
+           05 filler pic x(6) value "TvMack".
+           05 filler pic x(18) value spaces.
+           05 filler pic x(37) value
+               "Reconciliacao de Ocorrencias Orfas".
+           05 filler pic x(16) value spaces.
+           05 filler pic x(3) value "PAG".
+           05 npag-cab pic 9.
+
+       01 cab2.
+           05 filler pic x(26) value spaces.
+           05 filler pic x(17) value "Data de Emissao: ".
+           05 dia-cab2 pic 99/.
+           05 mes-cab2 pic 99/.
+           05 ano-cab2 pic 9999.
+
+       01 cab3.
+           05 filler pic x(4) value spaces.
+           05 filler pic x(11) value "CPF".
+           05 filler pic x(10) value spaces.
+           05 filler pic x(10) value "DATA OCOR".
+           05 filler pic x(6) value spaces.
+           05 filler pic x(30) value "DESCRICAO".
+
+       01 lin1.
+           05 cpf-lin pic x(11).
+           05 filler pic x(7) value spaces.
+           05 data-lin pic x(10).
+           05 filler pic x(6) value spaces.
+           05 descricao-lin pic x(30).
+
+       01 lin-sumario.
+           05 filler pic x(30) value spaces.
+           05 rotulo pic x(30).
+           05 valor pic zzzz9.
+
+       procedure division.
+
+       mestre.
+           perform inicio
+           perform proc until st-ocorr = "10"
+           perform sumario
+           perform fim
+           stop run.
+
+       inicio.
+           accept ws-clientes-path from environment
+               "MACKALLCENTER_CLIENTES_PATH"
+               on exception
+                   move "D:\CLIENTES.DAT" to ws-clientes-path
+           end-accept
+
+           accept ws-data-hoje from date yyyymmdd
+           move hoje-dia to dia-cab2
+           move hoje-mes to mes-cab2
+           move hoje-ano to ano-cab2
+
+           open output rel-reconc
+               input arq-ocorr
+               input arq-cli
+           perform ler.
+
+       proc.
+           add 1 to ws-total-ocorr
+
+           move o-cpf to cpf
+           read arq-cli
+               invalid key move "N" to ws-achou-cli
+               not invalid key move "S" to ws-achou-cli
+           end-read
+
+           if ws-achou-cli = "N"
+               add 1 to ws-total-orfas
+
+               if wlin >= 55
+                   perform cabec
+               end-if
+
+               move o-cpf to cpf-lin
+               move o-descricao (1:30) to descricao-lin
+               string o-dia-ocorr "/" o-mes-ocorr "/" o-ano-ocorr
+                   delimited by size into data-lin
+
+               write reg-rel from lin1 after 1
+               add 1 to wlin
+           end-if
+
+           perform ler.
+
+       cabec.
+           add 1 to npag
+           move npag to npag-cab
+           write reg-rel from cab1 after page
+           write reg-rel from cab2 after 2
+           write reg-rel from cab3 after 2
+           move 10 to wlin.
+
+       sumario.
+           write reg-rel from lin1 after page
+           move "TOTAL DE OCORRENCIAS LIDAS" to rotulo
+           move ws-total-ocorr to valor
+           write reg-rel from lin-sumario after 2
+
+           move "OCORRENCIAS ORFAS (CPF SEM CLIENTE)" to rotulo
+           move ws-total-orfas to valor
+           write reg-rel from lin-sumario after 2.
+
+       fim.
+           close rel-reconc
+                 arq-ocorr
+                 arq-cli.
+
+       ler.
+           read arq-ocorr
+               at end move "10" to st-ocorr
+           end-read.

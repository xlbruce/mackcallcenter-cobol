@@ -0,0 +1,270 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AJUSTE_PONTOS AS "PGM6".
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-CLIENTE ASSIGN TO WS-CLIENTES-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CPF
+               FILE STATUS IS ST-CLIENTE.
+
+           SELECT ARQ-PONTOS-HIST ASSIGN TO "D:\PONTOSHIST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS P-CHAVE
+               FILE STATUS IS ST-HIST.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-CLIENTE.
+           COPY CLICOPY.
+
+       FD ARQ-PONTOS-HIST.
+           COPY PTSHISTCOPY.
+
+       WORKING-STORAGE SECTION.
+       77 WS-CLIENTES-PATH PIC X(40) VALUE "D:\CLIENTES.DAT".
+       77 FOUND-CPF PIC X.
+       77 CONFIRM PIC X.
+       77 ESCOLHE PIC X.
+       77 MSG PIC X(40).
+       77 CPF-RETORNO PIC 9 VALUE ZERO.
+
+       01 WS-CPF-BUSCA PIC X(11).
+       01 WS-CPF-DIGITS REDEFINES WS-CPF-BUSCA.
+           05 WS-CPF-DIG PIC 9 OCCURS 11.
+
+       77 WS-SALDO-ANTERIOR PIC 9(1).
+       77 WS-SALDO-NOVO PIC 9(1).
+       77 WS-SALDO-SOMA PIC 9(2) VALUE ZERO.
+
+       01 WS-DATE.
+           05 YYYY PIC X(4).
+           05 MM PIC X(2).
+           05 DD PIC X(2).
+
+       01 WS-DD-MM-YYYY.
+           05 DD PIC X(2).
+           05 FILLER PIC X VALUE '/'.
+           05 MM PIC X(2).
+           05 FILLER PIC X VALUE '/'.
+           05 YYYY PIC X(4).
+
+       01 WS-HORA-ATUAL.
+           05 WS-HH-ATUAL PIC 99.
+           05 WS-MIN-ATUAL PIC 99.
+           05 FILLER PIC 9(4).
+
+       01 LINHA.
+           05 FILLER VALUE "   ".
+           05 L PIC X(72) VALUE ALL "Í".
+           05 FILLER VALUE "    ".
+
+       77 ST-CLIENTE PIC XX VALUE SPACES.
+       77 ST-HIST PIC XX VALUE SPACES.
+
+       SCREEN SECTION.
+
+       01 TELA1.
+           05 BLANK SCREEN.
+           05 LINE 01 COLUMN 01 PIC X(80) FROM LINHA.
+           05 LINE 03 COLUMN 35 VALUE "MACKALLCENTER".
+           05 LINE 05 COLUMN 04 VALUE "AJUSTE DE PONTOS DE FIDELIDADE".
+           05 LINE 05 COLUMN 66 USING WS-DD-MM-YYYY.
+           05 LINE 07 COLUMN 01 PIC X(80) FROM LINHA.
+
+           05 LINE 09 COLUMN 04 VALUE "CPF DO CLIENTE.: [           ]".
+
+           05 LINE 10 COLUMN 04 VALUE "NOME DO CLIENTE: [".
+           05 LINE 10 COLUMN 52 VALUE "]".
+
+           05 LINE 11 COLUMN 04 VALUE "SALDO ATUAL....: [ ]".
+
+           05 LINE 13 COLUMN 04 VALUE "OPERACAO (C/D).: [ ]".
+
+           05 LINE 14 COLUMN 04 VALUE "QUANTIDADE.....: [ ]".
+
+           05 LINE 15 COLUMN 04 VALUE "MOTIVO.........: [".
+           05 LINE 15 COLUMN 50 VALUE "]".
+
+           05 LINE 17 COLUMN 04 VALUE "NOVO SALDO.....: [ ]".
+
+           05 LINE 21 COLUMN 01 PIC X(80) FROM LINHA.
+           05 LINE 22 COLUMN 05 VALUE "MENSAGENS: ".
+           05 LINE 23 COLUMN 01 PIC X(80) FROM LINHA.
+
+       01 TELA1-VALUES.
+           05 LINE 10 COLUMN 22 USING NOME.
+           05 LINE 11 COLUMN 22 USING WS-SALDO-ANTERIOR.
+
+       01 TELA1-OPERACAO.
+           05 NEW-TIPO LINE 13 COLUMN 22 PIC X TO P-TIPO.
+           05 NEW-QTDE LINE 14 COLUMN 22 PIC 9 TO P-QUANTIDADE.
+           05 NEW-MOTIVO LINE 15 COLUMN 23 PIC X(30) TO P-MOTIVO.
+
+       01 TELA1-SALDO-NOVO.
+           05 LINE 17 COLUMN 22 USING WS-SALDO-NOVO.
+
+       01 TELA1-ESCOLHE.
+           05 LINE 22 COLUMN 16 VALUE
+              "CONFIRMA ESTE AJUSTE (S/N)? [ ]".
+           05 PICK-ESCOLHE LINE 22 COLUMN 46 PIC X TO ESCOLHE.
+
+       01 TELA1-MENSAGEM.
+           05 LINE 22 COLUMN 16 USING MSG.
+           05 PRESS-ENTER LINE 22 COLUMN 80 TO CONFIRM.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           ACCEPT WS-CLIENTES-PATH FROM ENVIRONMENT
+               "MACKALLCENTER_CLIENTES_PATH"
+               ON EXCEPTION
+                   MOVE "D:\CLIENTES.DAT" TO WS-CLIENTES-PATH
+           END-ACCEPT
+
+           ACCEPT WS-DATE FROM DATE YYYYMMDD.
+           MOVE CORRESPONDING WS-DATE TO WS-DD-MM-YYYY.
+
+           DISPLAY TELA1.
+
+           PERFORM WITH TEST AFTER UNTIL
+                   WS-CPF-BUSCA NUMERIC AND CPF-RETORNO = 1
+               ACCEPT WS-CPF-BUSCA AT LINE 09 COLUMN 22 WITH FULL
+               IF NOT (WS-CPF-BUSCA NUMERIC)
+                   MOVE "CPF DEVE CONTER SOMENTE NUMEROS" TO MSG
+                   DISPLAY TELA1-MENSAGEM
+                   ACCEPT PRESS-ENTER
+               ELSE
+                   CALL "Validador_CPF" USING CPF-RETORNO WS-CPF-DIGITS
+                   IF CPF-RETORNO NOT = 1
+                       MOVE "CPF INVALIDO" TO MSG
+                       DISPLAY TELA1-MENSAGEM
+                       ACCEPT PRESS-ENTER
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           OPEN I-O ARQ-CLIENTE
+                    ARQ-PONTOS-HIST
+
+           MOVE WS-CPF-BUSCA TO CPF
+           READ ARQ-CLIENTE
+               INVALID KEY MOVE "N" TO FOUND-CPF
+               NOT INVALID KEY MOVE "S" TO FOUND-CPF
+           END-READ
+
+           IF FOUND-CPF = "N"
+               MOVE "CLIENTE NAO ENCONTRADO" TO MSG
+               DISPLAY TELA1-MENSAGEM
+               ACCEPT PRESS-ENTER
+               CLOSE ARQ-CLIENTE
+                     ARQ-PONTOS-HIST
+               EXIT PROGRAM
+           END-IF
+
+           MOVE QTDE-PONTOS-RESIDENCIA TO WS-SALDO-ANTERIOR
+           DISPLAY TELA1-VALUES
+
+           PERFORM WITH TEST AFTER UNTIL P-TIPO = "C" OR "D"
+               ACCEPT NEW-TIPO
+           END-PERFORM
+
+           PERFORM WITH TEST AFTER UNTIL P-QUANTIDADE NUMERIC
+                   AND P-QUANTIDADE > ZERO
+               ACCEPT NEW-QTDE
+           END-PERFORM
+
+           PERFORM WITH TEST AFTER UNTIL P-MOTIVO NOT EQUAL SPACES
+               ACCEPT NEW-MOTIVO
+           END-PERFORM
+
+           PERFORM WITH TEST AFTER UNTIL
+                   (P-CREDITO AND WS-SALDO-NOVO NUMERIC)
+                   OR (P-DEBITO AND WS-SALDO-NOVO NUMERIC)
+               IF P-CREDITO
+                   COMPUTE WS-SALDO-SOMA =
+                       WS-SALDO-ANTERIOR + P-QUANTIDADE
+                   IF WS-SALDO-SOMA > 9
+                       MOVE "SALDO RESULTANTE MAIOR QUE O LIMITE" TO MSG
+                       DISPLAY TELA1-MENSAGEM
+                       ACCEPT PRESS-ENTER
+                       PERFORM WITH TEST AFTER UNTIL
+                       P-QUANTIDADE NUMERIC AND P-QUANTIDADE > ZERO
+                           ACCEPT NEW-QTDE
+                       END-PERFORM
+                       COMPUTE WS-SALDO-SOMA =
+                           WS-SALDO-ANTERIOR + P-QUANTIDADE
+                   END-IF
+                   MOVE WS-SALDO-SOMA TO WS-SALDO-NOVO
+               ELSE
+                   IF P-QUANTIDADE > WS-SALDO-ANTERIOR
+                       MOVE "SALDO INSUFICIENTE PARA O DEBITO" TO MSG
+                       DISPLAY TELA1-MENSAGEM
+                       ACCEPT PRESS-ENTER
+                       PERFORM WITH TEST AFTER UNTIL
+                       P-QUANTIDADE NUMERIC AND P-QUANTIDADE > ZERO
+                           ACCEPT NEW-QTDE
+                       END-PERFORM
+                   ELSE
+                       COMPUTE WS-SALDO-NOVO =
+                           WS-SALDO-ANTERIOR - P-QUANTIDADE
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           DISPLAY TELA1-SALDO-NOVO
+
+           MOVE SPACES TO ESCOLHE
+           PERFORM WITH TEST AFTER UNTIL ESCOLHE = "S" OR "N"
+               ACCEPT PICK-ESCOLHE
+           END-PERFORM
+
+           IF ESCOLHE = "N"
+               MOVE "AJUSTE CANCELADO" TO MSG
+               DISPLAY TELA1-MENSAGEM
+               ACCEPT PRESS-ENTER
+               CLOSE ARQ-CLIENTE
+                     ARQ-PONTOS-HIST
+               EXIT PROGRAM
+           END-IF
+
+           ACCEPT WS-HORA-ATUAL FROM TIME
+
+           MOVE WS-CPF-BUSCA TO P-CPF
+           MOVE YYYY OF WS-DATE TO P-ANO-AJUSTE
+           MOVE MM OF WS-DATE TO P-MES-AJUSTE
+           MOVE DD OF WS-DATE TO P-DIA-AJUSTE
+           MOVE WS-HH-ATUAL TO P-HH-AJUSTE
+           MOVE WS-MIN-ATUAL TO P-MIN-AJUSTE
+           MOVE ZERO TO P-SEQ
+           MOVE WS-SALDO-ANTERIOR TO P-SALDO-ANTERIOR
+           MOVE WS-SALDO-NOVO TO P-SALDO-NOVO
+
+           PERFORM WITH TEST AFTER UNTIL ST-HIST NOT = "22"
+               WRITE REG-PONTOS-HIST
+                   INVALID KEY
+                       ADD 1 TO P-SEQ
+               END-WRITE
+           END-PERFORM
+
+           MOVE WS-SALDO-NOVO TO QTDE-PONTOS-RESIDENCIA
+
+           REWRITE REG-CLIENTE
+               INVALID KEY
+                   MOVE "ERRO AO GRAVAR AJUSTE" TO MSG
+               NOT INVALID KEY
+                   MOVE "PONTOS AJUSTADOS COM SUCESSO" TO MSG
+           END-REWRITE
+
+           CLOSE ARQ-CLIENTE
+                 ARQ-PONTOS-HIST
+
+           DISPLAY TELA1-MENSAGEM
+           ACCEPT PRESS-ENTER
+
+           EXIT PROGRAM.

@@ -7,65 +7,72 @@
        
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT ARQ-CLIENTES ASSIGN TO "C:\TEMP\CLIENTES.DAT"
+           SELECT ARQ-CLIENTES ASSIGN TO WS-CLIENTES-PATH
                ORGANIZATION IS INDEXED
                ACCESS MODE IS RANDOM
-               RECORD KEY CPF 
+               RECORD KEY CPF
                FILE STATUS IS ST-CLIENTE.
 
+           SELECT ARQ-PACOTES ASSIGN TO "D:\PACOTES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS PAC-CODIGO
+               FILE STATUS IS ST-PACOTE.
+
        data division.
        FILE SECTION.
        FD ARQ-CLIENTES.
-       01 REG-CLIENTE.
-          05 CPF PIC X(11).
-          05 NOME PIC X(30).
-          05 ENDERECO PIC X(45).
-          05 COMPLEMENTO PIC X(10).
-          05 BAIRRO PIC X(20).
-          05 CIDADE PIC X(20).
-          05 ESTADO PIC X(2).
-          05 CEP PIC X(9).
-          05 DDD PIC 9(2).
-          05 TELEFONE PIC X(9).
-          05 DATA-INCLUSAO PIC X(10).
-          05 TIPO-PACOTE PIC X(1).
-          05 QTDE-PONTOS-RESIDENCIA PIC 9(1).
-          05 VENCIMENTO-FATURA PIC 9(2).
-          05 DATA-INCLUSAO-CLIENTE PIC X(10).
-          05 DATA-ULTIMA-ALTERACAO PIC X(10).
-       
+           COPY CLICOPY.
+
+       FD ARQ-PACOTES.
+           COPY PACCOPY.
+
        working-storage section.
+       77 WS-CLIENTES-PATH PIC X(40) VALUE "D:\CLIENTES.DAT".
        77 ST-CLIENTE PIC XX VALUE SPACES.
+       77 ST-PACOTE PIC XX VALUE SPACES.
        77 RESP PIC X VALUE SPACE.
+       77 FOUND-CPF PIC X VALUE SPACE.
+       77 FOUND-PACOTE PIC X VALUE SPACE.
+       77 MSG PIC X(39) VALUE SPACES.
+       01 WS-CPF-CHECK.
+           05 WS-CPF-NUM PIC 9(11).
+       01 WS-CPF-DIGITS REDEFINES WS-CPF-CHECK.
+           05 WS-CPF-DIG PIC 9 OCCURS 11.
+       77 CPF-RETORNO PIC 9 VALUE ZERO.
        01 W-DATE.
            05 DIA PIC 99.
            05 MES PIC 99.
            05 ANO PIC 9999.
+       01 W-DATE-BARRAS PIC XX/XX/XXXX.
        01 CLIENTE-AUX.
-           05 CEP.
+           05 CEP-AUX.
                10 CEP1 PIC 9(5).
                10 CEP2 PIC 999.
-           05 TELEFONE.
-               10 TEL1 PIC 99.
-               10 TEL2 PIC 9(8).
+           05 TELEFONE-AUX.
+               10 TEL1 PIC 9(4).
+               10 TEL2 PIC 9(4).
            05 TIPO.
                10 TIPO1 PIC X.
-               10 TIPO2 PIC X(10).
-       
+               10 TIPO2 PIC X(20).
+
+       COPY DDDCOPY.
+       77 FOUND-DDD PIC X VALUE SPACE.
+
        SCREEN SECTION.
        01  TELA.
            05  LINE 01  COLUMN 01 
-               VALUE  "    ออออออออออออออออออออออออออออออออออออ".
+               VALUE  "    ====================================".
            05  LINE 01  COLUMN 41 
-               VALUE  "อออออออออออออออออออออออออออออออออออ".
+               VALUE  "===================================".
            05  LINE 03  COLUMN 01 
                VALUE  "                                TVMACK".
            05  LINE 05  COLUMN 01 
                VALUE  "    INCLUSAO DE CLIENTE".
            05  LINE 07  COLUMN 01 
-               VALUE  "    ออออออออออออออออออออออออออออออออออออ".
+               VALUE  "    ====================================".
            05  LINE 07  COLUMN 41 
-               VALUE  "อออออออออออออออออออออออออออออออออออ".
+               VALUE  "===================================".
            05  LINE 09  COLUMN 01 
                VALUE  "    CPF DO CLIENTE.: [           ]".
            05  LINE 10  COLUMN 01 
@@ -101,15 +108,15 @@
            05  LINE 21  COLUMN 01 
                VALUE  "    DATA INCLUSAO..: [          ]".
            05  LINE 22  COLUMN 01 
-               VALUE  "    ออออออออออออออออออออออออออออออออออออ".
+               VALUE  "    ====================================".
            05  LINE 22  COLUMN 41 
-               VALUE  "ออออออออออออออออออออออออออออออออออออ".
+               VALUE  "====================================".
            05  LINE 23  COLUMN 01 
                VALUE  "    MENSAGENS:".
            05  LINE 24  COLUMN 01 
-               VALUE  "    ออออออออออออออออออออออออออออออออออออ".
+               VALUE  "    ====================================".
            05  LINE 24  COLUMN 41 
-               VALUE  "ออออออออออออออออออออออออออออออออออออ".
+               VALUE  "====================================".
            05  S-DATA
                LINE 05  COLUMN 66  PIC 99/99/9999
                FROM   W-DATE.
@@ -153,8 +160,8 @@
                LINE 18  COLUMN 23  PIC X(01)
                TO     TIPO1.
            05  S-TIPO2
-               LINE 18  COLUMN 27  PIC X(11)
-               TO     TIPO2.
+               LINE 18  COLUMN 27  PIC X(20)
+               FROM   TIPO2.
            05  S-PONTOS
                LINE 19  COLUMN 23  PIC 9
                TO     QTDE-PONTOS-RESIDENCIA.
@@ -163,11 +170,176 @@
                TO     VENCIMENTO-FATURA.
            05  S-DT-INCLUSAO
                LINE 21  COLUMN 23  PIC XX/XX/XXXX
-               TO     DATA-INCLUSAO-CLIENTE.
+               FROM   W-DATE-BARRAS.
+
+       01 TELA-MENSAGEM.
+           05 S-MSG LINE 23  COLUMN 16  PIC X(39) FROM MSG.
+           05 PRESS-ENTER LINE 23 COLUMN 80 TO RESP.
 
        PROCEDURE DIVISION.
        INICIO.
+           ACCEPT WS-CLIENTES-PATH FROM ENVIRONMENT
+               "MACKALLCENTER_CLIENTES_PATH"
+               ON EXCEPTION
+                   MOVE "D:\CLIENTES.DAT" TO WS-CLIENTES-PATH
+           END-ACCEPT
+
+           MOVE FUNCTION CURRENT-DATE TO W-DATE
+           MOVE FUNCTION CURRENT-DATE (7:2) TO DIA
+           MOVE FUNCTION CURRENT-DATE (5:2) TO MES
+           MOVE FUNCTION CURRENT-DATE (1:4) TO ANO
+           STRING DIA "/" MES "/" ANO DELIMITED BY SIZE
+               INTO W-DATE-BARRAS.
+
            DISPLAY TELA.
-       
-       EXIT program 
-      
\ No newline at end of file
+
+           ACCEPT S-CPF.
+           PERFORM WITH TEST AFTER UNTIL CPF NUMERIC AND CPF-RETORNO = 1
+               IF NOT (CPF NUMERIC)
+                   MOVE "CPF DEVE CONTER SOMENTE NUMEROS" TO MSG
+                   DISPLAY TELA-MENSAGEM
+                   ACCEPT S-CPF
+               ELSE
+                   MOVE CPF TO WS-CPF-NUM
+                   CALL "Validador_CPF" USING CPF-RETORNO WS-CPF-DIGITS
+                   IF CPF-RETORNO NOT = 1
+                       MOVE "CPF INVALIDO" TO MSG
+                       DISPLAY TELA-MENSAGEM
+                       ACCEPT S-CPF
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           OPEN I-O ARQ-CLIENTES
+               READ ARQ-CLIENTES
+                   INVALID KEY MOVE "N" TO FOUND-CPF
+                   NOT INVALID KEY MOVE "S" TO FOUND-CPF
+               END-READ
+
+           IF FOUND-CPF = "S"
+               MOVE "CLIENTE JA CADASTRADO PARA ESTE CPF" TO MSG
+               DISPLAY TELA-MENSAGEM
+               ACCEPT PRESS-ENTER
+               CLOSE ARQ-CLIENTES
+               EXIT PROGRAM
+           END-IF
+
+           ACCEPT S-NOME
+           ACCEPT S-ENDERECO
+           ACCEPT S-COMPLEMENTO
+           ACCEPT S-BAIRRO
+           ACCEPT S-CIDADE
+           ACCEPT S-ESTADO
+
+           ACCEPT S-CEP1
+           PERFORM WITH TEST AFTER UNTIL CEP1 NUMERIC
+               IF NOT (CEP1 NUMERIC)
+                   MOVE "CEP DEVE CONTER SOMENTE NUMEROS" TO MSG
+                   DISPLAY TELA-MENSAGEM
+                   ACCEPT PRESS-ENTER
+                   ACCEPT S-CEP1
+               END-IF
+           END-PERFORM
+
+           ACCEPT S-CEP02
+           PERFORM WITH TEST AFTER UNTIL CEP2 NUMERIC
+               IF NOT (CEP2 NUMERIC)
+                   MOVE "CEP DEVE CONTER SOMENTE NUMEROS" TO MSG
+                   DISPLAY TELA-MENSAGEM
+                   ACCEPT PRESS-ENTER
+                   ACCEPT S-CEP02
+               END-IF
+           END-PERFORM
+
+           ACCEPT S-DDD
+           PERFORM WITH TEST AFTER UNTIL FOUND-DDD = "S"
+               MOVE "N" TO FOUND-DDD
+               PERFORM VARYING IDX-DDD FROM 1 BY 1
+                       UNTIL IDX-DDD > 66
+                   IF DDD-ITEM (IDX-DDD) = DDD
+                       MOVE "S" TO FOUND-DDD
+                   END-IF
+               END-PERFORM
+               IF FOUND-DDD = "N"
+                   MOVE "DDD INVALIDO" TO MSG
+                   DISPLAY TELA-MENSAGEM
+                   ACCEPT PRESS-ENTER
+                   ACCEPT S-DDD
+               END-IF
+           END-PERFORM
+
+           ACCEPT S-TEL1
+           PERFORM WITH TEST AFTER UNTIL TEL1 NUMERIC
+               IF NOT (TEL1 NUMERIC)
+                   MOVE "TELEFONE DEVE CONTER SOMENTE NUMEROS" TO MSG
+                   DISPLAY TELA-MENSAGEM
+                   ACCEPT PRESS-ENTER
+                   ACCEPT S-TEL1
+               END-IF
+           END-PERFORM
+
+           ACCEPT S-TEL2
+           PERFORM WITH TEST AFTER UNTIL TEL2 NUMERIC
+               IF NOT (TEL2 NUMERIC)
+                   MOVE "TELEFONE DEVE CONTER SOMENTE NUMEROS" TO MSG
+                   DISPLAY TELA-MENSAGEM
+                   ACCEPT PRESS-ENTER
+                   ACCEPT S-TEL2
+               END-IF
+           END-PERFORM
+
+           OPEN INPUT ARQ-PACOTES
+           ACCEPT S-TIPO1
+           PERFORM WITH TEST AFTER UNTIL FOUND-PACOTE = "S"
+               MOVE TIPO1 TO PAC-CODIGO
+               READ ARQ-PACOTES
+                   INVALID KEY
+                       MOVE "TIPO DE PACOTE INVALIDO" TO MSG
+                       DISPLAY TELA-MENSAGEM
+                       ACCEPT PRESS-ENTER
+                       ACCEPT S-TIPO1
+                   NOT INVALID KEY
+                       MOVE "S" TO FOUND-PACOTE
+                       MOVE PAC-DESCRICAO TO TIPO2
+                       DISPLAY S-TIPO2
+               END-READ
+           END-PERFORM
+           CLOSE ARQ-PACOTES
+
+           ACCEPT S-PONTOS
+
+           ACCEPT S-VENCIMENTO
+           PERFORM WITH TEST AFTER UNTIL VENCIMENTO-FATURA >= 1
+                   AND VENCIMENTO-FATURA <= 28
+               IF VENCIMENTO-FATURA < 1 OR VENCIMENTO-FATURA > 28
+                   MOVE "DIA DE VENCIMENTO DEVE SER DE 01 A 28" TO MSG
+                   DISPLAY TELA-MENSAGEM
+                   ACCEPT PRESS-ENTER
+                   ACCEPT S-VENCIMENTO
+               END-IF
+           END-PERFORM
+
+           STRING CEP1 CEP2 DELIMITED BY SIZE INTO CEP
+           STRING TEL1 TEL2 DELIMITED BY SIZE INTO TELEFONE
+           MOVE TIPO1 TO TIPO-PACOTE
+           MOVE W-DATE-BARRAS TO DATA-INCLUSAO
+           MOVE W-DATE-BARRAS TO DATA-INCLUSAO-CLIENTE
+           MOVE W-DATE-BARRAS TO DATA-ULTIMA-ALTERACAO
+           SET CLIENTE-ATIVO TO TRUE
+           MOVE SPACES TO DATA-ULTIMA-OCORRENCIA
+           MOVE ZERO TO STAT-ULTIMA-OCORRENCIA
+           MOVE ZERO TO ANDAMENTO-ULTIMA-OCORRENCIA
+
+           WRITE REG-CLIENTE
+               INVALID KEY
+                   MOVE "ERRO AO GRAVAR CLIENTE" TO MSG
+               NOT INVALID KEY
+                   MOVE "CLIENTE GRAVADO COM SUCESSO" TO MSG
+           END-WRITE
+
+           CLOSE ARQ-CLIENTES
+
+           DISPLAY TELA-MENSAGEM
+           ACCEPT PRESS-ENTER
+
+       EXIT program

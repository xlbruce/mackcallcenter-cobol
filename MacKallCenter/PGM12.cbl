@@ -7,45 +7,75 @@
        
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT ARQ-CLIENTES ASSIGN TO "C:\TEMP\CLIENTES.DAT"
+           SELECT ARQ-CLIENTES ASSIGN TO WS-CLIENTES-PATH
                ORGANIZATION IS INDEXED
                ACCESS MODE IS RANDOM
-               RECORD KEY CPF 
+               RECORD KEY CPF
                FILE STATUS IS ST-CLIENTE.
 
+           SELECT ARQ-PACOTES ASSIGN TO "D:\PACOTES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS PAC-CODIGO
+               FILE STATUS IS ST-PACOTE.
+
        data division.
        FILE SECTION.
        FD ARQ-CLIENTES.
-       01 REG-CLIENTE.
-          05 CPF PIC X(11).
-          05 NOME PIC X(30).
-          05 ENDERECO PIC X(45).
-          05 COMPLEMENTO PIC X(10).
-          05 BAIRRO PIC X(20).
-          05 CIDADE PIC X(20).
-          05 ESTADO PIC X(2).
-          05 CEP PIC X(9).
-          05 DDD PIC 9(2).
-          05 TELEFONE PIC X(9).
-          05 DATA-INCLUSAO PIC X(10).
-          05 TIPO-PACOTE PIC X(1).
-          05 QTDE-PONTOS-RESIDENCIA PIC 9(1).
-          05 VENCIMENTO-FATURA PIC 9(2).
-          05 DATA-INCLUSAO-CLIENTE PIC X(10).
-          05 DATA-ULTIMA-ALTERACAO PIC X(10).
-       
+           COPY CLICOPY.
+
+       FD ARQ-PACOTES.
+           COPY PACCOPY.
+
        working-storage section.
+       77 WS-CLIENTES-PATH PIC X(40) VALUE "D:\CLIENTES.DAT".
        77 ST-CLIENTE PIC XX VALUE SPACES.
+       77 ST-PACOTE PIC XX VALUE SPACES.
        77 RESP PIC X VALUE SPACE.
+       77 FOUND-CPF PIC X VALUE SPACE.
+       77 FOUND-PACOTE PIC X VALUE SPACE.
+       77 MSG PIC X(39) VALUE SPACES.
+       77 WS-PAC-DESCRICAO PIC X(20) VALUE SPACES.
+       01 WS-CPF-CHECK.
+           05 WS-CPF-NUM PIC 9(11).
+       01 WS-CPF-DIGITS REDEFINES WS-CPF-CHECK.
+           05 WS-CPF-DIG PIC 9 OCCURS 11.
+       77 CPF-RETORNO PIC 9 VALUE ZERO.
        01 W-DATE.
            05 DIA PIC 99.
            05 MES PIC 99.
            05 ANO PIC 9999.
+       01 W-DATE-BARRAS PIC XX/XX/XXXX.
+       01 CLIENTE-AUX.
+           05 CEP-AUX.
+               10 CEP1 PIC 9(5).
+               10 CEP2 PIC 999.
+           05 TELEFONE-AUX.
+               10 TEL1 PIC 9(4).
+               10 TEL2 PIC 9(4).
        01 LINHA.
            05 FILLER VALUE "   ".
            05 L PIC X(72) VALUE ALL "Í".
            05 FILLER VALUE "    ".
-           
+       01 WS-CLIENTE.
+          05 WS-NOME PIC X(30).
+          05 WS-ENDERECO PIC X(45).
+          05 WS-COMPLEMENTO PIC X(10).
+          05 WS-BAIRRO PIC X(20).
+          05 WS-CIDADE PIC X(20).
+          05 WS-ESTADO PIC X(2).
+          05 WS-CEP PIC X(9).
+          05 WS-DDD PIC 9(2).
+          05 WS-TELEFONE PIC X(9).
+          05 WS-TIPO-PACOTE PIC X(1).
+          05 WS-QTDE-PONTOS-RESIDENCIA PIC 9(1).
+          05 WS-VENCIMENTO-FATURA PIC 9(2).
+          05 WS-DATA-INCLUSAO-CLIENTE PIC X(10).
+          05 WS-DATA-ULTIMA-ALTERACAO PIC X(10).
+
+       COPY DDDCOPY.
+       77 FOUND-DDD PIC X VALUE SPACE.
+
        SCREEN SECTION.
        01  TELA.
            05 BLANK SCREEN.
@@ -92,6 +122,8 @@
            
            05 LINE 18 COLUMN 04
            VALUE "TIPO PACOTE....: [ ]-[          ]".
+           05 S-PAC-DESCRICAO LINE 18 COLUMN 26 PIC X(10)
+           FROM WS-PAC-DESCRICAO.
            
            05 LINE 19 COLUMN 04
            VALUE "QTDE PONTOS....: [ ]".
@@ -111,9 +143,232 @@
            VALUE "MENSAGENS: ".
            05 LINE 26 COLUMN 01 PIC X(80)
            FROM LINHA.
-       
-       PROCEDURE DIVISION.   
+
+       01 TELA-VALUES.
+           05 LINE 10 COLUMN 22 USING WS-NOME.
+           05 LINE 11 COLUMN 22 USING WS-ENDERECO.
+           05 LINE 12 COLUMN 22 USING WS-COMPLEMENTO.
+           05 LINE 13 COLUMN 22 USING WS-BAIRRO.
+           05 LINE 14 COLUMN 22 USING WS-CIDADE.
+           05 LINE 15 COLUMN 22 USING WS-ESTADO.
+           05 LINE 16 COLUMN 22 USING WS-CEP.
+           05 LINE 17 COLUMN 22 USING WS-DDD.
+           05 LINE 17 COLUMN 27 USING WS-TELEFONE.
+           05 LINE 18 COLUMN 22 USING WS-TIPO-PACOTE.
+           05 LINE 19 COLUMN 22 USING WS-QTDE-PONTOS-RESIDENCIA.
+           05 LINE 20 COLUMN 22 USING WS-VENCIMENTO-FATURA.
+           05 LINE 21 COLUMN 22 USING WS-DATA-INCLUSAO-CLIENTE.
+           05 LINE 22 COLUMN 26 USING WS-DATA-ULTIMA-ALTERACAO.
+
+       01 TELA-ALTERA.
+           05 A-NOME LINE 10 COLUMN 22 PIC X(30) TO NOME.
+           05 A-ENDERECO LINE 11 COLUMN 22 PIC X(45) TO ENDERECO.
+           05 A-COMPLEMENTO LINE 12 COLUMN 22 PIC X(10) TO COMPLEMENTO.
+           05 A-BAIRRO LINE 13 COLUMN 22 PIC X(20) TO BAIRRO.
+           05 A-CIDADE LINE 14 COLUMN 22 PIC X(20) TO CIDADE.
+           05 A-ESTADO LINE 15 COLUMN 22 PIC X(02) TO ESTADO.
+           05 A-CEP1 LINE 16 COLUMN 22 PIC X(05) TO CEP1.
+           05 A-CEP02 LINE 16 COLUMN 28 PIC X(03) TO CEP2.
+           05 A-DDD LINE 17 COLUMN 22 PIC 9(02) TO DDD.
+           05 A-TEL1 LINE 17 COLUMN 27 PIC X(04) TO TEL1.
+           05 A-TEL2 LINE 17 COLUMN 32 PIC X(04) TO TEL2.
+           05 A-TIPO-PACOTE LINE 18 COLUMN 22 PIC X(01) TO TIPO-PACOTE.
+           05 A-PONTOS LINE 19 COLUMN 22 PIC 9
+              TO QTDE-PONTOS-RESIDENCIA.
+           05 A-VENCIMENTO LINE 20 COLUMN 22 PIC 9(02)
+              TO VENCIMENTO-FATURA.
+
+       01 TELA-MENSAGEM.
+           05 S-MSG LINE 25 COLUMN 16 PIC X(39) FROM MSG.
+           05 PRESS-ENTER LINE 25 COLUMN 80 TO RESP.
+
+       PROCEDURE DIVISION.
        INICIO.
+           ACCEPT WS-CLIENTES-PATH FROM ENVIRONMENT
+               "MACKALLCENTER_CLIENTES_PATH"
+               ON EXCEPTION
+                   MOVE "D:\CLIENTES.DAT" TO WS-CLIENTES-PATH
+           END-ACCEPT
+
+           MOVE FUNCTION CURRENT-DATE (7:2) TO DIA
+           MOVE FUNCTION CURRENT-DATE (5:2) TO MES
+           MOVE FUNCTION CURRENT-DATE (1:4) TO ANO
+           STRING DIA "/" MES "/" ANO DELIMITED BY SIZE
+               INTO W-DATE-BARRAS.
+
            DISPLAY TELA.
-      *TODO ler o arquivo de clientes, e preencher a tela 
+
+           ACCEPT S-CPF.
+           PERFORM WITH TEST AFTER UNTIL CPF NUMERIC AND CPF-RETORNO = 1
+               IF NOT (CPF NUMERIC)
+                   MOVE "CPF DEVE CONTER SOMENTE NUMEROS" TO MSG
+                   DISPLAY TELA-MENSAGEM
+                   ACCEPT S-CPF
+               ELSE
+                   MOVE CPF TO WS-CPF-NUM
+                   CALL "Validador_CPF" USING CPF-RETORNO WS-CPF-DIGITS
+                   IF CPF-RETORNO NOT = 1
+                       MOVE "CPF INVALIDO" TO MSG
+                       DISPLAY TELA-MENSAGEM
+                       ACCEPT S-CPF
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           OPEN I-O ARQ-CLIENTES
+               READ ARQ-CLIENTES
+                   INVALID KEY MOVE "N" TO FOUND-CPF
+                   NOT INVALID KEY MOVE "S" TO FOUND-CPF
+               END-READ
+
+           IF FOUND-CPF = "N"
+               MOVE "CLIENTE NAO ENCONTRADO" TO MSG
+               DISPLAY TELA-MENSAGEM
+               ACCEPT PRESS-ENTER
+               CLOSE ARQ-CLIENTES
+               EXIT PROGRAM
+           END-IF
+
+           MOVE NOME TO WS-NOME
+           MOVE ENDERECO TO WS-ENDERECO
+           MOVE COMPLEMENTO TO WS-COMPLEMENTO
+           MOVE BAIRRO TO WS-BAIRRO
+           MOVE CIDADE TO WS-CIDADE
+           MOVE ESTADO TO WS-ESTADO
+           MOVE CEP TO WS-CEP
+           MOVE DDD TO WS-DDD
+           MOVE TELEFONE TO WS-TELEFONE
+           MOVE TIPO-PACOTE TO WS-TIPO-PACOTE
+           MOVE QTDE-PONTOS-RESIDENCIA TO WS-QTDE-PONTOS-RESIDENCIA
+           MOVE VENCIMENTO-FATURA TO WS-VENCIMENTO-FATURA
+           MOVE DATA-INCLUSAO-CLIENTE TO WS-DATA-INCLUSAO-CLIENTE
+           MOVE DATA-ULTIMA-ALTERACAO TO WS-DATA-ULTIMA-ALTERACAO
+
+           OPEN INPUT ARQ-PACOTES
+           MOVE TIPO-PACOTE TO PAC-CODIGO
+           READ ARQ-PACOTES
+               INVALID KEY MOVE SPACES TO WS-PAC-DESCRICAO
+               NOT INVALID KEY MOVE PAC-DESCRICAO TO WS-PAC-DESCRICAO
+           END-READ
+           CLOSE ARQ-PACOTES
+           DISPLAY S-PAC-DESCRICAO
+
+           DISPLAY TELA-VALUES
+
+           MOVE "DIGITE OS NOVOS DADOS DO CLIENTE" TO MSG
+           DISPLAY TELA-MENSAGEM
+           ACCEPT PRESS-ENTER
+
+           ACCEPT A-NOME
+           ACCEPT A-ENDERECO
+           ACCEPT A-COMPLEMENTO
+           ACCEPT A-BAIRRO
+           ACCEPT A-CIDADE
+           ACCEPT A-ESTADO
+
+           ACCEPT A-CEP1
+           PERFORM WITH TEST AFTER UNTIL CEP1 NUMERIC
+               IF NOT (CEP1 NUMERIC)
+                   MOVE "CEP DEVE CONTER SOMENTE NUMEROS" TO MSG
+                   DISPLAY TELA-MENSAGEM
+                   ACCEPT PRESS-ENTER
+                   ACCEPT A-CEP1
+               END-IF
+           END-PERFORM
+
+           ACCEPT A-CEP02
+           PERFORM WITH TEST AFTER UNTIL CEP2 NUMERIC
+               IF NOT (CEP2 NUMERIC)
+                   MOVE "CEP DEVE CONTER SOMENTE NUMEROS" TO MSG
+                   DISPLAY TELA-MENSAGEM
+                   ACCEPT PRESS-ENTER
+                   ACCEPT A-CEP02
+               END-IF
+           END-PERFORM
+
+           ACCEPT A-DDD
+           PERFORM WITH TEST AFTER UNTIL FOUND-DDD = "S"
+               MOVE "N" TO FOUND-DDD
+               PERFORM VARYING IDX-DDD FROM 1 BY 1
+                       UNTIL IDX-DDD > 66
+                   IF DDD-ITEM (IDX-DDD) = DDD
+                       MOVE "S" TO FOUND-DDD
+                   END-IF
+               END-PERFORM
+               IF FOUND-DDD = "N"
+                   MOVE "DDD INVALIDO" TO MSG
+                   DISPLAY TELA-MENSAGEM
+                   ACCEPT PRESS-ENTER
+                   ACCEPT A-DDD
+               END-IF
+           END-PERFORM
+
+           ACCEPT A-TEL1
+           PERFORM WITH TEST AFTER UNTIL TEL1 NUMERIC
+               IF NOT (TEL1 NUMERIC)
+                   MOVE "TELEFONE DEVE CONTER SOMENTE NUMEROS" TO MSG
+                   DISPLAY TELA-MENSAGEM
+                   ACCEPT PRESS-ENTER
+                   ACCEPT A-TEL1
+               END-IF
+           END-PERFORM
+
+           ACCEPT A-TEL2
+           PERFORM WITH TEST AFTER UNTIL TEL2 NUMERIC
+               IF NOT (TEL2 NUMERIC)
+                   MOVE "TELEFONE DEVE CONTER SOMENTE NUMEROS" TO MSG
+                   DISPLAY TELA-MENSAGEM
+                   ACCEPT PRESS-ENTER
+                   ACCEPT A-TEL2
+               END-IF
+           END-PERFORM
+
+           STRING CEP1 CEP2 DELIMITED BY SIZE INTO CEP
+           STRING TEL1 TEL2 DELIMITED BY SIZE INTO TELEFONE
+
+           OPEN INPUT ARQ-PACOTES
+           ACCEPT A-TIPO-PACOTE
+           PERFORM WITH TEST AFTER UNTIL FOUND-PACOTE = "S"
+               MOVE TIPO-PACOTE TO PAC-CODIGO
+               READ ARQ-PACOTES
+                   INVALID KEY
+                       MOVE "TIPO DE PACOTE INVALIDO" TO MSG
+                       DISPLAY TELA-MENSAGEM
+                       ACCEPT PRESS-ENTER
+                       ACCEPT A-TIPO-PACOTE
+                   NOT INVALID KEY
+                       MOVE "S" TO FOUND-PACOTE
+                       MOVE PAC-DESCRICAO TO WS-PAC-DESCRICAO
+                       DISPLAY S-PAC-DESCRICAO
+               END-READ
+           END-PERFORM
+           CLOSE ARQ-PACOTES
+
+           ACCEPT A-PONTOS
+
+           ACCEPT A-VENCIMENTO
+           PERFORM WITH TEST AFTER UNTIL VENCIMENTO-FATURA >= 1
+                   AND VENCIMENTO-FATURA <= 28
+               IF VENCIMENTO-FATURA < 1 OR VENCIMENTO-FATURA > 28
+                   MOVE "DIA DE VENCIMENTO DEVE SER DE 01 A 28" TO MSG
+                   DISPLAY TELA-MENSAGEM
+                   ACCEPT PRESS-ENTER
+                   ACCEPT A-VENCIMENTO
+               END-IF
+           END-PERFORM
+
+           MOVE W-DATE-BARRAS TO DATA-ULTIMA-ALTERACAO
+
+           REWRITE REG-CLIENTE
+               INVALID KEY
+                   MOVE "ERRO AO GRAVAR ALTERACAO" TO MSG
+               NOT INVALID KEY
+                   MOVE "CLIENTE ALTERADO COM SUCESSO" TO MSG
+           END-REWRITE
+
+           CLOSE ARQ-CLIENTES
+
+           DISPLAY TELA-MENSAGEM
+           ACCEPT PRESS-ENTER
+
        EXIT program
\ No newline at end of file

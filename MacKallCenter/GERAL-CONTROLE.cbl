@@ -0,0 +1,118 @@
+       identification division.
+       program-id. CONTROLE_REGISTROS as "PGM316".
+
+       environment division.
+       configuration section.
+       input-output section.
+       file-control.
+           select arq-cli assign to ws-clientes-path
+               organization is indexed
+               access mode is sequential
+               record key is cpf
+               file status is st-cli.
+
+           select arq-ocorr assign to "D:\OCORRENCIAS.DAT"
+               file status is st-ocorr.
+
+           select rel-controle assign to "D:\CONTROLE.PRN".
+
+       data division.
+           File section.
+           fd arq-cli.
+               COPY CLICOPY.
+
+           fd arq-ocorr.
+               COPY OCOCOPY.
+
+       fd rel-controle.
+           01 reg-rel pic x(80).
+
+       working-storage section.
+       77 ws-clientes-path pic x(40) value "D:\CLIENTES.DAT".
+       77 st-cli pic xx value spaces.
+       77 st-ocorr pic xx value spaces.
+
+       77 ws-total-clientes pic 9(5) value zero.
+       77 ws-total-ocorr pic 9(5) value zero.
+
+       01 ws-data-hoje.
+           05 hoje-ano pic 9999.
+           05 hoje-mes pic 99.
+           05 hoje-dia pic 99.
+
+       01 cab1.
+           05 filler pic x(6) value "TvMack".
+           05 filler pic x(22) value spaces.
+           05 filler pic x(32) value
+               "Totais de Controle Diario".
+
+       01 cab2.
+           05 filler pic x(17) value "Data de Emissao: ".
+           05 dia-cab2 pic 99/.
+           05 mes-cab2 pic 99/.
+           05 ano-cab2 pic 9999.
+
+       01 lin-sumario.
+           05 rotulo pic x(40).
+           05 valor pic zzzz9.
+
+       procedure division.
+
+       mestre.
+           perform inicio
+           perform conta-clientes until st-cli = "10"
+           perform conta-ocorr until st-ocorr = "10"
+           perform sumario
+           perform fim
+           stop run.
+
+       inicio.
+           accept ws-clientes-path from environment
+               "MACKALLCENTER_CLIENTES_PATH"
+               on exception
+                   move "D:\CLIENTES.DAT" to ws-clientes-path
+           end-accept
+
+           accept ws-data-hoje from date yyyymmdd
+           move hoje-dia to dia-cab2
+           move hoje-mes to mes-cab2
+           move hoje-ano to ano-cab2
+
+           open output rel-controle
+               input arq-cli
+               input arq-ocorr.
+
+       conta-clientes.
+           read arq-cli next record
+               at end move "10" to st-cli
+           end-read
+
+           if st-cli not = "10"
+               add 1 to ws-total-clientes
+           end-if.
+
+       conta-ocorr.
+           read arq-ocorr
+               at end move "10" to st-ocorr
+           end-read
+
+           if st-ocorr not = "10"
+               add 1 to ws-total-ocorr
+           end-if.
+
+       sumario.
+           write reg-rel from cab1 after page
+           write reg-rel from cab2 after 2
+
+           move "TOTAL DE REGISTROS EM CLIENTES.DAT" to rotulo
+           move ws-total-clientes to valor
+           write reg-rel from lin-sumario after 2
+
+           move "TOTAL DE REGISTROS EM OCORRENCIAS.DAT" to rotulo
+           move ws-total-ocorr to valor
+           write reg-rel from lin-sumario after 2.
+
+       fim.
+           close rel-controle
+                 arq-cli
+                 arq-ocorr.

@@ -0,0 +1,131 @@
+      *CADASTRO DE ATENDENTE
+       program-id. CADASTRO_ATENDENTE as "PGM4".
+
+       environment division.
+       configuration section.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-ATENDENTES ASSIGN TO "D:\ATENDENTES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS AT-ID
+               FILE STATUS IS ST-ATENDENTE.
+
+       data division.
+       FILE SECTION.
+       FD ARQ-ATENDENTES.
+           COPY ATECOPY.
+
+       working-storage section.
+       77 ST-ATENDENTE PIC XX VALUE SPACES.
+       77 RESP PIC X VALUE SPACE.
+       77 FOUND-ID PIC X VALUE SPACE.
+       77 MSG PIC X(39) VALUE SPACES.
+       01 W-DATE.
+           05 DIA PIC 99.
+           05 MES PIC 99.
+           05 ANO PIC 9999.
+       01 W-DATE-BARRAS PIC XX/XX/XXXX.
+
+       SCREEN SECTION.
+       01  TELA.
+           05  LINE 01  COLUMN 01
+               VALUE  "    ====================================".
+           05  LINE 01  COLUMN 41
+               VALUE  "===================================".
+           05  LINE 03  COLUMN 01
+               VALUE  "                                TVMACK".
+           05  LINE 05  COLUMN 01
+               VALUE  "    CADASTRO DE ATENDENTE".
+           05  LINE 07  COLUMN 01
+               VALUE  "    ====================================".
+           05  LINE 07  COLUMN 41
+               VALUE  "===================================".
+           05  LINE 09  COLUMN 01
+               VALUE  "    ID DO ATENDENTE: [     ]".
+           05  LINE 10  COLUMN 01
+               VALUE  "    NOME...........: [".
+           05  LINE 10  COLUMN 41
+               VALUE  "            ]".
+           05  LINE 11  COLUMN 01
+               VALUE  "    ATIVO (S/N)....: [ ]".
+           05  LINE 22  COLUMN 01
+               VALUE  "    ====================================".
+           05  LINE 22  COLUMN 41
+               VALUE  "====================================".
+           05  LINE 23  COLUMN 01
+               VALUE  "    MENSAGENS:".
+           05  LINE 24  COLUMN 01
+               VALUE  "    ====================================".
+           05  LINE 24  COLUMN 41
+               VALUE  "====================================".
+           05  S-DATA
+               LINE 05  COLUMN 66  PIC 99/99/9999
+               FROM   W-DATE.
+           05  S-AT-ID
+               LINE 09  COLUMN 23  PIC X(05)
+               TO     AT-ID.
+           05  S-AT-NOME
+               LINE 10  COLUMN 23  PIC X(30)
+               TO     AT-NOME.
+           05  S-AT-ATIVO
+               LINE 11  COLUMN 23  PIC X(01)
+               TO     AT-ATIVO.
+
+       01 TELA-MENSAGEM.
+           05 S-MSG LINE 23  COLUMN 16  PIC X(39) FROM MSG.
+           05 PRESS-ENTER LINE 23 COLUMN 80 TO RESP.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           MOVE FUNCTION CURRENT-DATE TO W-DATE
+           MOVE FUNCTION CURRENT-DATE (7:2) TO DIA
+           MOVE FUNCTION CURRENT-DATE (5:2) TO MES
+           MOVE FUNCTION CURRENT-DATE (1:4) TO ANO
+           STRING DIA "/" MES "/" ANO DELIMITED BY SIZE
+               INTO W-DATE-BARRAS.
+
+           DISPLAY TELA.
+
+           ACCEPT S-AT-ID.
+           PERFORM WITH TEST AFTER UNTIL AT-ID NOT = SPACES
+               IF AT-ID = SPACES
+                   MOVE "ID DO ATENDENTE NAO PODE FICAR EM BRANCO"
+                       TO MSG
+                   DISPLAY TELA-MENSAGEM
+                   ACCEPT S-AT-ID
+               END-IF
+           END-PERFORM
+
+           OPEN I-O ARQ-ATENDENTES
+               READ ARQ-ATENDENTES
+                   INVALID KEY MOVE "N" TO FOUND-ID
+                   NOT INVALID KEY MOVE "S" TO FOUND-ID
+               END-READ
+
+           IF FOUND-ID = "S"
+               MOVE "ATENDENTE JA CADASTRADO PARA ESTE ID" TO MSG
+               DISPLAY TELA-MENSAGEM
+               ACCEPT PRESS-ENTER
+               CLOSE ARQ-ATENDENTES
+               EXIT PROGRAM
+           END-IF
+
+           ACCEPT S-AT-NOME
+           ACCEPT S-AT-ATIVO
+
+           WRITE REG-ATENDENTE
+               INVALID KEY
+                   MOVE "ERRO AO GRAVAR ATENDENTE" TO MSG
+               NOT INVALID KEY
+                   MOVE "ATENDENTE GRAVADO COM SUCESSO" TO MSG
+           END-WRITE
+
+           CLOSE ARQ-ATENDENTES
+
+           DISPLAY TELA-MENSAGEM
+           ACCEPT PRESS-ENTER
+
+       EXIT program

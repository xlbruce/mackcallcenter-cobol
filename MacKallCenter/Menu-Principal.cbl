@@ -3,8 +3,21 @@
        environment division.
        configuration section.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-OPERADORES ASSIGN TO "D:\OPERADORES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS OP-ID
+               FILE STATUS IS ST-OPERADOR.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-OPERADORES.
+           COPY OPERCOPY.
+
        WORKING-STORAGE SECTION.
+           COPY OPERSESSCOPY.
        01 TMP-DATA.
            05 ANO-TMP PIC 9(4).
            05 MES-TMP PIC 99.
@@ -16,41 +29,99 @@
            05 FILLER VALUE "/".
            05 ANO PIC XXXX.
        77 OPC PIC 9 VALUE ZERO.
-           88 OPC-OK VALUES 1 THRU 4.
+           88 OPC-OK VALUES 1 THRU 9.
        77 W-BRANCO PIC X(39).
+       77 CONFIRM PIC X.
+       77 ST-OPERADOR PIC XX VALUE SPACES.
+       77 FOUND-OPERADOR PIC X VALUE SPACE.
+       77 WS-SENHA-DIGITADA PIC X(10) VALUE SPACES.
+       77 WS-TENTATIVAS PIC 9 VALUE ZERO.
+       77 MSG-LOGIN PIC X(39) VALUE SPACES.
+       77 CONFIRM-LOGIN PIC X.
        SCREEN SECTION.
+       01 TELA-LOGIN.
+           05 LINE 01 COLUMN 01
+               VALUE "    ====================================".
+           05 LINE 01 COLUMN 41
+               VALUE "===================================".
+           05 LINE 03 COLUMN 01
+               VALUE "    TVMACK           IDENTIFICACAO DO OPERADOR".
+           05 LINE 05 COLUMN 01
+               VALUE "    ====================================".
+           05 LINE 05 COLUMN 41
+               VALUE "===================================".
+           05 LINE 09 COLUMN 01
+               VALUE "    ID DO OPERADOR: [     ]".
+           05 LINE 10 COLUMN 01
+               VALUE "    SENHA.........: [          ]".
+           05 LINE 22 COLUMN 01
+               VALUE "    ====================================".
+           05 LINE 22 COLUMN 41
+               VALUE "====================================".
+           05 LINE 23 COLUMN 01
+               VALUE "    MENSAGENS:".
+           05 LINE 24 COLUMN 01
+               VALUE "    ====================================".
+           05 LINE 24 COLUMN 41
+               VALUE "====================================".
+           05 S-OP-ID
+               LINE 09 COLUMN 23 PIC X(05)
+               TO OP-ID.
+           05 S-OP-SENHA
+               LINE 10 COLUMN 23 PIC X(10)
+               TO WS-SENHA-DIGITADA.
+
+       01 TELA-LOGIN-MENSAGEM.
+           05 S-MSG-LOGIN LINE 23 COLUMN 16 PIC X(39) FROM MSG-LOGIN.
+           05 PRESS-ENTER-LOGIN LINE 23 COLUMN 80 TO CONFIRM-LOGIN.
+
        01  TELA.
            05  LINE 01  COLUMN 01 
-               VALUE  "    ออออออออออออออออออออออออออออออออออออ".
+               VALUE  "    ====================================".
            05  LINE 01  COLUMN 41 
-               VALUE  "อออออออออออออออออออออออออออออออออออ".
+               VALUE  "===================================".
            05  LINE 03  COLUMN 01 
                VALUE  "    TVMACK           MENU PRINCIPAL".
            05  LINE 05  COLUMN 01 
-               VALUE  "    ออออออออออออออออออออออออออออออออออออ".
+               VALUE  "    ====================================".
            05  LINE 05  COLUMN 41 
-               VALUE  "อออออออออออออออออออออออออออออออออออ".
+               VALUE  "===================================".
            05  LINE 09  COLUMN 01 
                VALUE  "                        1. CLIENTES".
            05  LINE 10  COLUMN 01 
                VALUE  "                        2. OCORRENCIAS".
            05  LINE 11  COLUMN 01 
                VALUE  "                        3. CONSULTAS".
-           05  LINE 12  COLUMN 01 
+           05  LINE 12  COLUMN 01
                VALUE  "                        4. ENCERRA".
-           05  LINE 16  COLUMN 01 
-               VALUE  "    ออออออออออออออออออออออออออออออออออออ".
+           05  LINE 13  COLUMN 01
+               VALUE  "                        5. ATENDENTES".
+           05  LINE 14  COLUMN 01
+               VALUE  "                        6. PACOTES".
+           05  LINE 15  COLUMN 01
+               VALUE  "                        7. PONTOS".
+           05  LINE 15  COLUMN 41
+               VALUE  "8. VINCULOS".
+           05  LINE 09  COLUMN 41
+               VALUE  "9. OPERADORES".
+           05  LINE 16  COLUMN 01
+               VALUE  "    ====================================".
            05  LINE 16  COLUMN 41 
-               VALUE  "อออออออออออออออออออออออออออออออออออ".
+               VALUE  "===================================".
            05  LINE 18  COLUMN 01 
                VALUE  "    MENSAGENS: INFORME SUA OPCAO [ ]".
            05  LINE 20  COLUMN 01 
-               VALUE  "    ออออออออออออออออออออออออออออออออออออ".
+               VALUE  "    ====================================".
            05  LINE 20  COLUMN 41 
-               VALUE  "อออออออออออออออออออออออออออออออออออ".
+               VALUE  "===================================".
            05  S-DATA
                LINE 03  COLUMN 66  PIC XX(10)
                FROM  W-DATA.
+           05  LINE 21  COLUMN 01
+               VALUE  "    OPERADOR LOGADO: ".
+           05  S-OPERADOR-LOGADO
+               LINE 21  COLUMN 22  PIC X(30)
+               FROM  WS-OPERADOR-NOME.
            05  S-OPC
                LINE 18  COLUMN 35  PIC 9
                TO     OPC.
@@ -60,24 +131,37 @@
            LINE 18 COLUMN 38 PIC X(39) FROM W-BRANCO.
            05 MSG-OPC-INVALIDA
            LINE 18 COLUMN 38 VALUE "OPCAO INVALIDA".
+           05 PRESS-ENTER
+           LINE 18 COLUMN 80 TO CONFIRM.
        
              
        PROCEDURE DIVISION.
        INICIO.
+           PERFORM VALIDA-LOGIN.
+           IF FOUND-OPERADOR NOT = "S"
+               DISPLAY "ACESSO NEGADO - ENCERRANDO O SISTEMA"
+               STOP RUN
+           END-IF
+
            PERFORM ROT-DATA.
            DISPLAY TELA
-           
+
            PERFORM WITH TEST AFTER UNTIL OPC EQUAL 4
            ACCEPT S-OPC
            IF NOT OPC-OK THEN
            DISPLAY MSG-OPC-INVALIDA
-           STOP " "
+           ACCEPT PRESS-ENTER
            DISPLAY MSG-BRANCO
            ELSE
            EVALUATE OPC
-           WHEN 1 CALL "PGM1"
+           WHEN 1 CALL "PGM311"
            WHEN 2 CALL "PGM2"
            WHEN 3 CALL "PGM3"
+           WHEN 5 CALL "PGM4"
+           WHEN 6 CALL "PGM5"
+           WHEN 7 CALL "PGM6"
+           WHEN 8 CALL "PGM7"
+           WHEN 9 CALL "PGM9"
            END-EVALUATE
            END-IF
            END-PERFORM
@@ -85,7 +169,69 @@
            
            
            STOP RUN.
-           
+
+       VALIDA-LOGIN.
+           MOVE "N" TO FOUND-OPERADOR
+
+           OPEN INPUT ARQ-OPERADORES
+           IF ST-OPERADOR = "35"
+               PERFORM BOOTSTRAP-OPERADOR
+           ELSE
+               CLOSE ARQ-OPERADORES
+           END-IF
+
+           DISPLAY TELA-LOGIN
+           ACCEPT S-OP-ID
+           ACCEPT S-OP-SENHA
+
+           PERFORM WITH TEST AFTER
+               UNTIL FOUND-OPERADOR = "S" OR WS-TENTATIVAS = 3
+               OPEN INPUT ARQ-OPERADORES
+               READ ARQ-OPERADORES
+                   INVALID KEY
+                       MOVE "N" TO FOUND-OPERADOR
+                   NOT INVALID KEY
+                       IF OP-SENHA = WS-SENHA-DIGITADA
+                               AND OP-ATIVO = "S"
+                           MOVE "S" TO FOUND-OPERADOR
+                       ELSE
+                           MOVE "N" TO FOUND-OPERADOR
+                       END-IF
+               END-READ
+               CLOSE ARQ-OPERADORES
+
+               IF FOUND-OPERADOR NOT = "S"
+                   ADD 1 TO WS-TENTATIVAS
+                   MOVE "ID OU SENHA INVALIDOS" TO MSG-LOGIN
+                   DISPLAY TELA-LOGIN-MENSAGEM
+                   ACCEPT PRESS-ENTER-LOGIN
+                   IF WS-TENTATIVAS NOT = 3
+                       DISPLAY TELA-LOGIN
+                       ACCEPT S-OP-ID
+                       ACCEPT S-OP-SENHA
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           IF FOUND-OPERADOR = "S"
+               MOVE OP-ID TO WS-OPERADOR-ID
+               MOVE OP-NOME TO WS-OPERADOR-NOME
+           END-IF.
+
+       BOOTSTRAP-OPERADOR.
+           MOVE "ADMIN" TO OP-ID
+           MOVE "ADMINISTRADOR" TO OP-NOME
+           MOVE "ADMIN" TO OP-SENHA
+           MOVE "S" TO OP-ATIVO
+
+           OPEN OUTPUT ARQ-OPERADORES
+           WRITE REG-OPERADOR
+           CLOSE ARQ-OPERADORES
+
+           DISPLAY "NENHUM OPERADOR CADASTRADO - CRIADO OPERADOR"
+               " INICIAL"
+           DISPLAY "ID: ADMIN  SENHA: ADMIN".
+
        ROT-DATA.
            ACCEPT TMP-DATA FROM DATE YYYYMMDD.
            MOVE DIA-TMP TO DIA.

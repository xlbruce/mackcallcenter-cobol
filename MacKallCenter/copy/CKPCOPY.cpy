@@ -0,0 +1,10 @@
+      *CKPCOPY - layout of REG-CHECKPOINT, one row per batch step
+      *keyed by CK-PASSO, so the nightly driver can tell on a rerun
+      *which steps already finished today and which still need to run.
+       01 REG-CHECKPOINT.
+           05 CK-PASSO PIC X(20).
+           05 CK-DATA PIC X(10).
+           05 CK-HORA PIC X(08).
+           05 CK-STATUS PIC X(1).
+               88 CK-CONCLUIDO VALUE "C".
+               88 CK-PENDENTE VALUE "P".

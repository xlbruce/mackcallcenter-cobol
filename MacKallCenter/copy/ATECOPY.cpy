@@ -0,0 +1,8 @@
+      *ATECOPY - layout of REG-ATENDENTE, shared by every program
+      *that reads or writes ATENDENTES.DAT. Keyed by AT-ID so an
+      *occurrence can be stamped with a consistent AT-NOME instead
+      *of whatever an attendant happens to type that day.
+       01 REG-ATENDENTE.
+           05 AT-ID PIC X(5).
+           05 AT-NOME PIC X(30).
+           05 AT-ATIVO PIC X(1).

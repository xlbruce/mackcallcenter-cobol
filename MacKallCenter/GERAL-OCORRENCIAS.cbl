@@ -0,0 +1,200 @@
+       identification division.
+       program-id. RELATORIO_SLA as "PGM312".
+
+       environment division.
+       configuration section.
+       input-output section.
+       file-control.
+           select arq-ocorr assign to "D:\OCORRENCIAS.DAT"
+               file status is st-ocorr.
+
+           select rel-ocorr assign to "D:\OCORRSLA.PRN".
+       data division.
+           File section.
+           fd arq-ocorr.
+               COPY OCOCOPY.
+
+       fd rel-ocorr.
+           01 reg-rel pic x(80).
+       working-storage section.
+       77 st-ocorr pic xx value spaces.
+       77 wlin pic 99 value 55.
+       77 ws-dias-limite pic 9(3) value 3.
+       77 ws-dias-limite-x pic x(3).
+       77 ws-modo-batch pic x value "N".
+
+       77 ws-total-ocorr pic 9(5) value zero.
+       77 ws-total-hoje pic 9(5) value zero.
+       77 ws-abertas pic 9(5) value zero.
+       77 ws-fechadas pic 9(5) value zero.
+       77 ws-stat0 pic 9(5) value zero.
+       77 ws-stat1 pic 9(5) value zero.
+
+       01 WS-DATA-HOJE.
+           05 HOJE-ANO PIC 9999.
+           05 HOJE-MES PIC 99.
+           05 HOJE-DIA PIC 99.
+       77 WS-HOJE-DATA8 PIC 9(8).
+       77 WS-HOJE-INT PIC S9(9).
+
+       01 WS-OCORR-DATA8 PIC 9(8).
+       77 WS-OCORR-INT PIC S9(9).
+       77 WS-DIAS-ABERTA PIC S9(5).
+
+       01 CAB1.
+           05 filler pic x(6) value "TvMack".
+           05 filler pic x(21) value spaces.
+           05 filler pic x(31) value "Relatorio de Volume e SLA".
+           05 filler pic x(16) value spaces.
+           05 filler pic x(3)B(2) value "PAG".
+           05 npag pic 9.
+
+       01 CAB2.
+           05 filler pic x(26) value spaces.
+           05 filler pic x(17) value "Data de Emissao: ".
+           05 data-cab2.
+               10 dia-cab2 pic 99/.
+               10 mes-cab2 pic 99/.
+               10 ano-cab2 pic 9999.
+           05 filler pic x(27) value spaces.
+
+       01 CAB3.
+           05 filler pic x(4) value spaces.
+           05 filler pic x(11) value "CPF".
+           05 filler pic x(20) value spaces.
+           05 filler pic x(30) value "NOME".
+           05 filler pic x(6) value spaces.
+           05 filler pic x(9) value "DIAS ABT".
+
+       01 lin1.
+           05 cpf pic x(11).
+           05 filler pic x(7) value spaces.
+           05 nome pic x(30).
+           05 filler pic x(6) value spaces.
+           05 dias pic zz9.
+
+       01 lin-sumario.
+           05 filler pic x(30) value spaces.
+           05 rotulo pic x(30).
+           05 valor pic zzzz9.
+
+       procedure division.
+
+       mestre.
+           perform inicio
+           perform proc until st-ocorr = "10"
+           perform sumario
+           perform fim.
+               stop run.
+
+       inicio.
+           accept ws-data-hoje from date yyyymmdd
+           compute ws-hoje-data8 =
+               hoje-ano * 10000 + hoje-mes * 100 + hoje-dia
+
+           accept ws-modo-batch from environment
+               "MACKALLCENTER_MODO_BATCH"
+               on exception
+                   move "N" to ws-modo-batch
+           end-accept
+
+           if ws-modo-batch = "S"
+               accept ws-dias-limite-x from environment
+                   "MACKALLCENTER_DIAS_LIMITE_SLA"
+                   on exception
+                       move spaces to ws-dias-limite-x
+               end-accept
+               if ws-dias-limite-x is numeric and
+                       ws-dias-limite-x not = spaces
+                   move ws-dias-limite-x to ws-dias-limite
+               end-if
+           else
+               display "OCORRENCIAS ABERTAS HA MAIS DE QUANTOS DIAS"
+                   " DEVEM SER LISTADAS? " with no advancing
+               accept ws-dias-limite
+           end-if
+
+           compute ws-hoje-int = function integer-of-date(ws-hoje-data8)
+
+           open output rel-ocorr
+               input arq-ocorr
+           perform ler.
+
+       proc.
+           add 1 to ws-total-ocorr
+
+           if o-ano-ocorr = hoje-ano and o-mes-ocorr = hoje-mes
+                   and o-dia-ocorr = hoje-dia
+               add 1 to ws-total-hoje
+           end-if
+
+           evaluate o-stat
+               when 0 add 1 to ws-stat0
+               when 1 add 1 to ws-stat1
+           end-evaluate
+
+           if o-andamento = 0 or o-andamento = 1
+               add 1 to ws-abertas
+
+               compute ws-ocorr-data8 =
+                   o-ano-ocorr * 10000 + o-mes-ocorr * 100 + o-dia-ocorr
+               compute ws-ocorr-int =
+                   function integer-of-date(ws-ocorr-data8)
+               compute ws-dias-aberta = ws-hoje-int - ws-ocorr-int
+
+               if ws-dias-aberta > ws-dias-limite
+                   if wlin >= 55
+                       perform cabec
+                   end-if
+
+                   move o-cpf to cpf of lin1
+                   move o-nome to nome of lin1
+                   move ws-dias-aberta to dias of lin1
+
+                   write reg-rel from lin1 after 1
+                   add 1 to wlin
+               end-if
+           else
+               add 1 to ws-fechadas
+           end-if
+
+           perform ler.
+
+       cabec.
+           add 1 to npag
+           write reg-rel from cab1 after page
+           write reg-rel from cab2 after 2
+           write reg-rel from cab3 after 2
+           move 10 to wlin.
+
+       sumario.
+           write reg-rel from lin1 after page
+           move "OCORRENCIAS RECEBIDAS HOJE" to rotulo of lin-sumario
+           move ws-total-hoje to valor of lin-sumario
+           write reg-rel from lin-sumario after 2
+
+           move "TOTAL DE OCORRENCIAS" to rotulo of lin-sumario
+           move ws-total-ocorr to valor of lin-sumario
+           write reg-rel from lin-sumario after 2
+
+           move "ABERTAS (ANDAMENTO 0/1)" to rotulo of lin-sumario
+           move ws-abertas to valor of lin-sumario
+           write reg-rel from lin-sumario after 2
+
+           move "FECHADAS (ANDAMENTO 2/3)" to rotulo of lin-sumario
+           move ws-fechadas to valor of lin-sumario
+           write reg-rel from lin-sumario after 2
+
+           move "STATUS 0" to rotulo of lin-sumario
+           move ws-stat0 to valor of lin-sumario
+           write reg-rel from lin-sumario after 2
+
+           move "STATUS 1" to rotulo of lin-sumario
+           move ws-stat1 to valor of lin-sumario
+           write reg-rel from lin-sumario after 2.
+
+       fim.
+           close rel-ocorr
+                 arq-ocorr.
+       ler.
+           read arq-ocorr.

@@ -0,0 +1,12 @@
+      *OPERCOPY - layout of REG-OPERADOR, shared by LOGIN_OPERADOR
+      *and CADASTRO_OPERADOR. Keyed by OP-ID, the matricula an
+      *operator types to sign on before Menu_Principal is reached --
+      *the same ID-as-record-key shape ATECOPY.cpy already uses for
+      *attendants, kept separate from ATECOPY.cpy because an operator
+      *(who may sign on to the system) and an attendant (who an
+      *occurrence gets assigned to) are not always the same person.
+       01 REG-OPERADOR.
+           05 OP-ID PIC X(5).
+           05 OP-NOME PIC X(30).
+           05 OP-SENHA PIC X(10).
+           05 OP-ATIVO PIC X(1).

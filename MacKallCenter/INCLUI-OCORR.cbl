@@ -1,12 +1,12 @@
-       PROGRAM-ID INCLUI_OCORR AS "PGM21".
+       PROGRAM-ID. INCLUI_OCORR AS "PGM21".
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
-       
+
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT ARQ-CLIENTE ASSIGN TO "D:\CLIENTES.DAT"
+           SELECT ARQ-CLIENTE ASSIGN TO WS-CLIENTES-PATH
                ORGANIZATION IS INDEXED
                ACCESS MODE IS RANDOM
                RECORD KEY IS CPF
@@ -14,47 +14,51 @@
 
            SELECT ARQ-OCORR ASSIGN TO "D:\OCORRENCIAS.DAT"
                ORGANIZATION IS INDEXED
-               ACCESS MODE IS RANDOM
-               RECORD KEY IS O-CPF
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS O-CHAVE
                FILE STATUS IS ST-OCORR.
 
+           SELECT ARQ-ATENDENTES ASSIGN TO "D:\ATENDENTES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS AT-ID
+               FILE STATUS IS ST-ATENDENTE.
+
+           SELECT ARQ-CRM-FEED ASSIGN TO "D:\CRM_FEED.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ST-CRM-FEED.
+
        DATA DIVISION.
        FILE SECTION.
        FD ARQ-CLIENTE.
-       01 REG-CLIENTE.
-          05 CPF PIC 9(11).
-          05 NOME PIC X(30).
-          05 ENDERECO PIC X(45).
-          05 COMPLEMENTO PIC X(10).
-          05 BAIRRO PIC X(20).
-          05 CIDADE PIC X(20).
-          05 ESTADO PIC X(2).
-          05 CEP PIC X(9).
-          05 DDD PIC 9(2).
-          05 TELEFONE PIC X(9).
-          05 DATA-INCLUSAO PIC X(10).
-          05 TIPO-PACOTE PIC X(1).
-          05 QTDE-PONTOS-RESIDENCIA PIC 9(1).
-          05 VENCIMENTO-FATURA PIC 9(2).
-          05 DATA-INCLUSAO-CLIENTE PIC X(10).
-          05 DATA-ULTIMA-ALTERACAO PIC X(10).
-       
+           COPY CLICOPY.
+
        FD ARQ-OCORR.
-       01 REG-OCORRENCIA.
-           05 O-CPF PIC X(11).
-           05 O-NOME PIC X(30).
-           05 O-DATA-OCORR.
-               10 YYYY PIC 9999.
-               10 MM PIC 99.
-               10 DD PIC 99.
-           05 O-HORA-OCORR.
-               10 HH PIC 99.
-               10 MM PIC 99.
-           05 O-ATENDENTE PIC X(30).
-           05 O-DESCRICAO PIC X(70).
-           05 O-STAT PIC 9.
-           05 O-ANDAMENTO PIC 9.
-       
+           COPY OCOCOPY.
+
+       FD ARQ-ATENDENTES.
+           COPY ATECOPY.
+
+       FD ARQ-CRM-FEED.
+       01 REG-CRM-FEED.
+           05 CRM-CPF PIC X(11).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 CRM-DATA-OCORR PIC X(10).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 CRM-HORA-OCORR PIC X(5).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 CRM-NOME PIC X(30).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 CRM-ATENDENTE PIC X(30).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 CRM-STAT PIC 9.
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 CRM-ANDAMENTO PIC 9.
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 CRM-PRIORIDADE PIC 9.
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 CRM-DESCRICAO PIC X(70).
+
        WORKING-STORAGE SECTION.
        01 WS-CLIENTE.
           05 C-CPF PIC 9(11).
@@ -73,40 +77,63 @@
           05 C-VENCIMENTO-FATURA PIC 9(2).
           05 C-DATA-INCLUSAO-CLIENTE PIC X(10).
           05 C-DATA-ULTIMA-ALTERACAO PIC X(10).
-       
+
        01 WS-DATE.
            05 YYYY PIC X(4).
            05 MM PIC X(2).
            05 DD PIC X(2).
-           
+
        01 WS-DD-MM-YYYY.
            05 DD PIC X(2).
            05 FILLER PIC X VALUE '/'.
            05 MM PIC X(2).
            05 FILLER PIC X VALUE '/'.
            05 YYYY PIC X(4).
-           
+
        01 WS-TIME.
            05 HH PIC 99.
            05 MM PIC 99.
-           
+
        01 WS-HH-MM.
            05 HH PIC 9(2).
            05 FILLER PIC X VALUE ':'.
            05 MM PIC 9(2).
-           
+
        01 LINHA.
            05 FILLER VALUE "   ".
            05 L PIC X(72) VALUE ALL "Í".
            05 FILLER VALUE "    ".
-       
+
+       COPY STACOPY.
+
+       77 WS-CLIENTES-PATH PIC X(40) VALUE "D:\CLIENTES.DAT".
+       77 WS-STAT-DESC PIC X(14).
+       77 WS-ANDAMENTO-DESC PIC X(19).
+       77 WS-PRIORIDADE-DESC PIC X(13).
+       77 WS-ABERTURA-DATA8 PIC 9(8).
+       77 WS-ABERTURA-INT PIC S9(9).
+       77 WS-LIMITE-DATA8 PIC 9(8).
+
        77 FOUND-CPF PIC X.
+       77 FOUND-ATENDENTE PIC X.
        77 CONFIRM PIC X.
+       77 CONFIRMA-CLIENTE PIC X.
        77 MSG PIC X(40).
-       
-       77 ST-CLIENTE PIC XX VALUES SPACES.
+       77 WS-SEQ PIC 9(2).
+
+       01 WS-CPF-CHECK.
+           05 WS-CPF-NUM PIC 9(11).
+       01 WS-CPF-DIGITS REDEFINES WS-CPF-CHECK.
+           05 WS-CPF-DIG PIC 9 OCCURS 11.
+       77 CPF-RETORNO PIC 9 VALUE ZERO.
+
+       77 ST-CLIENTE PIC XX VALUE SPACES.
        77 ST-OCORR PIC XX VALUE SPACES.
-       
+       77 ST-ATENDENTE PIC XX VALUE SPACES.
+       77 ST-CRM-FEED PIC XX VALUE SPACES.
+       01 WS-CRM-DATA PIC X(10).
+       01 WS-CRM-HORA PIC X(05).
+
        SCREEN SECTION.
        01 TELA1.
            05 BLANK SCREEN.
@@ -115,43 +142,43 @@
            05 LINE 05 COLUMN 04 VALUE "INCLUSAO DE OCORRENCIA".
            05 LINE 05 COLUMN 66 USING WS-DD-MM-YYYY.
            05 LINE 07 COLUMN 01 PIC X(80) FROM LINHA.
-           
+
            05 LINE 09 COLUMN 04 VALUE "CPF DO CLIENTE.: [           ]".
-           
+
            05 LINE 10 COLUMN 04 VALUE "NOME DO CLIENTE: [".
            05 LINE 10 COLUMN 52 VALUE "]".
-           
+
            05 LINE 11 COLUMN 04 VALUE "ENDEREÇO.......: [".
            05 LINE 11 COLUMN 52 VALUE "]".
-           
+
            05 LINE 12 COLUMN 04 VALUE "COMPLEMENTO....: [          ]".
-           
+
            05 LINE 13 COLUMN 04 VALUE "BAIRRO.........: [".
            05 LINE 13 COLUMN 42 VALUE "]".
-           
+
            05 LINE 14 COLUMN 04 VALUE "CIDADE.........: [".
            05 LINE 14 COLUMN 42 VALUE "]".
-           
+
            05 LINE 15 COLUMN 04 VALUE "ESTADO.........: [  ]".
-           
+
            05 LINE 16 COLUMN 04 VALUE "CEP............: [     -   ]".
-           
+
            05 LINE 17 COLUMN 04 VALUE "TELEFONE.......: [  ]-[    -  ]".
-           
+
            05 LINE 18 COLUMN 04 VALUE "TIPO PACOTE....: [ ]".
-           
+
            05 LINE 19 COLUMN 04 VALUE "QTDE PONTOS....: [ ]".
-           
+
            05 LINE 20 COLUMN 04 VALUE "DIA VENCIMENTO.: [  ]".
-           
+
            05 LINE 21 COLUMN 04 VALUE "DATA INCLUSAO..: [ / /   ]".
-           
+
            05 LINE 22 COLUMN 04 VALUE "DATA ULT ALTERACAO [  /  /    ]".
-           
+
            05 LINE 24 COLUMN 01 PIC X(80) FROM LINHA.
            05 LINE 25 COLUMN 05 VALUE "MENSAGENS: ".
            05 LINE 26 COLUMN 01 PIC X(80) FROM LINHA.
-           
+
        01 TELA1-VALUES.
            05 LINE 10 COLUMN 22 USING C-NOME.
            05 LINE 11 COLUMN 22 USING C-ENDERECO.
@@ -160,17 +187,23 @@
            05 LINE 14 COLUMN 22 USING C-CIDADE.
            05 LINE 15 COLUMN 22 USING C-ESTADO.
            05 LINE 16 COLUMN 22 USING C-CEP.
-           05 LINE 17 COLUMN 22 USING C-TELEFONE.                       
+           05 LINE 17 COLUMN 22 USING C-TELEFONE.
            05 LINE 18 COLUMN 22 USING C-TIPO-PACOTE.
            05 LINE 19 COLUMN 22 USING C-QTDE-PONTOS-RESIDENCIA.
            05 LINE 20 COLUMN 22 USING C-VENCIMENTO-FATURA.
            05 LINE 21 COLUMN 22 USING C-DATA-INCLUSAO-CLIENTE.
            05 LINE 22 COLUMN 22 USING C-DATA-ULTIMA-ALTERACAO.
-           
+
        01 TELA1-MENSAGEM.
            05 LINE 25 COLUMN 16 USING MSG.
            05 PRESS-ENTER LINE 25 COLUMN 80 TO CONFIRM.
-       
+
+       01 TELA1-CONFIRMA.
+           05 LINE 25 COLUMN 16 VALUE
+              "CLIENTE CORRETO (S/N)? [ ]".
+           05 PICK-CONFIRMA-CLIENTE LINE 25 COLUMN 41 PIC X
+               TO CONFIRMA-CLIENTE.
+
        01 TELA2.
            05 BLANK SCREEN.
            05 LINE 01 COLUMN 01 PIC X(80) FROM LINHA.
@@ -178,108 +211,249 @@
            05 LINE 05 COLUMN 04 VALUE "INCLUSAO DE OCORRENCIA".
            05 LINE 05 COLUMN 66 USING WS-DD-MM-YYYY.
            05 LINE 07 COLUMN 01 PIC X(80) FROM LINHA.
-           
+
            05 LINE 09 COLUMN 04 VALUE "CPF DO CLIENTE.: [           ]".
-           05 LINE 09 COLUMN 22 PIC X(11) USING CPF.
-           
+           05 LINE 09 COLUMN 22 PIC X(11) USING O-CPF.
+
            05 LINE 10 COLUMN 04 VALUE "NOME DO CLIENTE: [".
            05 LINE 10 COLUMN 52 VALUE "]".
-           05 LINE 10 COLUMN 22 USING NOME.
-           
+           05 LINE 10 COLUMN 22 USING O-NOME.
+
            05 LINE 11 COLUMN 04 VALUE "DATA OCORRENCIA: [".
            05 LINE 11 COLUMN 22 USING WS-DD-MM-YYYY.
            05 LINE 11 COLUMN 32 VALUE "]".
-           
+
            05 LINE 12 COLUMN 04 VALUE "HORA OCORRENCIA: [".
            05 LINE 12 COLUMN 22 USING WS-HH-MM.
            05 LINE 12 COLUMN 27 VALUE "]".
-               
-           05 LINE 13 COLUMN 04 VALUE "ATENDENTE......: [".
-           05 LINE 13 COLUMN 52 VALUE "]".
-           05 S-ATENDENTE LINE 13 COLUMN 22 PIC X(30) TO O-ATENDENTE.
-           
+
+           05 LINE 13 COLUMN 04 VALUE "ID ATENDENTE...: [     ]".
+           05 S-AT-ID LINE 13 COLUMN 23 PIC X(05) TO AT-ID.
+           05 LINE 13 COLUMN 30 USING O-ATENDENTE.
+
            05 LINE 15 COLUMN 04 VALUE "DESCRICAO DA OCORRENCIA: ".
-           05 S-DESCRICAO LINE 16 COLUMN 04 PIC X(144) TO O-DESCRICAO.
-           
+           05 S-DESCRICAO LINE 16 COLUMN 04 PIC X(70) TO O-DESCRICAO.
+
            05 LINE 19 COLUMN 04 VALUE "STATUS...: [ ]".
-           05 S-STAT LINE 19 COLUMN 16 PIC X TO O-STAT.
-           
+           05 S-STAT LINE 19 COLUMN 16 PIC 9 TO O-STAT.
+           05 LINE 19 COLUMN 19 USING WS-STAT-DESC.
+
            05 LINE 19 COLUMN 40 VALUE "ANDAMENTO: [ ]".
-           05 S-ANDAMENTO LINE 19 COLUMN 52 PIC X TO O-ANDAMENTO.
-           
+           05 S-ANDAMENTO LINE 19 COLUMN 52 PIC 9 TO O-ANDAMENTO.
+           05 LINE 19 COLUMN 55 USING WS-ANDAMENTO-DESC.
+
+           05 LINE 20 COLUMN 04 VALUE "PRIORIDADE (1/2/3): [ ]".
+           05 S-PRIORIDADE LINE 20 COLUMN 25 PIC 9 TO O-PRIORIDADE.
+           05 LINE 20 COLUMN 28 USING WS-PRIORIDADE-DESC.
+
            05 LINE 21 COLUMN 01 PIC X(80) FROM LINHA.
            05 LINE 22 COLUMN 05 VALUE "MENSAGENS: ".
            05 LINE 23 COLUMN 01 PIC X(80) FROM LINHA.
-           
+
        01 TELA2-MENSAGEM.
            05 LINE 22 COLUMN 16 USING MSG.
            05 PRESS-ENTER-2 LINE 17 COLUMN 80 TO CONFIRM.
-           
+
        PROCEDURE DIVISION.
        INICIO.
+           ACCEPT WS-CLIENTES-PATH FROM ENVIRONMENT
+               "MACKALLCENTER_CLIENTES_PATH"
+               ON EXCEPTION
+                   MOVE "D:\CLIENTES.DAT" TO WS-CLIENTES-PATH
+           END-ACCEPT
+
            ACCEPT WS-DATE FROM DATE YYYYMMDD.
            MOVE CORRESPONDING WS-DATE TO WS-DD-MM-YYYY.
-           
+
            DISPLAY TELA1.
-           
-           ACCEPT CPF WITH LENGTH-CHECK FULL AT LINE 09 COLUMN 22.
-           
-           OPEN I-O ARQ-CLIENTE
-               READ ARQ-CLIENTE RECORD INTO WS-CLIENTE
-                   KEY IS CPF
-                   INVALID KEY MOVE "N" TO FOUND-CPF
-                   NOT INVALID KEY MOVE "S" TO FOUND-CPF
-               END-READ
-           CLOSE ARQ-CLIENTE
-           
-           IF FOUND-CPF = "S"
-               DISPLAY TELA1-VALUES
-               MOVE "TECLE ENTER PARA INSERIR OCORRENCIA" TO MSG
-               DISPLAY TELA1-MENSAGEM
-               ACCEPT PRESS-ENTER
-           ELSE
-               MOVE "CLIENTE NAO ENCONTRADO." TO MSG
-               DISPLAY TELA1-MENSAGEM
-               ACCEPT PRESS-ENTER
-               CALL "PGM2"
-           END-IF
-           
+
+           MOVE "N" TO CONFIRMA-CLIENTE
+           PERFORM WITH TEST AFTER UNTIL CONFIRMA-CLIENTE = "S"
+               PERFORM WITH TEST AFTER UNTIL
+                       CPF NUMERIC AND CPF-RETORNO = 1
+                   ACCEPT CPF AT LINE 09 COLUMN 22 WITH FULL
+                   IF NOT (CPF NUMERIC)
+                       MOVE "CPF DEVE CONTER SOMENTE NUMEROS" TO MSG
+                       DISPLAY TELA1-MENSAGEM
+                       ACCEPT PRESS-ENTER
+                   ELSE
+                       MOVE CPF TO WS-CPF-NUM
+                       CALL "Validador_CPF" USING CPF-RETORNO
+                           WS-CPF-DIGITS
+                       IF CPF-RETORNO NOT = 1
+                           MOVE "CPF INVALIDO" TO MSG
+                           DISPLAY TELA1-MENSAGEM
+                           ACCEPT PRESS-ENTER
+                       END-IF
+                   END-IF
+               END-PERFORM
+
+               OPEN I-O ARQ-CLIENTE
+                   READ ARQ-CLIENTE RECORD INTO WS-CLIENTE
+                       KEY IS CPF
+                       INVALID KEY MOVE "N" TO FOUND-CPF
+                       NOT INVALID KEY MOVE "S" TO FOUND-CPF
+                   END-READ
+               CLOSE ARQ-CLIENTE
+
+               IF FOUND-CPF = "S"
+                   DISPLAY TELA1-VALUES
+                   PERFORM WITH TEST AFTER UNTIL
+                           CONFIRMA-CLIENTE = "S" OR "N"
+                       ACCEPT PICK-CONFIRMA-CLIENTE
+                   END-PERFORM
+                   IF CONFIRMA-CLIENTE = "N"
+                       MOVE ZERO TO CPF
+                       MOVE ZERO TO CPF-RETORNO
+                   END-IF
+               ELSE
+                   MOVE "CLIENTE NAO ENCONTRADO." TO MSG
+                   DISPLAY TELA1-MENSAGEM
+                   ACCEPT PRESS-ENTER
+                   CALL "PGM2"
+               END-IF
+           END-PERFORM
+
            ACCEPT WS-TIME FROM TIME
            MOVE CORRESPONDING WS-TIME TO WS-HH-MM.
-           
+
            DISPLAY TELA2.
-           
-           MOVE CPF TO O-CPF
-           MOVE NOME TO O-NOME
+
+           MOVE C-CPF TO O-CPF
+           MOVE C-NOME TO O-NOME
            MOVE WS-DATE TO O-DATA-OCORR
            MOVE WS-TIME TO O-HORA-OCORR
-           
-           PERFORM WITH TEST AFTER UNTIL O-ATENDENTE NOT EQUAL SPACES
-               ACCEPT S-ATENDENTE
+           MOVE ZERO TO O-SEQ
+
+           OPEN INPUT ARQ-ATENDENTES
+           MOVE "N" TO FOUND-ATENDENTE
+           PERFORM WITH TEST AFTER UNTIL FOUND-ATENDENTE = "S"
+               ACCEPT S-AT-ID
+               READ ARQ-ATENDENTES
+                   INVALID KEY
+                       MOVE "ID DE ATENDENTE INVALIDO" TO MSG
+                       DISPLAY TELA2-MENSAGEM
+                   NOT INVALID KEY
+                       MOVE "S" TO FOUND-ATENDENTE
+                       MOVE AT-NOME TO O-ATENDENTE
+                       DISPLAY TELA2
+               END-READ
            END-PERFORM
-           
+           CLOSE ARQ-ATENDENTES
+
            PERFORM WITH TEST AFTER UNTIL O-DESCRICAO NOT EQUAL SPACES
                ACCEPT S-DESCRICAO
            END-PERFORM
-           
+
            PERFORM WITH TEST AFTER UNTIL O-STAT = 0 OR 1
                ACCEPT S-STAT
            END-PERFORM
-           
+           PERFORM DECODE-STATUS
+           DISPLAY TELA2
+
            PERFORM WITH TEST AFTER UNTIL O-ANDAMENTO = 0 OR 1 OR 2 OR 3
                ACCEPT S-ANDAMENTO
            END-PERFORM
-           
+           PERFORM DECODE-ANDAMENTO
+           DISPLAY TELA2
+
+           PERFORM WITH TEST AFTER UNTIL O-PRIORIDADE = 1 OR 2 OR 3
+               ACCEPT S-PRIORIDADE
+           END-PERFORM
+           PERFORM DECODE-PRIORIDADE
+           DISPLAY TELA2
+
            OPEN I-O ARQ-OCORR
+           PERFORM WITH TEST AFTER UNTIL ST-OCORR NOT = "22"
                WRITE REG-OCORRENCIA
+                   INVALID KEY
+                       ADD 1 TO O-SEQ
+               END-WRITE
+           END-PERFORM
            CLOSE ARQ-OCORR
-           
+
+           PERFORM PUBLICA-CRM-FEED
+
+           PERFORM ATUALIZA-CLIENTE
+
            MOVE "OCORRENCIA SALVA" TO MSG.
            DISPLAY TELA2-MENSAGEM
            ACCEPT PRESS-ENTER-2
-           
-           CALL "PGM2"
-           
 
-       STOP RUN.
-       EXIT PROGRAM.
\ No newline at end of file
+           CALL "PGM2".
+
+       PUBLICA-CRM-FEED.
+           MOVE O-CPF TO CRM-CPF
+           MOVE O-DIA-OCORR TO WS-CRM-DATA (1:2)
+           MOVE "/" TO WS-CRM-DATA (3:1)
+           MOVE O-MES-OCORR TO WS-CRM-DATA (4:2)
+           MOVE "/" TO WS-CRM-DATA (6:1)
+           MOVE O-ANO-OCORR TO WS-CRM-DATA (7:4)
+           MOVE WS-CRM-DATA TO CRM-DATA-OCORR
+           MOVE O-HH-OCORR TO WS-CRM-HORA (1:2)
+           MOVE ":" TO WS-CRM-HORA (3:1)
+           MOVE O-MIN-OCORR TO WS-CRM-HORA (4:2)
+           MOVE WS-CRM-HORA TO CRM-HORA-OCORR
+           MOVE O-NOME TO CRM-NOME
+           MOVE O-ATENDENTE TO CRM-ATENDENTE
+           MOVE O-STAT TO CRM-STAT
+           MOVE O-ANDAMENTO TO CRM-ANDAMENTO
+           MOVE O-PRIORIDADE TO CRM-PRIORIDADE
+           MOVE O-DESCRICAO TO CRM-DESCRICAO
+
+           OPEN EXTEND ARQ-CRM-FEED
+           IF ST-CRM-FEED = "35"
+               OPEN OUTPUT ARQ-CRM-FEED
+           END-IF
+           WRITE REG-CRM-FEED
+           CLOSE ARQ-CRM-FEED.
+
+       ATUALIZA-CLIENTE.
+           OPEN I-O ARQ-CLIENTE
+               READ ARQ-CLIENTE
+                   KEY IS CPF
+                   INVALID KEY MOVE "N" TO FOUND-CPF
+                   NOT INVALID KEY MOVE "S" TO FOUND-CPF
+               END-READ
+               IF FOUND-CPF = "S"
+                   MOVE WS-DD-MM-YYYY TO DATA-ULTIMA-OCORRENCIA
+                   MOVE O-STAT TO STAT-ULTIMA-OCORRENCIA
+                   MOVE O-ANDAMENTO TO ANDAMENTO-ULTIMA-OCORRENCIA
+                   REWRITE REG-CLIENTE
+               END-IF
+           CLOSE ARQ-CLIENTE.
+
+       DECODE-STATUS.
+           PERFORM VARYING IDX-STATUS FROM 1 BY 1
+                   UNTIL IDX-STATUS > 2
+               IF ST-COD (IDX-STATUS) = O-STAT
+                   MOVE ST-DESC (IDX-STATUS) TO WS-STAT-DESC
+               END-IF
+           END-PERFORM.
+
+       DECODE-ANDAMENTO.
+           PERFORM VARYING IDX-ANDAMENTO FROM 1 BY 1
+                   UNTIL IDX-ANDAMENTO > 4
+               IF AN-COD (IDX-ANDAMENTO) = O-ANDAMENTO
+                   MOVE AN-DESC (IDX-ANDAMENTO) TO WS-ANDAMENTO-DESC
+               END-IF
+           END-PERFORM.
+
+       DECODE-PRIORIDADE.
+           PERFORM VARYING IDX-PRIORIDADE FROM 1 BY 1
+                   UNTIL IDX-PRIORIDADE > 3
+               IF PR-COD (IDX-PRIORIDADE) = O-PRIORIDADE
+                   MOVE PR-DESC (IDX-PRIORIDADE) TO WS-PRIORIDADE-DESC
+                   COMPUTE WS-ABERTURA-DATA8 =
+                       O-ANO-OCORR * 10000 + O-MES-OCORR * 100
+                           + O-DIA-OCORR
+                   COMPUTE WS-ABERTURA-INT =
+                       FUNCTION INTEGER-OF-DATE (WS-ABERTURA-DATA8)
+                           + PR-DIAS-SLA (IDX-PRIORIDADE)
+                   COMPUTE WS-LIMITE-DATA8 =
+                       FUNCTION DATE-OF-INTEGER (WS-ABERTURA-INT)
+                   MOVE WS-LIMITE-DATA8 (1:4) TO O-ANO-LIMITE-SLA
+                   MOVE WS-LIMITE-DATA8 (5:2) TO O-MES-LIMITE-SLA
+                   MOVE WS-LIMITE-DATA8 (7:2) TO O-DIA-LIMITE-SLA
+               END-IF
+           END-PERFORM.

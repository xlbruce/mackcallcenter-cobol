@@ -0,0 +1,88 @@
+       identification division.
+       program-id. BATCH_NOTURNO as "PGM314".
+
+       environment division.
+       configuration section.
+       input-output section.
+       file-control.
+           select arq-checkpoint assign to "D:\BATCHCTL.DAT"
+               organization is indexed
+               access mode is dynamic
+               record key is ck-passo
+               file status is st-ckp.
+
+       data division.
+           File section.
+           fd arq-checkpoint.
+               COPY CKPCOPY.
+
+       working-storage section.
+       77 st-ckp pic xx value spaces.
+       77 ws-achou pic x value "N".
+       77 ws-programa pic x(6).
+
+       01 ws-data-hoje.
+           05 hoje-ano pic 9999.
+           05 hoje-mes pic 99.
+           05 hoje-dia pic 99.
+       77 ws-data-barras pic x(10).
+       77 ws-hora pic x(8).
+
+       01 tabela-passos-dados.
+           05 filler pic x(26) value "GERAL_CLIENTES      PGM311".
+           05 filler pic x(26) value "RELATORIO_SLA       PGM312".
+           05 filler pic x(26) value "EXTRATO_FATURAMENTO PGM313".
+           05 filler pic x(26) value "CONTROLE_REGISTROS  PGM316".
+           05 filler pic x(26) value "RETENCAO_OCORRENCIASPGM318".
+       01 tabela-passos redefines tabela-passos-dados.
+           05 passo-item occurs 5 times indexed by idx-passo.
+               10 passo-nome pic x(20).
+               10 passo-prog pic x(6).
+
+       procedure division.
+
+       mestre.
+           perform inicio
+           perform varying idx-passo from 1 by 1
+                   until idx-passo > 5
+               perform executa-passo
+           end-perform
+           close arq-checkpoint
+           stop run.
+
+       inicio.
+           accept ws-data-hoje from date yyyymmdd
+           string hoje-dia "/" hoje-mes "/" hoje-ano
+               delimited by size into ws-data-barras
+           accept ws-hora from time
+
+           display "MACKALLCENTER_MODO_BATCH" upon environment-name
+           display "S" upon environment-value
+
+           open i-o arq-checkpoint.
+
+       executa-passo.
+           move passo-nome (idx-passo) to ck-passo
+           read arq-checkpoint
+               invalid key move "N" to ws-achou
+               not invalid key move "S" to ws-achou
+           end-read
+
+           if ws-achou = "S" and ck-data = ws-data-barras
+                   and ck-concluido
+               display "PASSO JA CONCLUIDO HOJE: "
+                   passo-nome (idx-passo)
+           else
+               display "EXECUTANDO PASSO: " passo-nome (idx-passo)
+               move passo-prog (idx-passo) to ws-programa
+               call ws-programa
+               move ws-data-barras to ck-data
+               move ws-hora to ck-hora
+               set ck-concluido to true
+
+               if ws-achou = "S"
+                   rewrite reg-checkpoint
+               else
+                   write reg-checkpoint
+               end-if
+           end-if.

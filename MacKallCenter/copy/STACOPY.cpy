@@ -0,0 +1,34 @@
+      *STACOPY - decode tables for O-STAT and O-ANDAMENTO, shared by
+      *every screen that accepts or displays these codes, so the
+      *legend for each digit lives in one place instead of being
+      *retyped (and possibly disagreed on) in every program.
+       01 TABELA-STATUS-DADOS.
+           05 FILLER PIC X(15) VALUE "0ABERTO        ".
+           05 FILLER PIC X(15) VALUE "1FECHADO       ".
+       01 TABELA-STATUS REDEFINES TABELA-STATUS-DADOS.
+           05 STATUS-ITEM OCCURS 2 TIMES INDEXED BY IDX-STATUS.
+               10 ST-COD PIC 9.
+               10 ST-DESC PIC X(14).
+
+       01 TABELA-ANDAMENTO-DADOS.
+           05 FILLER PIC X(20) VALUE "0NOVO               ".
+           05 FILLER PIC X(20) VALUE "1EM ATENDIMENTO     ".
+           05 FILLER PIC X(20) VALUE "2AGUARDANDO CLIENTE ".
+           05 FILLER PIC X(20) VALUE "3CONCLUIDO          ".
+       01 TABELA-ANDAMENTO REDEFINES TABELA-ANDAMENTO-DADOS.
+           05 ANDAMENTO-ITEM OCCURS 4 TIMES INDEXED BY IDX-ANDAMENTO.
+               10 AN-COD PIC 9.
+               10 AN-DESC PIC X(19).
+
+      *TABELA-PRIORIDADE - decode table for O-PRIORIDADE, pairing each
+      *code with the description shown on screen and the SLA deadline
+      *(in days) that INCLUI_OCORR stamps onto O-DATA-LIMITE-SLA.
+       01 TABELA-PRIORIDADE-DADOS.
+           05 FILLER PIC X(17) VALUE "1ALTA         001".
+           05 FILLER PIC X(17) VALUE "2MEDIA        003".
+           05 FILLER PIC X(17) VALUE "3BAIXA        005".
+       01 TABELA-PRIORIDADE REDEFINES TABELA-PRIORIDADE-DADOS.
+           05 PRIORIDADE-ITEM OCCURS 3 TIMES INDEXED BY IDX-PRIORIDADE.
+               10 PR-COD PIC 9.
+               10 PR-DESC PIC X(13).
+               10 PR-DIAS-SLA PIC 9(3).

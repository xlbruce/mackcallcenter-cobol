@@ -0,0 +1,231 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXCLUI_OCORR AS "PGM23".
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-OCORR ASSIGN TO "D:\OCORRENCIAS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS O-CHAVE
+               FILE STATUS IS ST-OCORR.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-OCORR.
+           COPY OCOCOPY.
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-OCORRENCIA.
+           05 CPF PIC X(11).
+           05 DATA-OCORR.
+               10 YYYY PIC X(4).
+               10 MM PIC X(2).
+               10 DD PIC X(2).
+           05 HORA-OCORR.
+               10 HH PIC 99.
+               10 MM PIC 99.
+           05 SEQ PIC 9(2).
+           05 NOME PIC X(30).
+           05 ATENDENTE PIC X(30).
+           05 DESCRICAO PIC X(70).
+           05 STAT PIC 9.
+           05 ANDAMENTO PIC 9.
+
+       01 WS-CPF-BUSCA PIC X(11).
+
+       01 WS-DATE.
+           05 YYYY PIC X(4).
+           05 MM PIC X(2).
+           05 DD PIC X(2).
+
+       01 WS-DD-MM-YYYY.
+           05 DD PIC X(2).
+           05 FILLER PIC X VALUE '/'.
+           05 MM PIC X(2).
+           05 FILLER PIC X VALUE '/'.
+           05 YYYY PIC X(4).
+
+       01 OCORR-DD-MM-YYYY.
+           05 DD PIC X(2).
+           05 FILLER PIC X VALUE '/'.
+           05 MM PIC X(2).
+           05 FILLER PIC X VALUE '/'.
+           05 YYYY PIC X(4).
+
+       01 OCORR-HH-MM.
+           05 HH PIC 9(2).
+           05 FILLER PIC X VALUE ':'.
+           05 MM PIC 9(2).
+
+       01 LINHA.
+           05 FILLER VALUE "   ".
+           05 L PIC X(72) VALUE ALL "Í".
+           05 FILLER VALUE "    ".
+
+       COPY STACOPY.
+
+       77 WS-STAT-DESC PIC X(14).
+       77 WS-ANDAMENTO-DESC PIC X(19).
+
+       77 CONFIRM PIC X.
+       77 ESCOLHE PIC X.
+       77 MSG PIC X(40).
+       77 FOUND-CPF PIC X.
+       77 ACHOU-ALGUMA PIC X.
+
+       77 ST-OCORR PIC XX VALUE SPACES.
+
+       SCREEN SECTION.
+
+       01 TELA1.
+           05 BLANK SCREEN.
+           05 LINE 01 COLUMN 01 PIC X(80) FROM LINHA.
+           05 LINE 03 COLUMN 35 VALUE "MACKALLCENTER".
+           05 LINE 05 COLUMN 04 VALUE "EXCLUSAO DE OCORRENCIA".
+           05 LINE 05 COLUMN 66 USING WS-DD-MM-YYYY.
+           05 LINE 07 COLUMN 01 PIC X(80) FROM LINHA.
+
+           05 LINE 09 COLUMN 04 VALUE "CPF DO CLIENTE.: [           ]".
+
+           05 LINE 10 COLUMN 04 VALUE "NOME DO CLIENTE: [".
+           05 LINE 10 COLUMN 52 VALUE "]".
+
+           05 LINE 11 COLUMN 04 VALUE "DATA OCORRENCIA: [".
+           05 LINE 11 COLUMN 32 VALUE "]".
+
+           05 LINE 12 COLUMN 04 VALUE "HORA OCORRENCIA: [".
+           05 LINE 12 COLUMN 27 VALUE "]".
+
+           05 LINE 13 COLUMN 04 VALUE "ATENDENTE......: [".
+           05 LINE 13 COLUMN 52 VALUE "]".
+
+           05 LINE 15 COLUMN 04 VALUE "DESCRICAO DA OCORRENCIA: ".
+
+           05 LINE 19 COLUMN 04 VALUE "STATUS...: [ ]".
+
+           05 LINE 19 COLUMN 40 VALUE "ANDAMENTO: [ ]".
+
+           05 LINE 21 COLUMN 01 PIC X(80) FROM LINHA.
+           05 LINE 22 COLUMN 05 VALUE "MENSAGENS: ".
+           05 LINE 23 COLUMN 01 PIC X(80) FROM LINHA.
+
+       01 TELA1-VALUES.
+           05 LINE 10 COLUMN 22 USING NOME.
+           05 LINE 11 COLUMN 22 USING OCORR-DD-MM-YYYY.
+           05 LINE 12 COLUMN 22 USING OCORR-HH-MM.
+           05 LINE 13 COLUMN 22 USING ATENDENTE.
+           05 LINE 15 COLUMN 29 USING DESCRICAO.
+           05 LINE 19 COLUMN 16 USING STAT.
+           05 LINE 19 COLUMN 19 USING WS-STAT-DESC.
+           05 LINE 19 COLUMN 52 USING ANDAMENTO.
+           05 LINE 19 COLUMN 55 USING WS-ANDAMENTO-DESC.
+
+       01 TELA1-ESCOLHE.
+           05 LINE 20 COLUMN 04 VALUE
+               "EXCLUIR ESTA OCORRENCIA (S/N)? [ ]".
+           05 PICK-ESCOLHE LINE 20 COLUMN 49 PIC X TO ESCOLHE.
+
+       01 TELA1-CONFIRMA.
+           05 LINE 20 COLUMN 04
+               VALUE "CONFIRMA A EXCLUSAO DESTA OCORRENCIA (S/N)?: [ ]".
+           05 S-CONFIRMA LINE 20 COLUMN 51 PIC X TO CONFIRM.
+
+       01 TELA1-MENSAGEM.
+           05 LINE 22 COLUMN 16 USING MSG.
+           05 PRESS-ENTER LINE 22 COLUMN 80 TO CONFIRM.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           ACCEPT WS-DATE FROM DATE YYYYMMDD.
+           MOVE CORRESPONDING WS-DATE TO WS-DD-MM-YYYY.
+
+           DISPLAY TELA1.
+
+           ACCEPT WS-CPF-BUSCA AT LINE 09 COLUMN 22 WITH FULL.
+
+           MOVE "N" TO ACHOU-ALGUMA
+           MOVE "N" TO FOUND-CPF
+           MOVE SPACES TO ESCOLHE
+
+           OPEN I-O ARQ-OCORR
+
+           MOVE WS-CPF-BUSCA TO O-CPF
+           MOVE ZEROS TO O-DATA-OCORR O-HORA-OCORR O-SEQ
+
+           START ARQ-OCORR KEY IS >= O-CHAVE
+               INVALID KEY MOVE "N" TO FOUND-CPF
+               NOT INVALID KEY MOVE "S" TO FOUND-CPF
+           END-START
+
+           PERFORM WITH TEST BEFORE UNTIL FOUND-CPF = "N"
+               READ ARQ-OCORR NEXT RECORD INTO WS-OCORRENCIA
+                   AT END MOVE "N" TO FOUND-CPF
+               END-READ
+
+               IF FOUND-CPF = "S" AND CPF = WS-CPF-BUSCA
+                   MOVE "S" TO ACHOU-ALGUMA
+                   MOVE O-DIA-OCORR TO DD OF OCORR-DD-MM-YYYY
+                   MOVE O-MES-OCORR TO MM OF OCORR-DD-MM-YYYY
+                   MOVE O-ANO-OCORR TO YYYY OF OCORR-DD-MM-YYYY
+                   MOVE O-HH-OCORR TO HH OF OCORR-HH-MM
+                   MOVE O-MIN-OCORR TO MM OF OCORR-HH-MM
+                   PERFORM DECODE-STATUS
+                   PERFORM DECODE-ANDAMENTO
+                   DISPLAY TELA1-VALUES
+                   MOVE SPACES TO ESCOLHE
+                   PERFORM WITH TEST AFTER UNTIL ESCOLHE = "S" OR "N"
+                       ACCEPT PICK-ESCOLHE
+                   END-PERFORM
+                   IF ESCOLHE = "N"
+                       MOVE "S" TO FOUND-CPF
+                   ELSE
+                       MOVE "N" TO FOUND-CPF
+                   END-IF
+               ELSE
+                   MOVE "N" TO FOUND-CPF
+               END-IF
+           END-PERFORM
+
+           IF ACHOU-ALGUMA = "N" OR ESCOLHE NOT = "S"
+               MOVE "OCORRENCIA NAO ENCONTRADA" TO MSG
+           ELSE
+               PERFORM WITH TEST AFTER UNTIL CONFIRM = "S" OR "N"
+                   DISPLAY TELA1-CONFIRMA
+                   ACCEPT S-CONFIRMA
+               END-PERFORM
+
+               IF CONFIRM = "S"
+                   DELETE ARQ-OCORR RECORD
+                   MOVE "OCORRENCIA EXCLUIDA" TO MSG
+               ELSE
+                   MOVE "EXCLUSAO CANCELADA" TO MSG
+               END-IF
+           END-IF
+
+           CLOSE ARQ-OCORR
+
+           DISPLAY TELA1-MENSAGEM
+           ACCEPT PRESS-ENTER
+
+           CALL "PGM2".
+
+       DECODE-STATUS.
+           PERFORM VARYING IDX-STATUS FROM 1 BY 1
+                   UNTIL IDX-STATUS > 2
+               IF ST-COD (IDX-STATUS) = STAT
+                   MOVE ST-DESC (IDX-STATUS) TO WS-STAT-DESC
+               END-IF
+           END-PERFORM.
+
+       DECODE-ANDAMENTO.
+           PERFORM VARYING IDX-ANDAMENTO FROM 1 BY 1
+                   UNTIL IDX-ANDAMENTO > 4
+               IF AN-COD (IDX-ANDAMENTO) = ANDAMENTO
+                   MOVE AN-DESC (IDX-ANDAMENTO) TO WS-ANDAMENTO-DESC
+               END-IF
+           END-PERFORM.
